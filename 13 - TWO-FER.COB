@@ -1,20 +1,87 @@
-﻿IDENTIFICATION DIVISION.
+﻿       IDENTIFICATION DIVISION.
        PROGRAM-ID. two-fer.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * A guest list to run the Two-fer line against, one name per
+      * line.
+           SELECT TWO-FER-NAME-FEED ASSIGN TO "TWOFERNM"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-NAMES-STATUS.
+      * Every run adds one line here to the shared daily operations
+      * log, so ops can see what ran across all the utility programs
+      * without tailing each one separately.
+           SELECT DAILY-OPERATIONS-LOG ASSIGN TO "DAILYOPS"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-DAILYLOG-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  TWO-FER-NAME-FEED.
+       01 TWO-FER-NAME-FEED-REC PIC X(16).
+       FD  DAILY-OPERATIONS-LOG.
+       01 DAILY-OPERATIONS-LOG-REC PIC X(80).
        WORKING-STORAGE SECTION.
        01 WS-NAME    PIC X(16).
        01 WS-RESULT  PIC X(64).
        01 WS-S1      PIC X(8)  VALUE "One for ".
        01 WS-S2      PIC X(13) VALUE ", one for me.".
-       
+       01 WS-NAMES-STATUS PIC XX.
+       01 WS-NAMES-EOF    PIC X VALUE "N".
+       01 WS-DAILYLOG-STATUS PIC XX.
+
        PROCEDURE DIVISION.
        TWO-FER.
+         PERFORM COMPUTE-TWO-FER
+         PERFORM BATCH-TWO-FER-CARDS
+         PERFORM LOG-DAILY-OPERATION.
+         GOBACK.
+
+
+       COMPUTE-TWO-FER.
          IF WS-NAME = " " THEN
             MOVE "One for you, one for me." TO WS-RESULT
          ELSE
             STRING WS-S1 DELIMITED BY SIZE
                    WS-NAME DELIMITED BY SPACE
-                   WS-S2 
+                   WS-S2
             INTO WS-RESULT
          END-IF.
-         EXIT.
\ No newline at end of file
+       END-COMPUTE-TWO-FER.
+
+
+       BATCH-TWO-FER-CARDS.
+      * Runs a guest list through the Two-fer line, one name per line
+      * in the feed, and prints the card for each. A missing feed
+      * just means there's no list queued up.
+           MOVE "N" TO WS-NAMES-EOF
+           OPEN INPUT TWO-FER-NAME-FEED
+           IF WS-NAMES-STATUS NOT EQUAL "35" THEN
+              PERFORM UNTIL WS-NAMES-EOF = "Y"
+                 READ TWO-FER-NAME-FEED
+                    AT END
+                       MOVE "Y" TO WS-NAMES-EOF
+                    NOT AT END
+                       MOVE TWO-FER-NAME-FEED-REC TO WS-NAME
+                       PERFORM COMPUTE-TWO-FER
+                       DISPLAY WS-RESULT
+                 END-READ
+              END-PERFORM
+              CLOSE TWO-FER-NAME-FEED
+           END-IF.
+       END-BATCH-TWO-FER-CARDS.
+
+
+       LOG-DAILY-OPERATION.
+      * Appends one line to the shared daily operations log, creating
+      * it on the first write.
+           OPEN EXTEND DAILY-OPERATIONS-LOG
+           IF WS-DAILYLOG-STATUS = "05" OR WS-DAILYLOG-STATUS = "35"
+              CLOSE DAILY-OPERATIONS-LOG
+              OPEN OUTPUT DAILY-OPERATIONS-LOG
+           END-IF
+           MOVE SPACES TO DAILY-OPERATIONS-LOG-REC
+           STRING "TWO-FER - " FUNCTION TRIM(WS-RESULT)
+              DELIMITED BY SIZE INTO DAILY-OPERATIONS-LOG-REC
+           WRITE DAILY-OPERATIONS-LOG-REC
+           CLOSE DAILY-OPERATIONS-LOG.
+       END-LOG-DAILY-OPERATION.
