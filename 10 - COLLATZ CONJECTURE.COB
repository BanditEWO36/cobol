@@ -1,23 +1,86 @@
-﻿IDENTIFICATION DIVISION.
+﻿       IDENTIFICATION DIVISION.
        PROGRAM-ID. collatz-conjecture.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Long sequences checkpoint here every 1000 steps so a run that
+      * gets interrupted can pick back up instead of starting over.
+           SELECT COLLATZ-CHECKPOINT ASSIGN TO "COLLCKPT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CKPT-STATUS.
+      * A day's worth of starting numbers to run through in one pass.
+           SELECT COLLATZ-NUMBER-FEED ASSIGN TO "COLLZNUMS"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-BATCH-STATUS.
+      * Every run adds one line here to the shared daily operations
+      * log, so ops can see what ran across all the utility programs
+      * without tailing each one separately.
+           SELECT DAILY-OPERATIONS-LOG ASSIGN TO "DAILYOPS"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-DAILYLOG-STATUS.
+      * Every rejected input across the validation-style programs lands
+      * here too, so ops can see what got turned away without tailing
+      * each program's own DISPLAY output.
+           SELECT REJECTED-INPUT-LOG ASSIGN TO "REJECTLOG"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-REJECTLOG-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  COLLATZ-CHECKPOINT.
+       01 COLLATZ-CHECKPOINT-REC.
+           05 CKPT-NUMBER PIC S9(18).
+           05 CKPT-STEPS  PIC 9(8).
+           05 CKPT-REQUESTED-NUMBER PIC S9(18).
+       FD  COLLATZ-NUMBER-FEED.
+       01 COLLATZ-NUMBER-FEED-REC.
+           05 CNF-NUMBER PIC 9(18).
+       FD  DAILY-OPERATIONS-LOG.
+       01 DAILY-OPERATIONS-LOG-REC PIC X(80).
+       FD  REJECTED-INPUT-LOG.
+       01 REJECTED-INPUT-LOG-REC PIC X(80).
        WORKING-STORAGE SECTION.
-       01 WS-NUMBER     PIC S9(8).
-       01 WS-STEPS      PIC 9(4).
+       01 WS-NUMBER     PIC S9(18).
+       01 WS-REQUESTED-NUMBER PIC S9(18).
+       01 WS-STEPS      PIC 9(8).
        01 WS-ERROR      PIC X(35).
-       01 N             PIC S9(8).
+       01 N             PIC S9(18).
        01 WS-REMAINDER  PIC 9.
-       
+       01 WS-CKPT-STATUS  PIC XX.
+       01 WS-BATCH-STATUS PIC XX.
+       01 WS-BATCH-EOF    PIC X VALUE "N".
+      * When the caller sets this, COMPUTE-ONE displays every
+      * intermediate value the sequence passes through on its way
+      * down to 1, not just the final step count.
+       01 WS-TRACE        PIC X.
+       01 WS-DAILYLOG-STATUS PIC XX.
+       01 WS-REJECTLOG-STATUS PIC XX.
+
        PROCEDURE DIVISION.
        COLLATZ-CONJECTURE.
+         PERFORM COMPUTE-ONE
+         DISPLAY WS-STEPS
+         DISPLAY WS-ERROR
+         PERFORM BATCH-COLLATZ-RUN
+         PERFORM LOG-DAILY-OPERATION.
+         GOBACK.
+
+
+       COMPUTE-ONE.
+         MOVE 0 TO WS-STEPS
+         MOVE SPACES TO WS-ERROR
+         MOVE WS-NUMBER TO WS-REQUESTED-NUMBER
+         PERFORM LOAD-CHECKPOINT
          IF WS-NUMBER IS LESS THAN 1 THEN
             MOVE 0 TO WS-STEPS
             MOVE "Only positive integers are allowed" TO WS-ERROR
+            PERFORM LOG-REJECTED-INPUT
          ELSE
-            IF WS-NUMBER = 1 THEN 
+            IF WS-NUMBER = 1 THEN
                MOVE 0 TO WS-STEPS
             ELSE
-               MOVE 0 TO WS-STEPS
+               IF WS-TRACE = "Y" THEN
+                  DISPLAY "STEP 0: " WS-NUMBER
+               END-IF
                PERFORM UNTIL WS-NUMBER EQUAL 1
                   ADD 1 TO WS-STEPS GIVING WS-STEPS
                   DIVIDE WS-NUMBER BY 2 GIVING N REMAINDER WS-REMAINDER
@@ -26,9 +89,114 @@
                   ELSE
                      COMPUTE WS-NUMBER = 3 * WS-NUMBER + 1
                   END-IF
+                  IF WS-TRACE = "Y" THEN
+                     DISPLAY "STEP " WS-STEPS ": " WS-NUMBER
+                  END-IF
+                  IF FUNCTION MOD(WS-STEPS, 1000) = 0 THEN
+                     PERFORM SAVE-CHECKPOINT
+                  END-IF
                END-PERFORM
             END-IF
-         END-IF         
-      
-         DISPLAY WS-STEPS.
-         DISPLAY WS-ERROR.
\ No newline at end of file
+         END-IF
+         PERFORM CLEAR-CHECKPOINT.
+       END-COMPUTE-ONE.
+
+
+       LOAD-CHECKPOINT.
+      * If a prior run on THIS SAME NUMBER got interrupted partway
+      * through, pick up where it left off instead of starting over.
+      * A checkpoint left over from a different number (or from a
+      * batch line that's since moved on) is stale and must not
+      * clobber the number actually being asked for here.
+           OPEN INPUT COLLATZ-CHECKPOINT
+           IF WS-CKPT-STATUS NOT EQUAL "35" THEN
+              READ COLLATZ-CHECKPOINT
+                 NOT AT END
+                    IF CKPT-REQUESTED-NUMBER EQUAL WS-REQUESTED-NUMBER
+                       THEN
+                       MOVE CKPT-NUMBER TO WS-NUMBER
+                       MOVE CKPT-STEPS TO WS-STEPS
+                    END-IF
+              END-READ
+              CLOSE COLLATZ-CHECKPOINT
+           END-IF.
+       END-LOAD-CHECKPOINT.
+
+
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT COLLATZ-CHECKPOINT
+           MOVE WS-NUMBER TO CKPT-NUMBER
+           MOVE WS-STEPS TO CKPT-STEPS
+           MOVE WS-REQUESTED-NUMBER TO CKPT-REQUESTED-NUMBER
+           WRITE COLLATZ-CHECKPOINT-REC
+           CLOSE COLLATZ-CHECKPOINT.
+       END-SAVE-CHECKPOINT.
+
+
+       CLEAR-CHECKPOINT.
+      * The sequence reached 1 (or was rejected outright), so there's
+      * nothing left to resume; don't leave a stale checkpoint behind
+      * for the next call to pick up by mistake.
+           OPEN OUTPUT COLLATZ-CHECKPOINT
+           CLOSE COLLATZ-CHECKPOINT.
+       END-CLEAR-CHECKPOINT.
+
+
+       BATCH-COLLATZ-RUN.
+      * Works through a day's worth of starting numbers from the
+      * COLLZNUMS feed, one per line, and reports the step count (or
+      * the rejection reason) for each. A missing feed just means
+      * nothing was submitted today.
+           MOVE "N" TO WS-BATCH-EOF
+           OPEN INPUT COLLATZ-NUMBER-FEED
+           IF WS-BATCH-STATUS NOT EQUAL "35" THEN
+              PERFORM UNTIL WS-BATCH-EOF = "Y"
+                 READ COLLATZ-NUMBER-FEED
+                    AT END
+                       MOVE "Y" TO WS-BATCH-EOF
+                    NOT AT END
+                       MOVE CNF-NUMBER TO WS-NUMBER
+                       PERFORM COMPUTE-ONE
+                       IF WS-ERROR NOT EQUAL SPACES THEN
+                          DISPLAY CNF-NUMBER ": " WS-ERROR
+                       ELSE
+                          DISPLAY CNF-NUMBER ": " WS-STEPS " STEPS"
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE COLLATZ-NUMBER-FEED
+           END-IF.
+       END-BATCH-COLLATZ-RUN.
+
+
+       LOG-DAILY-OPERATION.
+      * Appends one line to the shared daily operations log, creating
+      * it on the first write.
+           OPEN EXTEND DAILY-OPERATIONS-LOG
+           IF WS-DAILYLOG-STATUS = "05" OR WS-DAILYLOG-STATUS = "35"
+              CLOSE DAILY-OPERATIONS-LOG
+              OPEN OUTPUT DAILY-OPERATIONS-LOG
+           END-IF
+           MOVE SPACES TO DAILY-OPERATIONS-LOG-REC
+           STRING "COLLATZ-CONJECTURE - LAST CALL STEPS " WS-STEPS
+              DELIMITED BY SIZE INTO DAILY-OPERATIONS-LOG-REC
+           WRITE DAILY-OPERATIONS-LOG-REC
+           CLOSE DAILY-OPERATIONS-LOG.
+       END-LOG-DAILY-OPERATION.
+
+
+       LOG-REJECTED-INPUT.
+      * Appends one line to the shared rejected-input log, creating it
+      * on the first write.
+           OPEN EXTEND REJECTED-INPUT-LOG
+           IF WS-REJECTLOG-STATUS = "05" OR WS-REJECTLOG-STATUS = "35"
+              CLOSE REJECTED-INPUT-LOG
+              OPEN OUTPUT REJECTED-INPUT-LOG
+           END-IF
+           MOVE SPACES TO REJECTED-INPUT-LOG-REC
+           STRING "COLLATZ-CONJECTURE - REJECTED " WS-NUMBER
+              " - " WS-ERROR
+              DELIMITED BY SIZE INTO REJECTED-INPUT-LOG-REC
+           WRITE REJECTED-INPUT-LOG-REC
+           CLOSE REJECTED-INPUT-LOG.
+       END-LOG-REJECTED-INPUT.
