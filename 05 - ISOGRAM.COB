@@ -1,7 +1,27 @@
-﻿IDENTIFICATION DIVISION.
+﻿        IDENTIFICATION DIVISION.
         PROGRAM-ID. ISOGRAM.
         ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+      * A phrase-per-line feed for the batch isogram rate report; a
+      * missing file just means no batch run this call.
+            SELECT ISOGRAM-PHRASE-FEED ASSIGN TO "ISOPHRAS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ISO-STATUS.
+      * Every run adds one line here to the shared daily operations
+      * log, so ops can see what ran across all the utility programs
+      * without tailing each one separately.
+            SELECT DAILY-OPERATIONS-LOG ASSIGN TO "DAILYOPS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DAILYLOG-STATUS.
+
         DATA DIVISION.
+        FILE SECTION.
+        FD  ISOGRAM-PHRASE-FEED.
+        01 ISOGRAM-PHRASE-FEED-REC PIC X(60).
+        FD  DAILY-OPERATIONS-LOG.
+        01 DAILY-OPERATIONS-LOG-REC PIC X(80).
+
         WORKING-STORAGE SECTION.
         01 WS-PHRASE PIC X(60).
         01 WS-RESULT PIC 99.
@@ -34,159 +54,343 @@
         01 WS-ZCOUNT PIC 9.
         01 WS-COUNTER PIC 99.
         01 WS-STRING-LENGTH PIC 99.
-      
-        PROCEDURE DIVISION.
-        ISOGRAM.
-           PERFORM INIT-COUNTERS.
-           MOVE FUNCTION TRIM(WS-PHRASE) TO WS-SHORTER.
-           MOVE FUNCTION LENGTH(WS-SHORTER) TO WS-STRING-LENGTH.
-           PERFORM READ-STRING.
-        END-ISOGRAM.
+        01 WS-BREAK-LETTER PIC X.
+        01 WS-BREAK-SET PIC X VALUE "N".
+      * Position (1-based) of the first repeated letter in WS-SHORTER.
+        01 WS-BREAK-POSITION PIC 99.
+      * Used by the batch isogram rate report.
+        01 WS-ISO-STATUS PIC XX.
+        01 WS-ISO-EOF PIC X VALUE "N".
+        01 WS-ISO-TOTAL PIC 9(5).
+        01 WS-ISO-COUNT PIC 9(5).
+        01 WS-ISO-RATE PIC 999V99.
+        01 WS-DAILYLOG-STATUS PIC XX.
+
+       PROCEDURE DIVISION.
+       ISOGRAM.
+          PERFORM CHECK-ONE-PHRASE.
+          IF WS-RESULT = 0 THEN
+             DISPLAY "NOT AN ISOGRAM - REPEATED LETTER: "
+                WS-BREAK-LETTER " AT POSITION " WS-BREAK-POSITION
+          END-IF
+          PERFORM BATCH-ISOGRAM-RUN.
+          PERFORM LOG-DAILY-OPERATION.
+          GOBACK.
+       END-ISOGRAM.
+
+
+       CHECK-ONE-PHRASE.
+          PERFORM INIT-COUNTERS.
+          MOVE FUNCTION TRIM(WS-PHRASE) TO WS-SHORTER.
+          MOVE FUNCTION LENGTH(WS-SHORTER) TO WS-STRING-LENGTH.
+          PERFORM READ-STRING.
+       END-CHECK-ONE-PHRASE.
+
+
+       BATCH-ISOGRAM-RUN.
+      * Drains a phrase-per-line feed file, scoring each one the same
+      * way a single call to ISOGRAM would, and reports what fraction
+      * of the batch came back as a clean isogram.
+          MOVE "N" TO WS-ISO-EOF.
+          MOVE 0 TO WS-ISO-TOTAL.
+          MOVE 0 TO WS-ISO-COUNT.
+          OPEN INPUT ISOGRAM-PHRASE-FEED.
+          IF WS-ISO-STATUS NOT EQUAL "35" THEN
+             PERFORM UNTIL WS-ISO-EOF = "Y"
+                READ ISOGRAM-PHRASE-FEED
+                   AT END
+                      MOVE "Y" TO WS-ISO-EOF
+                   NOT AT END
+                      MOVE ISOGRAM-PHRASE-FEED-REC TO WS-PHRASE
+                      PERFORM CHECK-ONE-PHRASE
+                      ADD 1 TO WS-ISO-TOTAL
+                      IF WS-RESULT = 1 THEN
+                         ADD 1 TO WS-ISO-COUNT
+                         DISPLAY "PHRASE #" WS-ISO-TOTAL ": "
+                            FUNCTION TRIM(WS-PHRASE) " - ISOGRAM"
+                      ELSE
+                         DISPLAY "PHRASE #" WS-ISO-TOTAL ": "
+                            FUNCTION TRIM(WS-PHRASE)
+                            " - NOT AN ISOGRAM (" WS-BREAK-LETTER
+                            " AT POSITION " WS-BREAK-POSITION ")"
+                      END-IF
+                END-READ
+             END-PERFORM
+             CLOSE ISOGRAM-PHRASE-FEED
+             IF WS-ISO-TOTAL > 0 THEN
+                COMPUTE WS-ISO-RATE ROUNDED =
+                   (WS-ISO-COUNT / WS-ISO-TOTAL) * 100
+                DISPLAY "ISOGRAM RATE: " WS-ISO-RATE "% ("
+                   WS-ISO-COUNT " OF " WS-ISO-TOTAL ")"
+             END-IF
+          END-IF.
+       END-BATCH-ISOGRAM-RUN.
 
 
-        EXIT.
+       LOG-DAILY-OPERATION.
+      * Appends one line to the shared daily operations log, creating
+      * it on the first write.
+          OPEN EXTEND DAILY-OPERATIONS-LOG
+          IF WS-DAILYLOG-STATUS = "05" OR WS-DAILYLOG-STATUS = "35"
+             CLOSE DAILY-OPERATIONS-LOG
+             OPEN OUTPUT DAILY-OPERATIONS-LOG
+          END-IF
+          MOVE SPACES TO DAILY-OPERATIONS-LOG-REC
+          STRING "ISOGRAM - RESULT " WS-RESULT " - BATCH CHECKED "
+             WS-ISO-TOTAL " PHRASES, " WS-ISO-COUNT " ISOGRAMS"
+             DELIMITED BY SIZE INTO DAILY-OPERATIONS-LOG-REC
+          WRITE DAILY-OPERATIONS-LOG-REC
+          CLOSE DAILY-OPERATIONS-LOG.
+       END-LOG-DAILY-OPERATION.
 
 
-        INIT-COUNTERS.
-        MOVE 1 TO WS-RESULT.
-        MOVE 0 TO WS-ACOUNT.
-        MOVE 0 TO WS-BCOUNT.
-        MOVE 0 TO WS-CCOUNT.
-        MOVE 0 TO WS-DCOUNT.
-        MOVE 0 TO WS-ECOUNT.
-        MOVE 0 TO WS-FCOUNT.
-        MOVE 0 TO WS-GCOUNT.
-        MOVE 0 TO WS-HCOUNT.
-        MOVE 0 TO WS-ICOUNT.
-        MOVE 0 TO WS-JCOUNT.
-        MOVE 0 TO WS-KCOUNT.
-        MOVE 0 TO WS-LCOUNT.
-        MOVE 0 TO WS-MCOUNT.
-        MOVE 0 TO WS-NCOUNT.
-        MOVE 0 TO WS-OCOUNT.
-        MOVE 0 TO WS-PCOUNT.
-        MOVE 0 TO WS-QCOUNT.
-        MOVE 0 TO WS-RCOUNT.
-        MOVE 0 TO WS-SCOUNT.
-        MOVE 0 TO WS-TCOUNT.
-        MOVE 0 TO WS-UCOUNT.
-        MOVE 0 TO WS-VCOUNT.
-        MOVE 0 TO WS-WCOUNT.
-        MOVE 0 TO WS-XCOUNT.
-        MOVE 0 TO WS-YCOUNT.
-        MOVE 0 TO WS-ZCOUNT.
-        MOVE 0 TO WS-COUNTER.
-        END-INIT-COUNTERS.
+       INIT-COUNTERS.
+       MOVE 1 TO WS-RESULT.
+       MOVE SPACE TO WS-BREAK-LETTER.
+       MOVE "N" TO WS-BREAK-SET.
+       MOVE 0 TO WS-BREAK-POSITION.
+       MOVE 0 TO WS-ACOUNT.
+       MOVE 0 TO WS-BCOUNT.
+       MOVE 0 TO WS-CCOUNT.
+       MOVE 0 TO WS-DCOUNT.
+       MOVE 0 TO WS-ECOUNT.
+       MOVE 0 TO WS-FCOUNT.
+       MOVE 0 TO WS-GCOUNT.
+       MOVE 0 TO WS-HCOUNT.
+       MOVE 0 TO WS-ICOUNT.
+       MOVE 0 TO WS-JCOUNT.
+       MOVE 0 TO WS-KCOUNT.
+       MOVE 0 TO WS-LCOUNT.
+       MOVE 0 TO WS-MCOUNT.
+       MOVE 0 TO WS-NCOUNT.
+       MOVE 0 TO WS-OCOUNT.
+       MOVE 0 TO WS-PCOUNT.
+       MOVE 0 TO WS-QCOUNT.
+       MOVE 0 TO WS-RCOUNT.
+       MOVE 0 TO WS-SCOUNT.
+       MOVE 0 TO WS-TCOUNT.
+       MOVE 0 TO WS-UCOUNT.
+       MOVE 0 TO WS-VCOUNT.
+       MOVE 0 TO WS-WCOUNT.
+       MOVE 0 TO WS-XCOUNT.
+       MOVE 0 TO WS-YCOUNT.
+       MOVE 0 TO WS-ZCOUNT.
+       MOVE 0 TO WS-COUNTER.
+       END-INIT-COUNTERS.
 
 
-        READ-STRING.
-           PERFORM VARYING WS-COUNTER FROM 1 BY 1 UNTIL WS-COUNTER
-            EQUALS WS-STRING-LENGTH + 1
-               EVALUATE FUNCTION UPPER-CASE(WS-SHORTER(WS-COUNTER:1))
-                  WHEN "A"
-                     ADD 1 TO WS-ACOUNT GIVING WS-ACOUNT
-                     IF WS-ACOUNT > 1 MOVE 0 TO WS-RESULT
-                     END-IF
-                  WHEN "B"
-                     ADD 1 TO WS-BCOUNT GIVING WS-BCOUNT
-                     IF WS-BCOUNT > 1 MOVE 0 TO WS-RESULT
-                     END-IF
-                  WHEN "C"
-                     ADD 1 TO WS-CCOUNT GIVING WS-CCOUNT
-                     IF WS-CCOUNT > 1 MOVE 0 TO WS-RESULT
-                     END-IF
-                  WHEN "D"
-                     ADD 1 TO WS-DCOUNT GIVING WS-DCOUNT
-                     IF WS-DCOUNT > 1 MOVE 0 TO WS-RESULT
-                     END-IF
-                  WHEN "E"
-                     ADD 1 TO WS-ECOUNT GIVING WS-ECOUNT
-                     IF WS-ECOUNT > 1 MOVE 0 TO WS-RESULT
-                     END-IF
-                  WHEN "F"
-                     ADD 1 TO WS-FCOUNT GIVING WS-FCOUNT
-                     IF WS-FCOUNT > 1 MOVE 0 TO WS-RESULT
-                     END-IF
-                  WHEN "G"
-                     ADD 1 TO WS-GCOUNT GIVING WS-GCOUNT
-                     IF WS-GCOUNT > 1 MOVE 0 TO WS-RESULT
-                     END-IF
-                  WHEN "H"
-                     ADD 1 TO WS-HCOUNT GIVING WS-HCOUNT
-                     IF WS-HCOUNT > 1 MOVE 0 TO WS-RESULT
-                     END-IF
-                  WHEN "I"
-                     ADD 1 TO WS-ICOUNT GIVING WS-ICOUNT
-                     IF WS-ICOUNT > 1 MOVE 0 TO WS-RESULT
-                     END-IF
-                  WHEN "J"
-                     ADD 1 TO WS-JCOUNT GIVING WS-JCOUNT
-                     IF WS-JCOUNT > 1 MOVE 0 TO WS-RESULT
-                     END-IF
-                  WHEN "K"
-                     ADD 1 TO WS-KCOUNT GIVING WS-KCOUNT
-                     IF WS-KCOUNT > 1 MOVE 0 TO WS-RESULT
-                     END-IF
-                  WHEN "L"
-                     ADD 1 TO WS-LCOUNT GIVING WS-LCOUNT
-                     IF WS-LCOUNT > 1 MOVE 0 TO WS-RESULT
-                     END-IF
-                  WHEN "M"
-                     ADD 1 TO WS-MCOUNT GIVING WS-MCOUNT
-                     IF WS-MCOUNT > 1 MOVE 0 TO WS-RESULT
-                     END-IF
-                  WHEN "N"
-                     ADD 1 TO WS-NCOUNT GIVING WS-NCOUNT
-                     IF WS-NCOUNT > 1 MOVE 0 TO WS-RESULT
-                     END-IF
-                  WHEN "O"
-                     ADD 1 TO WS-OCOUNT GIVING WS-OCOUNT
-                     IF WS-OCOUNT > 1 MOVE 0 TO WS-RESULT
-                     END-IF
-                  WHEN "P"
-                     ADD 1 TO WS-PCOUNT GIVING WS-PCOUNT
-                     IF WS-PCOUNT > 1 MOVE 0 TO WS-RESULT
-                     END-IF
-                  WHEN "Q"
-                     ADD 1 TO WS-QCOUNT GIVING WS-QCOUNT
-                     IF WS-QCOUNT > 1 MOVE 0 TO WS-RESULT
-                     END-IF
-                  WHEN "R"
-                     ADD 1 TO WS-RCOUNT GIVING WS-RCOUNT
-                     IF WS-RCOUNT > 1 MOVE 0 TO WS-RESULT
-                     END-IF
-                  WHEN "S"
-                     ADD 1 TO WS-SCOUNT GIVING WS-SCOUNT
-                     IF WS-SCOUNT > 1 MOVE 0 TO WS-RESULT
-                     END-IF
-                  WHEN "T"
-                     ADD 1 TO WS-TCOUNT GIVING WS-TCOUNT
-                     IF WS-TCOUNT > 1 MOVE 0 TO WS-RESULT
-                     END-IF
-                  WHEN "U"
-                     ADD 1 TO WS-UCOUNT GIVING WS-UCOUNT
-                     IF WS-UCOUNT > 1 MOVE 0 TO WS-RESULT
-                     END-IF
-                  WHEN "V"
-                     ADD 1 TO WS-VCOUNT GIVING WS-VCOUNT
-                     IF WS-VCOUNT > 1 MOVE 0 TO WS-RESULT
-                     END-IF
-                  WHEN "W"
-                     ADD 1 TO WS-WCOUNT GIVING WS-WCOUNT
-                     IF WS-WCOUNT > 1 MOVE 0 TO WS-RESULT
-                     END-IF
-                  WHEN "X"
-                     ADD 1 TO WS-XCOUNT GIVING WS-XCOUNT
-                     IF WS-XCOUNT > 1 MOVE 0 TO WS-RESULT
-                     END-IF
-                  WHEN "Y"
-                     ADD 1 TO WS-YCOUNT GIVING WS-YCOUNT
-                     IF WS-YCOUNT > 1 MOVE 0 TO WS-RESULT
-                     END-IF
-                  WHEN "Z"
-                     ADD 1 TO WS-ZCOUNT GIVING WS-ZCOUNT
-                     IF WS-ZCOUNT > 1 MOVE 0 TO WS-RESULT
-                     END-IF
-               END-EVALUATE
-           END-PERFORM.
-        END-READ-STRING.
\ No newline at end of file
+       READ-STRING.
+          PERFORM VARYING WS-COUNTER FROM 1 BY 1 UNTIL WS-COUNTER
+             EQUAL WS-STRING-LENGTH + 1
+              EVALUATE FUNCTION UPPER-CASE(WS-SHORTER(WS-COUNTER:1))
+                 WHEN "A"
+                    ADD 1 TO WS-ACOUNT GIVING WS-ACOUNT
+                    IF WS-ACOUNT > 1 AND WS-BREAK-SET = "N" THEN
+                       MOVE 0 TO WS-RESULT
+                       MOVE "A" TO WS-BREAK-LETTER
+                       MOVE WS-COUNTER TO WS-BREAK-POSITION
+                       MOVE "Y" TO WS-BREAK-SET
+                    END-IF
+                 WHEN "B"
+                    ADD 1 TO WS-BCOUNT GIVING WS-BCOUNT
+                    IF WS-BCOUNT > 1 AND WS-BREAK-SET = "N" THEN
+                       MOVE 0 TO WS-RESULT
+                       MOVE "B" TO WS-BREAK-LETTER
+                       MOVE WS-COUNTER TO WS-BREAK-POSITION
+                       MOVE "Y" TO WS-BREAK-SET
+                    END-IF
+                 WHEN "C"
+                    ADD 1 TO WS-CCOUNT GIVING WS-CCOUNT
+                    IF WS-CCOUNT > 1 AND WS-BREAK-SET = "N" THEN
+                       MOVE 0 TO WS-RESULT
+                       MOVE "C" TO WS-BREAK-LETTER
+                       MOVE WS-COUNTER TO WS-BREAK-POSITION
+                       MOVE "Y" TO WS-BREAK-SET
+                    END-IF
+                 WHEN "D"
+                    ADD 1 TO WS-DCOUNT GIVING WS-DCOUNT
+                    IF WS-DCOUNT > 1 AND WS-BREAK-SET = "N" THEN
+                       MOVE 0 TO WS-RESULT
+                       MOVE "D" TO WS-BREAK-LETTER
+                       MOVE WS-COUNTER TO WS-BREAK-POSITION
+                       MOVE "Y" TO WS-BREAK-SET
+                    END-IF
+                 WHEN "E"
+                    ADD 1 TO WS-ECOUNT GIVING WS-ECOUNT
+                    IF WS-ECOUNT > 1 AND WS-BREAK-SET = "N" THEN
+                       MOVE 0 TO WS-RESULT
+                       MOVE "E" TO WS-BREAK-LETTER
+                       MOVE WS-COUNTER TO WS-BREAK-POSITION
+                       MOVE "Y" TO WS-BREAK-SET
+                    END-IF
+                 WHEN "F"
+                    ADD 1 TO WS-FCOUNT GIVING WS-FCOUNT
+                    IF WS-FCOUNT > 1 AND WS-BREAK-SET = "N" THEN
+                       MOVE 0 TO WS-RESULT
+                       MOVE "F" TO WS-BREAK-LETTER
+                       MOVE WS-COUNTER TO WS-BREAK-POSITION
+                       MOVE "Y" TO WS-BREAK-SET
+                    END-IF
+                 WHEN "G"
+                    ADD 1 TO WS-GCOUNT GIVING WS-GCOUNT
+                    IF WS-GCOUNT > 1 AND WS-BREAK-SET = "N" THEN
+                       MOVE 0 TO WS-RESULT
+                       MOVE "G" TO WS-BREAK-LETTER
+                       MOVE WS-COUNTER TO WS-BREAK-POSITION
+                       MOVE "Y" TO WS-BREAK-SET
+                    END-IF
+                 WHEN "H"
+                    ADD 1 TO WS-HCOUNT GIVING WS-HCOUNT
+                    IF WS-HCOUNT > 1 AND WS-BREAK-SET = "N" THEN
+                       MOVE 0 TO WS-RESULT
+                       MOVE "H" TO WS-BREAK-LETTER
+                       MOVE WS-COUNTER TO WS-BREAK-POSITION
+                       MOVE "Y" TO WS-BREAK-SET
+                    END-IF
+                 WHEN "I"
+                    ADD 1 TO WS-ICOUNT GIVING WS-ICOUNT
+                    IF WS-ICOUNT > 1 AND WS-BREAK-SET = "N" THEN
+                       MOVE 0 TO WS-RESULT
+                       MOVE "I" TO WS-BREAK-LETTER
+                       MOVE WS-COUNTER TO WS-BREAK-POSITION
+                       MOVE "Y" TO WS-BREAK-SET
+                    END-IF
+                 WHEN "J"
+                    ADD 1 TO WS-JCOUNT GIVING WS-JCOUNT
+                    IF WS-JCOUNT > 1 AND WS-BREAK-SET = "N" THEN
+                       MOVE 0 TO WS-RESULT
+                       MOVE "J" TO WS-BREAK-LETTER
+                       MOVE WS-COUNTER TO WS-BREAK-POSITION
+                       MOVE "Y" TO WS-BREAK-SET
+                    END-IF
+                 WHEN "K"
+                    ADD 1 TO WS-KCOUNT GIVING WS-KCOUNT
+                    IF WS-KCOUNT > 1 AND WS-BREAK-SET = "N" THEN
+                       MOVE 0 TO WS-RESULT
+                       MOVE "K" TO WS-BREAK-LETTER
+                       MOVE WS-COUNTER TO WS-BREAK-POSITION
+                       MOVE "Y" TO WS-BREAK-SET
+                    END-IF
+                 WHEN "L"
+                    ADD 1 TO WS-LCOUNT GIVING WS-LCOUNT
+                    IF WS-LCOUNT > 1 AND WS-BREAK-SET = "N" THEN
+                       MOVE 0 TO WS-RESULT
+                       MOVE "L" TO WS-BREAK-LETTER
+                       MOVE WS-COUNTER TO WS-BREAK-POSITION
+                       MOVE "Y" TO WS-BREAK-SET
+                    END-IF
+                 WHEN "M"
+                    ADD 1 TO WS-MCOUNT GIVING WS-MCOUNT
+                    IF WS-MCOUNT > 1 AND WS-BREAK-SET = "N" THEN
+                       MOVE 0 TO WS-RESULT
+                       MOVE "M" TO WS-BREAK-LETTER
+                       MOVE WS-COUNTER TO WS-BREAK-POSITION
+                       MOVE "Y" TO WS-BREAK-SET
+                    END-IF
+                 WHEN "N"
+                    ADD 1 TO WS-NCOUNT GIVING WS-NCOUNT
+                    IF WS-NCOUNT > 1 AND WS-BREAK-SET = "N" THEN
+                       MOVE 0 TO WS-RESULT
+                       MOVE "N" TO WS-BREAK-LETTER
+                       MOVE WS-COUNTER TO WS-BREAK-POSITION
+                       MOVE "Y" TO WS-BREAK-SET
+                    END-IF
+                 WHEN "O"
+                    ADD 1 TO WS-OCOUNT GIVING WS-OCOUNT
+                    IF WS-OCOUNT > 1 AND WS-BREAK-SET = "N" THEN
+                       MOVE 0 TO WS-RESULT
+                       MOVE "O" TO WS-BREAK-LETTER
+                       MOVE WS-COUNTER TO WS-BREAK-POSITION
+                       MOVE "Y" TO WS-BREAK-SET
+                    END-IF
+                 WHEN "P"
+                    ADD 1 TO WS-PCOUNT GIVING WS-PCOUNT
+                    IF WS-PCOUNT > 1 AND WS-BREAK-SET = "N" THEN
+                       MOVE 0 TO WS-RESULT
+                       MOVE "P" TO WS-BREAK-LETTER
+                       MOVE WS-COUNTER TO WS-BREAK-POSITION
+                       MOVE "Y" TO WS-BREAK-SET
+                    END-IF
+                 WHEN "Q"
+                    ADD 1 TO WS-QCOUNT GIVING WS-QCOUNT
+                    IF WS-QCOUNT > 1 AND WS-BREAK-SET = "N" THEN
+                       MOVE 0 TO WS-RESULT
+                       MOVE "Q" TO WS-BREAK-LETTER
+                       MOVE WS-COUNTER TO WS-BREAK-POSITION
+                       MOVE "Y" TO WS-BREAK-SET
+                    END-IF
+                 WHEN "R"
+                    ADD 1 TO WS-RCOUNT GIVING WS-RCOUNT
+                    IF WS-RCOUNT > 1 AND WS-BREAK-SET = "N" THEN
+                       MOVE 0 TO WS-RESULT
+                       MOVE "R" TO WS-BREAK-LETTER
+                       MOVE WS-COUNTER TO WS-BREAK-POSITION
+                       MOVE "Y" TO WS-BREAK-SET
+                    END-IF
+                 WHEN "S"
+                    ADD 1 TO WS-SCOUNT GIVING WS-SCOUNT
+                    IF WS-SCOUNT > 1 AND WS-BREAK-SET = "N" THEN
+                       MOVE 0 TO WS-RESULT
+                       MOVE "S" TO WS-BREAK-LETTER
+                       MOVE WS-COUNTER TO WS-BREAK-POSITION
+                       MOVE "Y" TO WS-BREAK-SET
+                    END-IF
+                 WHEN "T"
+                    ADD 1 TO WS-TCOUNT GIVING WS-TCOUNT
+                    IF WS-TCOUNT > 1 AND WS-BREAK-SET = "N" THEN
+                       MOVE 0 TO WS-RESULT
+                       MOVE "T" TO WS-BREAK-LETTER
+                       MOVE WS-COUNTER TO WS-BREAK-POSITION
+                       MOVE "Y" TO WS-BREAK-SET
+                    END-IF
+                 WHEN "U"
+                    ADD 1 TO WS-UCOUNT GIVING WS-UCOUNT
+                    IF WS-UCOUNT > 1 AND WS-BREAK-SET = "N" THEN
+                       MOVE 0 TO WS-RESULT
+                       MOVE "U" TO WS-BREAK-LETTER
+                       MOVE WS-COUNTER TO WS-BREAK-POSITION
+                       MOVE "Y" TO WS-BREAK-SET
+                    END-IF
+                 WHEN "V"
+                    ADD 1 TO WS-VCOUNT GIVING WS-VCOUNT
+                    IF WS-VCOUNT > 1 AND WS-BREAK-SET = "N" THEN
+                       MOVE 0 TO WS-RESULT
+                       MOVE "V" TO WS-BREAK-LETTER
+                       MOVE WS-COUNTER TO WS-BREAK-POSITION
+                       MOVE "Y" TO WS-BREAK-SET
+                    END-IF
+                 WHEN "W"
+                    ADD 1 TO WS-WCOUNT GIVING WS-WCOUNT
+                    IF WS-WCOUNT > 1 AND WS-BREAK-SET = "N" THEN
+                       MOVE 0 TO WS-RESULT
+                       MOVE "W" TO WS-BREAK-LETTER
+                       MOVE WS-COUNTER TO WS-BREAK-POSITION
+                       MOVE "Y" TO WS-BREAK-SET
+                    END-IF
+                 WHEN "X"
+                    ADD 1 TO WS-XCOUNT GIVING WS-XCOUNT
+                    IF WS-XCOUNT > 1 AND WS-BREAK-SET = "N" THEN
+                       MOVE 0 TO WS-RESULT
+                       MOVE "X" TO WS-BREAK-LETTER
+                       MOVE WS-COUNTER TO WS-BREAK-POSITION
+                       MOVE "Y" TO WS-BREAK-SET
+                    END-IF
+                 WHEN "Y"
+                    ADD 1 TO WS-YCOUNT GIVING WS-YCOUNT
+                    IF WS-YCOUNT > 1 AND WS-BREAK-SET = "N" THEN
+                       MOVE 0 TO WS-RESULT
+                       MOVE "Y" TO WS-BREAK-LETTER
+                       MOVE WS-COUNTER TO WS-BREAK-POSITION
+                       MOVE "Y" TO WS-BREAK-SET
+                    END-IF
+                 WHEN "Z"
+                    ADD 1 TO WS-ZCOUNT GIVING WS-ZCOUNT
+                    IF WS-ZCOUNT > 1 AND WS-BREAK-SET = "N" THEN
+                       MOVE 0 TO WS-RESULT
+                       MOVE "Z" TO WS-BREAK-LETTER
+                       MOVE WS-COUNTER TO WS-BREAK-POSITION
+                       MOVE "Y" TO WS-BREAK-SET
+                    END-IF
+              END-EVALUATE
+          END-PERFORM.
+       END-READ-STRING.
