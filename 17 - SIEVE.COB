@@ -1,64 +1,254 @@
-﻿IDENTIFICATION DIVISION.
+﻿       IDENTIFICATION DIVISION.
        PROGRAM-ID. SIEVE.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Progress checkpoint so a long sieve run can resume where it
+      * left off instead of starting over.
+           SELECT SIEVE-CHECKPOINT ASSIGN TO "SIEVCKPT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CKPT-STATUS.
+      * Every prime found is appended here as it's found, so the full
+      * list survives past the end of this run.
+           SELECT SIEVE-PRIME-LIST ASSIGN TO "SIEVPRMS"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-PRIME-STATUS.
+      * Every run adds one line here to the shared daily operations
+      * log, so ops can see what ran across all the utility programs
+      * without tailing each one separately.
+           SELECT DAILY-OPERATIONS-LOG ASSIGN TO "DAILYOPS"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-DAILYLOG-STATUS.
+      * Every rejected input across the validation-style programs lands
+      * here too, so ops can see what got turned away without tailing
+      * each program's own DISPLAY output.
+           SELECT REJECTED-INPUT-LOG ASSIGN TO "REJECTLOG"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-REJECTLOG-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  SIEVE-CHECKPOINT.
+       01 SIEVE-CHECKPOINT-REC.
+           05 CKPT-LIMIT  PIC 9(5).
+           05 CKPT-INDEX1 PIC 9(5).
+           05 CKPT-INDEX2 PIC 9(5).
+           05 CKPT-COUNT  PIC 9(5).
+       FD  SIEVE-PRIME-LIST.
+       01 SIEVE-PRIME-LIST-REC PIC 9(5).
+       FD  DAILY-OPERATIONS-LOG.
+       01 DAILY-OPERATIONS-LOG-REC PIC X(80).
+       FD  REJECTED-INPUT-LOG.
+       01 REJECTED-INPUT-LOG-REC PIC X(80).
        WORKING-STORAGE SECTION.
       * WS-LIMIT IS THE GREATEST NUMBER BEING CONSIDERED
-       01 WS-LIMIT        PIC 9999.
+       01 WS-LIMIT        PIC 9(5).
        01 WS-LIST.
       * WS-RESULT WILL BE THE LIST OF PRIME NUMBERS
-          05 WS-RESULT    PIC 999 VALUE 0 OCCURS 1000 TIMES.
+          05 WS-RESULT    PIC 9(5) VALUE 0 OCCURS 100000 TIMES.
       * WS-COMPOSITE INDICATES IF THE INDEX IS (0) PRIME OR (1) COMPOSITE
-          05 WS-COMPOSITE PIC 9 VALUE 0 OCCURS 1000 TIMES.
-       01 WS-COUNT        PIC 9999 VALUE 0.
-       01 WS-INDEX1       PIC 9999.
-       01 WS-INDEX2       PIC 9999.
-       01 WS-DIVISOR      PIC 9999.
-      
+          05 WS-COMPOSITE PIC 9 VALUE 0 OCCURS 100000 TIMES.
+       01 WS-COUNT        PIC 9(5) VALUE 0.
+       01 WS-INDEX1       PIC 9(5).
+       01 WS-INDEX2       PIC 9(5).
+       01 WS-DIVISOR      PIC 9(5).
+       01 WS-CKPT-STATUS  PIC XX.
+       01 WS-CKPT-USABLE  PIC X VALUE "N".
+       01 WS-PRIME-STATUS PIC XX.
+       01 WS-PRIME-EOF    PIC X VALUE "N".
+       01 WS-LOAD-IDX     PIC 9(5).
+       01 WS-DAILYLOG-STATUS PIC XX.
+       01 WS-REJECTLOG-STATUS PIC XX.
+       01 WS-ERROR        PIC X(35).
+
        PROCEDURE DIVISION.
        SIEVE.
-          IF WS-LIMIT < 2 THEN 
+          PERFORM VALIDATE-NUMBER
+          IF WS-ERROR NOT EQUAL SPACES THEN
+              CONTINUE
+          ELSE IF WS-LIMIT < 2 THEN
       * NO PRIME NUMBERS LESS THAN 2
               CONTINUE
-          ELSE IF WS-LIMIT = 2 THEN 
+          ELSE IF WS-LIMIT = 2 THEN
               MOVE 2 TO WS-RESULT(1)
               MOVE 1 TO WS-COUNT
           ELSE
+              PERFORM RUN-SIEVE
+          END-IF
+          PERFORM LOG-DAILY-OPERATION
+          GOBACK
+          .
+
+
+       VALIDATE-NUMBER.
+      * Common numeric-input sanity check shared with
+      * COLLATZ-CONJECTURE and DIFFERENCE-OF-SQUARES: reject anything
+      * that isn't a positive integer before the real calculation
+      * runs. A limit of 1 is still a sane (if uninteresting) request
+      * and falls through to the "no primes" branch above, same as
+      * always.
+           MOVE SPACES TO WS-ERROR
+           IF WS-LIMIT IS LESS THAN 1 THEN
+              MOVE "Only positive integers are allowed" TO WS-ERROR
+              PERFORM LOG-REJECTED-INPUT
+           END-IF
+           DISPLAY WS-ERROR.
+       END-VALIDATE-NUMBER.
+
+
+       RUN-SIEVE.
+             PERFORM LOAD-CHECKPOINT
+             PERFORM UNTIL WS-INDEX1 > WS-LIMIT
+      * MAKE A LIST OF NUMBERS UP TO WS-LIMIT
+      * LABEL ALL PRIMES AS 1 IN WS-PRIME
+                IF FUNCTION MOD(WS-INDEX1, 2) = 0 THEN
+                   ADD 1 TO WS-INDEX1 GIVING WS-INDEX1
+                ELSE
+                   MOVE 3 TO WS-DIVISOR
+                   PERFORM UNTIL WS-DIVISOR >= WS-LIMIT
+                      IF (FUNCTION MOD(WS-INDEX1, WS-DIVISOR) = 0)
+                         AND (WS-INDEX1 IS NOT = WS-DIVISOR) THEN
+                            EXIT PERFORM
+                      ELSE
+      * ADD 2 BECAUSE ONLY ODD NUMBERS ARE LEFT
+                         ADD 2 TO WS-DIVISOR GIVING WS-DIVISOR
+                      END-IF
+                      IF WS-DIVISOR >= WS-INDEX1 THEN
+                         COMPUTE WS-COUNT = WS-COUNT + 1
+                         MOVE WS-INDEX1 TO WS-RESULT(WS-INDEX2)
+                         MOVE 1 TO WS-COMPOSITE(WS-INDEX1)
+                         MOVE WS-INDEX1 TO SIEVE-PRIME-LIST-REC
+                         WRITE SIEVE-PRIME-LIST-REC
+                         ADD 1 TO WS-INDEX2 GIVING WS-INDEX2
+                         MOVE WS-LIMIT TO WS-DIVISOR
+                         IF FUNCTION MOD(WS-COUNT, 100) = 0 THEN
+                            PERFORM SAVE-CHECKPOINT
+                         END-IF
+                      END-IF
+                   END-PERFORM
+                   ADD 1 TO WS-INDEX1 GIVING WS-INDEX1
+                END-IF
+             END-PERFORM
+             CLOSE SIEVE-PRIME-LIST
+             PERFORM CLEAR-CHECKPOINT
+             MOVE 1 TO WS-INDEX1
+             PERFORM WS-LIMIT TIMES
+                ADD 1 TO WS-INDEX1 GIVING WS-INDEX1
+             END-PERFORM.
+       END-RUN-SIEVE.
+
+
+       LOAD-CHECKPOINT.
+      * Resume an interrupted run exactly where it left off, or start
+      * a fresh prime list and trial-division position if there's
+      * nothing to resume. A checkpoint saved for a different limit is
+      * stale -- it's treated the same as having no checkpoint at all,
+      * rather than resuming into a run it was never saved for.
+           MOVE "N" TO WS-CKPT-USABLE
+           OPEN INPUT SIEVE-CHECKPOINT
+           IF WS-CKPT-STATUS = "35" THEN
+              CLOSE SIEVE-CHECKPOINT
+           ELSE
+              READ SIEVE-CHECKPOINT
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    IF CKPT-LIMIT EQUAL WS-LIMIT THEN
+                       MOVE CKPT-INDEX1 TO WS-INDEX1
+                       MOVE CKPT-INDEX2 TO WS-INDEX2
+                       MOVE CKPT-COUNT TO WS-COUNT
+                       MOVE "Y" TO WS-CKPT-USABLE
+                    END-IF
+              END-READ
+              CLOSE SIEVE-CHECKPOINT
+           END-IF
+           IF WS-CKPT-USABLE EQUAL "Y" THEN
+              PERFORM LOAD-PRIMES-SO-FAR
+              OPEN EXTEND SIEVE-PRIME-LIST
+           ELSE
               MOVE 2 TO WS-RESULT(1)
               MOVE 1 TO WS-COMPOSITE(2)
               MOVE 2 TO WS-COUNT
               MOVE 3 TO WS-INDEX1
               MOVE 2 TO WS-INDEX2
-              MOVE 3 TO WS-DIVISOR
-              PERFORM UNTIL WS-INDEX1 > WS-LIMIT 
-      * MAKE A LIST OF NUMBERS UP TO WS-LIMIT
-      * LABEL ALL PRIMES AS 1 IN WS-PRIME
-                 IF FUNCTION MOD(WS-INDEX1, 2) = 0 THEN
-                    ADD 1 TO WS-INDEX1 GIVING WS-INDEX1 
-                 ELSE 
-                    MOVE 3 TO WS-DIVISOR
-                    PERFORM UNTIL WS-DIVISOR >= WS-LIMIT 
-                       IF (FUNCTION MOD(WS-INDEX1, WS-DIVISOR) = 0) 
-                          AND (WS-INDEX1 IS NOT = WS-DIVISOR) THEN 
-                             EXIT PERFORM
-                       ELSE 
-      * ADD 2 BECAUSE ONLY ODD NUMBERS ARE LEFT
-                          ADD 2 TO WS-DIVISOR GIVING WS-DIVISOR
-                       END-IF
-                       IF WS-DIVISOR >= WS-INDEX1 THEN 
-                          COMPUTE WS-COUNT = WS-COUNT + 1
-                          MOVE WS-INDEX1 TO WS-RESULT(WS-INDEX2)
-                          MOVE 1 TO WS-COMPOSITE(WS-INDEX1)
-                          ADD 1 TO WS-INDEX2 GIVING WS-INDEX2 
-                          MOVE WS-LIMIT TO WS-DIVISOR
-                       END-IF
-                    END-PERFORM
-                    ADD 1 TO WS-INDEX1 GIVING WS-INDEX1
-                 END-IF
-              END-PERFORM
-              MOVE 1 TO WS-INDEX1
-              PERFORM WS-LIMIT TIMES
-                 ADD 1 TO WS-INDEX1 GIVING WS-INDEX1
-              END-PERFORM
-          END-IF
-          .
\ No newline at end of file
+              OPEN OUTPUT SIEVE-PRIME-LIST
+              MOVE 2 TO SIEVE-PRIME-LIST-REC
+              WRITE SIEVE-PRIME-LIST-REC
+              CLOSE SIEVE-PRIME-LIST
+              OPEN EXTEND SIEVE-PRIME-LIST
+           END-IF
+           MOVE 3 TO WS-DIVISOR.
+       END-LOAD-CHECKPOINT.
+
+
+       LOAD-PRIMES-SO-FAR.
+      * Rebuilds WS-RESULT from the primes already written out by an
+      * earlier, interrupted run, so a resumed run's caller still
+      * sees the complete list once it finishes.
+           MOVE "N" TO WS-PRIME-EOF
+           MOVE 1 TO WS-LOAD-IDX
+           OPEN INPUT SIEVE-PRIME-LIST
+           PERFORM UNTIL WS-PRIME-EOF = "Y"
+              READ SIEVE-PRIME-LIST
+                 AT END
+                    MOVE "Y" TO WS-PRIME-EOF
+                 NOT AT END
+                    MOVE SIEVE-PRIME-LIST-REC TO WS-RESULT(WS-LOAD-IDX)
+                    ADD 1 TO WS-LOAD-IDX
+              END-READ
+           END-PERFORM
+           CLOSE SIEVE-PRIME-LIST.
+       END-LOAD-PRIMES-SO-FAR.
+
+
+       SAVE-CHECKPOINT.
+      * Snapshot just enough progress to resume a long sieve run:
+      * where the trial-division loop is and how many primes it's
+      * found so far.
+           OPEN OUTPUT SIEVE-CHECKPOINT
+           MOVE WS-LIMIT TO CKPT-LIMIT
+           MOVE WS-INDEX1 TO CKPT-INDEX1
+           MOVE WS-INDEX2 TO CKPT-INDEX2
+           MOVE WS-COUNT TO CKPT-COUNT
+           WRITE SIEVE-CHECKPOINT-REC
+           CLOSE SIEVE-CHECKPOINT.
+       END-SAVE-CHECKPOINT.
+
+
+       CLEAR-CHECKPOINT.
+      * A normal finish means there's nothing left to resume.
+           OPEN OUTPUT SIEVE-CHECKPOINT
+           CLOSE SIEVE-CHECKPOINT.
+       END-CLEAR-CHECKPOINT.
+
+
+       LOG-DAILY-OPERATION.
+      * Appends one line to the shared daily operations log, creating
+      * it on the first write.
+           OPEN EXTEND DAILY-OPERATIONS-LOG
+           IF WS-DAILYLOG-STATUS = "05" OR WS-DAILYLOG-STATUS = "35"
+              CLOSE DAILY-OPERATIONS-LOG
+              OPEN OUTPUT DAILY-OPERATIONS-LOG
+           END-IF
+           MOVE SPACES TO DAILY-OPERATIONS-LOG-REC
+           STRING "SIEVE - LIMIT " WS-LIMIT
+              " - PRIMES FOUND " WS-COUNT
+              DELIMITED BY SIZE INTO DAILY-OPERATIONS-LOG-REC
+           WRITE DAILY-OPERATIONS-LOG-REC
+           CLOSE DAILY-OPERATIONS-LOG.
+       END-LOG-DAILY-OPERATION.
+
+
+       LOG-REJECTED-INPUT.
+      * Appends one line to the shared rejected-input log, creating it
+      * on the first write.
+           OPEN EXTEND REJECTED-INPUT-LOG
+           IF WS-REJECTLOG-STATUS = "05" OR WS-REJECTLOG-STATUS = "35"
+              CLOSE REJECTED-INPUT-LOG
+              OPEN OUTPUT REJECTED-INPUT-LOG
+           END-IF
+           MOVE SPACES TO REJECTED-INPUT-LOG-REC
+           STRING "SIEVE - REJECTED " WS-LIMIT " - " WS-ERROR
+              DELIMITED BY SIZE INTO REJECTED-INPUT-LOG-REC
+           WRITE REJECTED-INPUT-LOG-REC
+           CLOSE REJECTED-INPUT-LOG.
+       END-LOG-REJECTED-INPUT.
