@@ -1,16 +1,57 @@
-﻿IDENTIFICATION DIVISION.
+﻿       IDENTIFICATION DIVISION.
        PROGRAM-ID. SCRABBLE-SCORE.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * A word list to score in one batch and rank on a leaderboard,
+      * one word per line.
+           SELECT SCRABBLE-WORD-FEED ASSIGN TO "SCRABLIST"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-SCR-STATUS.
+      * Every run adds one line here to the shared daily operations
+      * log, so ops can see what ran across all the utility programs
+      * without tailing each one separately.
+           SELECT DAILY-OPERATIONS-LOG ASSIGN TO "DAILYOPS"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-DAILYLOG-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  SCRABBLE-WORD-FEED.
+       01 SCRABBLE-WORD-FEED-REC PIC X(60).
+       FD  DAILY-OPERATIONS-LOG.
+       01 DAILY-OPERATIONS-LOG-REC PIC X(80).
        WORKING-STORAGE SECTION.
       *Inputs
        01 WS-WORD   PIC X(60).
+      * Bonus tiles: one double/triple-letter code per word position
+      * (' ', '2', or '3'), and a double/triple word multiplier
+      * applied to the final total.
+       01 WS-LETTER-BONUS PIC X(60) VALUE SPACES.
+       01 WS-WORD-BONUS   PIC 9 VALUE 1.
       *Internal Variables
        01 WS-COUNTER   PIC 99.
        01 WS-LENGTH    PIC 99.
+       01 WS-LETTER-SCORE PIC 99.
       *Outputs
-       01 WS-RESULT PIC 99.
-      
+      * Wide enough to hold a long word's letter scores times the
+      * triple-word bonus without overflowing.
+       01 WS-RESULT PIC 999.
+      * Used by the batch leaderboard report.
+       01 WS-SCR-STATUS PIC XX.
+       01 WS-SCR-EOF    PIC X VALUE "N".
+       01 WS-SCR-COUNT  PIC 99.
+       01 WS-TOP-WORD   PIC X(60).
+       01 WS-TOP-SCORE  PIC 999.
+       01 WS-DAILYLOG-STATUS PIC XX.
+      * Weighted letter-frequency stats: how many letters in the
+      * current word fall into each of the seven Scrabble tile
+      * values, and what that tier contributes to the total once
+      * weighted by its value.
+       01 WS-TIER-VALUE PIC 99 OCCURS 7 TIMES.
+       01 WS-TIER-COUNT PIC 99 OCCURS 7 TIMES.
+       01 WS-TIER-IDX      PIC 9.
+       01 WS-TIER-WEIGHTED PIC 999.
+
       * SCORE THE WORD:
       * A, E, I, O, U, L, N, R, S, T = 1,
       * D, G = 2
@@ -23,76 +64,204 @@
 
        PROCEDURE DIVISION.
        SCRABBLE-SCORE.
+           PERFORM INIT-TIER-VALUES
+           PERFORM SCORE-ONE-WORD
+           PERFORM BATCH-SCRABBLE-RUN
+           PERFORM LOG-DAILY-OPERATION.
+           GOBACK.
+
+
+       INIT-TIER-VALUES.
+      * The seven distinct Scrabble tile values, in ascending order,
+      * matched up with WS-TIER-COUNT by position.
+           MOVE 1 TO WS-TIER-VALUE(1)
+           MOVE 2 TO WS-TIER-VALUE(2)
+           MOVE 3 TO WS-TIER-VALUE(3)
+           MOVE 4 TO WS-TIER-VALUE(4)
+           MOVE 5 TO WS-TIER-VALUE(5)
+           MOVE 8 TO WS-TIER-VALUE(6)
+           MOVE 10 TO WS-TIER-VALUE(7).
+       END-INIT-TIER-VALUES.
+
+
+       SCORE-ONE-WORD.
            MOVE 0 TO WS-RESULT
+           PERFORM VARYING WS-TIER-IDX FROM 1 BY 1 UNTIL WS-TIER-IDX > 7
+              MOVE 0 TO WS-TIER-COUNT(WS-TIER-IDX)
+           END-PERFORM
            COMPUTE WS-LENGTH = FUNCTION LENGTH(FUNCTION TRIM(WS-WORD))
            DISPLAY "LENGTH: " WS-LENGTH
-           PERFORM VARYING WS-COUNTER FROM 1 BY 1 UNTIL 
+           PERFORM VARYING WS-COUNTER FROM 1 BY 1 UNTIL
               WS-COUNTER > WS-LENGTH
-                 IF FUNCTION UPPER-CASE(WS-WORD(WS-COUNTER:1)) = "A" OR 
-                    FUNCTION UPPER-CASE(WS-WORD(WS-COUNTER:1)) = "E" OR
-                    FUNCTION UPPER-CASE(WS-WORD(WS-COUNTER:1)) = "I" OR
-                    FUNCTION UPPER-CASE(WS-WORD(WS-COUNTER:1)) = "O" OR
-                    FUNCTION UPPER-CASE(WS-WORD(WS-COUNTER:1)) = "U" OR
-                    FUNCTION UPPER-CASE(WS-WORD(WS-COUNTER:1)) = 'L' OR
-                    FUNCTION UPPER-CASE(WS-WORD(WS-COUNTER:1)) = 'N' OR
-                    FUNCTION UPPER-CASE(WS-WORD(WS-COUNTER:1)) = 'R' OR
-                    FUNCTION UPPER-CASE(WS-WORD(WS-COUNTER:1)) = 'S' OR
-                    FUNCTION UPPER-CASE(WS-WORD(WS-COUNTER:1)) = 'T' THEN
-                       ADD 1 TO WS-RESULT GIVING WS-RESULT 
-                       DISPLAY WS-WORD(WS-COUNTER:1) ": 1"
-                 ELSE IF FUNCTION UPPER-CASE(WS-WORD(WS-COUNTER:1)) = 'D' 
-                        OR
-                         FUNCTION UPPER-CASE(WS-WORD(WS-COUNTER:1)) = 'G' 
-                        THEN
-                             ADD 2 TO WS-RESULT GIVING WS-RESULT 
-                             DISPLAY WS-WORD(WS-COUNTER:1) ": 2"
-                 ELSE IF FUNCTION UPPER-CASE(WS-WORD(WS-COUNTER:1)) = 'B' 
-                        OR
-                         FUNCTION UPPER-CASE(WS-WORD(WS-COUNTER:1)) = 'C' 
-                        OR
-                         FUNCTION UPPER-CASE(WS-WORD(WS-COUNTER:1)) = 'M' 
-                        OR
-                         FUNCTION UPPER-CASE(WS-WORD(WS-COUNTER:1)) = 'P' 
-                        THEN
-                             ADD 3 TO WS-RESULT GIVING WS-RESULT 
-                             DISPLAY WS-WORD(WS-COUNTER:1) ": 3"
-                 ELSE IF FUNCTION UPPER-CASE(WS-WORD(WS-COUNTER:1)) = 'F' 
-                        OR
-                         FUNCTION UPPER-CASE(WS-WORD(WS-COUNTER:1)) = 'H' 
-                        OR
-                         FUNCTION UPPER-CASE(WS-WORD(WS-COUNTER:1)) = 'V' 
-                        OR
-                         FUNCTION UPPER-CASE(WS-WORD(WS-COUNTER:1)) = 'W' 
-                        OR
-                         FUNCTION UPPER-CASE(WS-WORD(WS-COUNTER:1)) = 'Y' 
-                        THEN
-                             ADD 4 TO WS-RESULT GIVING WS-RESULT 
-                             DISPLAY WS-WORD(WS-COUNTER:1) ": 4"
-                 ELSE IF FUNCTION UPPER-CASE(WS-WORD(WS-COUNTER:1)) = 'K' 
-                        THEN
-                          ADD 5 TO WS-RESULT GIVING WS-RESULT 
-                          DISPLAY WS-WORD(WS-COUNTER:1) ": 5"
-                 ELSE IF FUNCTION UPPER-CASE(WS-WORD(WS-COUNTER:1)) = 'J' 
-                        OR
-                         FUNCTION UPPER-CASE(WS-WORD(WS-COUNTER:1)) = 'X' 
-                        THEN
-                             ADD 8 TO WS-RESULT GIVING WS-RESULT 
-                             DISPLAY WS-WORD(WS-COUNTER:1) ": 8"
-                 ELSE IF FUNCTION UPPER-CASE(WS-WORD(WS-COUNTER:1)) = 'Q'
-                        OR
-                         FUNCTION UPPER-CASE(WS-WORD(WS-COUNTER:1)) = 'Z' 
-                        THEN 
-                             ADD 10 TO WS-RESULT GIVING WS-RESULT 
-                             DISPLAY WS-WORD(WS-COUNTER:1) ": 10"
-                      END-IF
-                     END-IF 
-                    END-IF 
-                   END-IF 
-                  END-IF 
-                  END-IF
-                 END-IF 
+                 PERFORM SCORE-ONE-LETTER
+                 PERFORM TALLY-LETTER-FREQUENCY
+                 IF WS-LETTER-BONUS(WS-COUNTER:1) = "2" THEN
+                    COMPUTE WS-LETTER-SCORE = WS-LETTER-SCORE * 2
+                 ELSE IF WS-LETTER-BONUS(WS-COUNTER:1) = "3" THEN
+                    COMPUTE WS-LETTER-SCORE = WS-LETTER-SCORE * 3
+                 END-IF
+                 ADD WS-LETTER-SCORE TO WS-RESULT GIVING WS-RESULT
            END-PERFORM
-           DISPLAY "TOTAL: " WS-RESULT 
+           IF WS-WORD-BONUS > 1 THEN
+              COMPUTE WS-RESULT = WS-RESULT * WS-WORD-BONUS
+           END-IF
+           DISPLAY "TOTAL: " WS-RESULT
+           PERFORM DISPLAY-FREQUENCY-STATS.
+       END-SCORE-ONE-WORD.
+
+
+       SCORE-ONE-LETTER.
+           MOVE 0 TO WS-LETTER-SCORE
+           IF FUNCTION UPPER-CASE(WS-WORD(WS-COUNTER:1)) = "A" OR
+              FUNCTION UPPER-CASE(WS-WORD(WS-COUNTER:1)) = "E" OR
+              FUNCTION UPPER-CASE(WS-WORD(WS-COUNTER:1)) = "I" OR
+              FUNCTION UPPER-CASE(WS-WORD(WS-COUNTER:1)) = "O" OR
+              FUNCTION UPPER-CASE(WS-WORD(WS-COUNTER:1)) = "U" OR
+              FUNCTION UPPER-CASE(WS-WORD(WS-COUNTER:1)) = 'L' OR
+              FUNCTION UPPER-CASE(WS-WORD(WS-COUNTER:1)) = 'N' OR
+              FUNCTION UPPER-CASE(WS-WORD(WS-COUNTER:1)) = 'R' OR
+              FUNCTION UPPER-CASE(WS-WORD(WS-COUNTER:1)) = 'S' OR
+              FUNCTION UPPER-CASE(WS-WORD(WS-COUNTER:1)) = 'T' THEN
+                 MOVE 1 TO WS-LETTER-SCORE
+                 DISPLAY WS-WORD(WS-COUNTER:1) ": 1"
+           ELSE IF FUNCTION UPPER-CASE(WS-WORD(WS-COUNTER:1)) = 'D'
+                  OR
+                   FUNCTION UPPER-CASE(WS-WORD(WS-COUNTER:1)) = 'G'
+                  THEN
+                       MOVE 2 TO WS-LETTER-SCORE
+                       DISPLAY WS-WORD(WS-COUNTER:1) ": 2"
+           ELSE IF FUNCTION UPPER-CASE(WS-WORD(WS-COUNTER:1)) = 'B'
+                  OR
+                   FUNCTION UPPER-CASE(WS-WORD(WS-COUNTER:1)) = 'C'
+                  OR
+                   FUNCTION UPPER-CASE(WS-WORD(WS-COUNTER:1)) = 'M'
+                  OR
+                   FUNCTION UPPER-CASE(WS-WORD(WS-COUNTER:1)) = 'P'
+                  THEN
+                       MOVE 3 TO WS-LETTER-SCORE
+                       DISPLAY WS-WORD(WS-COUNTER:1) ": 3"
+           ELSE IF FUNCTION UPPER-CASE(WS-WORD(WS-COUNTER:1)) = 'F'
+                  OR
+                   FUNCTION UPPER-CASE(WS-WORD(WS-COUNTER:1)) = 'H'
+                  OR
+                   FUNCTION UPPER-CASE(WS-WORD(WS-COUNTER:1)) = 'V'
+                  OR
+                   FUNCTION UPPER-CASE(WS-WORD(WS-COUNTER:1)) = 'W'
+                  OR
+                   FUNCTION UPPER-CASE(WS-WORD(WS-COUNTER:1)) = 'Y'
+                  THEN
+                       MOVE 4 TO WS-LETTER-SCORE
+                       DISPLAY WS-WORD(WS-COUNTER:1) ": 4"
+           ELSE IF FUNCTION UPPER-CASE(WS-WORD(WS-COUNTER:1)) = 'K'
+                  THEN
+                    MOVE 5 TO WS-LETTER-SCORE
+                    DISPLAY WS-WORD(WS-COUNTER:1) ": 5"
+           ELSE IF FUNCTION UPPER-CASE(WS-WORD(WS-COUNTER:1)) = 'J'
+                  OR
+                   FUNCTION UPPER-CASE(WS-WORD(WS-COUNTER:1)) = 'X'
+                  THEN
+                       MOVE 8 TO WS-LETTER-SCORE
+                       DISPLAY WS-WORD(WS-COUNTER:1) ": 8"
+           ELSE IF FUNCTION UPPER-CASE(WS-WORD(WS-COUNTER:1)) = 'Q'
+                  OR
+                   FUNCTION UPPER-CASE(WS-WORD(WS-COUNTER:1)) = 'Z'
+                  THEN
+                       MOVE 10 TO WS-LETTER-SCORE
+                       DISPLAY WS-WORD(WS-COUNTER:1) ": 10"
+                END-IF
+               END-IF
+              END-IF
+             END-IF
+            END-IF
+            END-IF
+           END-IF.
+       END-SCORE-ONE-LETTER.
+
+
+       TALLY-LETTER-FREQUENCY.
+      * Files the letter just scored under its tile-value tier, using
+      * the letter's plain value before any bonus-tile doubling or
+      * tripling is applied, so the breakdown reflects the word's
+      * natural letter frequencies, not the board.
+           EVALUATE WS-LETTER-SCORE
+              WHEN 1  ADD 1 TO WS-TIER-COUNT(1)
+              WHEN 2  ADD 1 TO WS-TIER-COUNT(2)
+              WHEN 3  ADD 1 TO WS-TIER-COUNT(3)
+              WHEN 4  ADD 1 TO WS-TIER-COUNT(4)
+              WHEN 5  ADD 1 TO WS-TIER-COUNT(5)
+              WHEN 8  ADD 1 TO WS-TIER-COUNT(6)
+              WHEN 10 ADD 1 TO WS-TIER-COUNT(7)
+           END-EVALUATE.
+       END-TALLY-LETTER-FREQUENCY.
+
+
+       DISPLAY-FREQUENCY-STATS.
+      * Reports how many letters of the word fell into each tile-value
+      * tier, and what that tier contributes to the total once
+      * weighted by its value.
+           DISPLAY "LETTER-FREQUENCY BREAKDOWN (BY TILE VALUE):"
+           PERFORM VARYING WS-TIER-IDX FROM 1 BY 1 UNTIL WS-TIER-IDX > 7
+              IF WS-TIER-COUNT(WS-TIER-IDX) > 0 THEN
+                 COMPUTE WS-TIER-WEIGHTED =
+                    WS-TIER-COUNT(WS-TIER-IDX) *
+                       WS-TIER-VALUE(WS-TIER-IDX)
+                 DISPLAY "  VALUE " WS-TIER-VALUE(WS-TIER-IDX)
+                    ": " WS-TIER-COUNT(WS-TIER-IDX)
+                    " LETTER(S), WEIGHTED " WS-TIER-WEIGHTED
+              END-IF
+           END-PERFORM.
+       END-DISPLAY-FREQUENCY-STATS.
+
+
+       BATCH-SCRABBLE-RUN.
+      * Runs a word list through the scorer and reports which word
+      * on the list scored the highest. A missing feed just means no
+      * list was queued up. The leaderboard run doesn't use bonus
+      * tiles, so those fields are reset to their no-bonus defaults
+      * for the duration of this batch.
+           MOVE "N" TO WS-SCR-EOF
+           MOVE 0 TO WS-SCR-COUNT
+           MOVE 0 TO WS-TOP-SCORE
+           MOVE SPACES TO WS-TOP-WORD
+           MOVE SPACES TO WS-LETTER-BONUS
+           MOVE 1 TO WS-WORD-BONUS
+           OPEN INPUT SCRABBLE-WORD-FEED
+           IF WS-SCR-STATUS NOT EQUAL "35" THEN
+              PERFORM UNTIL WS-SCR-EOF = "Y"
+                 READ SCRABBLE-WORD-FEED
+                    AT END
+                       MOVE "Y" TO WS-SCR-EOF
+                    NOT AT END
+                       ADD 1 TO WS-SCR-COUNT
+                       MOVE SCRABBLE-WORD-FEED-REC TO WS-WORD
+                       PERFORM SCORE-ONE-WORD
+                       DISPLAY "WORD #" WS-SCR-COUNT ": "
+                          FUNCTION TRIM(WS-WORD) " = " WS-RESULT
+                       IF WS-RESULT > WS-TOP-SCORE THEN
+                          MOVE WS-RESULT TO WS-TOP-SCORE
+                          MOVE WS-WORD TO WS-TOP-WORD
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE SCRABBLE-WORD-FEED
+              DISPLAY "LEADERBOARD WINNER: "
+                 FUNCTION TRIM(WS-TOP-WORD) " (" WS-TOP-SCORE ")"
+           END-IF.
+       END-BATCH-SCRABBLE-RUN.
 
 
-           .
\ No newline at end of file
+       LOG-DAILY-OPERATION.
+      * Appends one line to the shared daily operations log, creating
+      * it on the first write.
+           OPEN EXTEND DAILY-OPERATIONS-LOG
+           IF WS-DAILYLOG-STATUS = "05" OR WS-DAILYLOG-STATUS = "35"
+              CLOSE DAILY-OPERATIONS-LOG
+              OPEN OUTPUT DAILY-OPERATIONS-LOG
+           END-IF
+           MOVE SPACES TO DAILY-OPERATIONS-LOG-REC
+           STRING "SCRABBLE-SCORE - LAST CALL SCORE " WS-RESULT
+              " - BATCH WORDS " WS-SCR-COUNT
+              DELIMITED BY SIZE INTO DAILY-OPERATIONS-LOG-REC
+           WRITE DAILY-OPERATIONS-LOG-REC
+           CLOSE DAILY-OPERATIONS-LOG.
+       END-LOG-DAILY-OPERATION.
