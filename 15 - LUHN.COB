@@ -1,9 +1,42 @@
-﻿IDENTIFICATION DIVISION.
+﻿       IDENTIFICATION DIVISION.
        PROGRAM-ID. luhn.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        REPOSITORY. FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * A file of card numbers to validate in one batch, one per
+      * line.
+           SELECT CARD-FEED ASSIGN TO "LUHNCARDS"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CARD-STATUS.
+      * Every validation attempt, masked down to the last four
+      * digits, lands here.
+           SELECT AUDIT-LOG ASSIGN TO "LUHNAUDIT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-AUDIT-STATUS.
+      * Every run adds one line here to the shared daily operations
+      * log, so ops can see what ran across all the utility programs
+      * without tailing each one separately.
+           SELECT DAILY-OPERATIONS-LOG ASSIGN TO "DAILYOPS"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-DAILYLOG-STATUS.
+      * Every rejected input across the validation-style programs lands
+      * here too, so ops can see what got turned away without tailing
+      * each program's own DISPLAY output.
+           SELECT REJECTED-INPUT-LOG ASSIGN TO "REJECTLOG"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-REJECTLOG-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CARD-FEED.
+       01 CARD-FEED-REC PIC X(32).
+       FD  AUDIT-LOG.
+       01 AUDIT-LOG-REC PIC X(60).
+       FD  DAILY-OPERATIONS-LOG.
+       01 DAILY-OPERATIONS-LOG-REC PIC X(80).
+       FD  REJECTED-INPUT-LOG.
+       01 REJECTED-INPUT-LOG-REC PIC X(80).
        WORKING-STORAGE SECTION.
        01 WS-CARD-NUMBER    PIC X(32).
        01 WS-CARD-DIGITS    PIC X(32) VALUE SPACES.
@@ -16,30 +49,52 @@
        01 WS-INDEX2         PIC 99.
        01 WS-COUNTER        PIC 99.
        01 WS-SUM            PIC 9999 VALUE 0.
-       
+       01 WS-NETWORK        PIC X(12).
+       01 WS-MASKED         PIC X(32).
+       01 WS-CARD-STATUS    PIC XX.
+       01 WS-CARD-EOF       PIC X VALUE "N".
+       01 WS-CARD-COUNT     PIC 9(4).
+       01 WS-VALID-COUNT    PIC 9(4).
+       01 WS-INVALID-COUNT  PIC 9(4).
+       01 WS-AUDIT-STATUS   PIC XX.
+       01 WS-DAILYLOG-STATUS PIC XX.
+       01 WS-REJECTLOG-STATUS PIC XX.
+
        PROCEDURE DIVISION.
        LUHN.
+           PERFORM CHECK-ONE-CARD
+           PERFORM DETECT-NETWORK
+           PERFORM LOG-VALIDATION
+           PERFORM BATCH-LUHN-RUN
+           PERFORM LOG-DAILY-OPERATION.
+           STOP RUN.
+
+
+       CHECK-ONE-CARD.
+           MOVE SPACES TO WS-CARD-DIGITS
+           MOVE SPACES TO WS-CARD-REVERSED
            PERFORM CONVERT-NUMBER.
            MOVE FUNCTION TRIM(
             FUNCTION REVERSE(WS-CARD-DIGITS), LEADING)
             TO WS-CARD-REVERSED
            IF WS-VALID = "TRUE" THEN
               PERFORM VALIDATE-NUMBER
-           END-IF
-           STOP RUN.
+           END-IF.
+       END-CHECK-ONE-CARD.
 
 
         VALIDATE-NUMBER.
+           MOVE 0 TO WS-SUM
            COMPUTE WS-LENGTH = FUNCTION LENGTH(FUNCTION TRIM(
              WS-CARD-REVERSED))
       * LOOK AT EVERY OTHER DIGIT (EX. 2ND, 4TH, 6TH, ETC.)
-           PERFORM VARYING WS-COUNTER FROM 2 BY 2 UNTIL 
+           PERFORM VARYING WS-COUNTER FROM 2 BY 2 UNTIL
             WS-COUNTER > WS-LENGTH
               MOVE WS-CARD-REVERSED(WS-COUNTER:1) TO WS-DIGIT-TO-CHECK
                IF WS-DIGIT-TO-CHECK * 2 > 9 THEN
-                 COMPUTE WS-DIGIT-TO-CHECK = 
+                 COMPUTE WS-DIGIT-TO-CHECK =
                      WS-DIGIT-TO-CHECK * 2 - 9
-                 MOVE WS-DIGIT-TO-CHECK TO 
+                 MOVE WS-DIGIT-TO-CHECK TO
                     WS-CARD-REVERSED(WS-COUNTER:1)
                ELSE
                   COMPUTE WS-DIGIT-TO-CHECK = WS-DIGIT-TO-CHECK * 2
@@ -53,27 +108,28 @@
            ELSE
               MOVE "FALSE" TO WS-VALID
            END-IF.
-      
+
        CONVERT-NUMBER.
            COMPUTE WS-LENGTH = FUNCTION LENGTH(
             FUNCTION TRIM(WS-CARD-NUMBER))
            MOVE 1 TO WS-INDEX2
       * GET RID OF ANY SPACES
-           PERFORM VARYING WS-INDEX1 FROM 1 BY 1 UNTIL 
+           PERFORM VARYING WS-INDEX1 FROM 1 BY 1 UNTIL
               WS-INDEX1 > WS-LENGTH
-                    IF WS-CARD-NUMBER(WS-INDEX1:1) IS NOT = SPACES 
+                    IF WS-CARD-NUMBER(WS-INDEX1:1) IS NOT = SPACES
                        THEN MOVE WS-CARD-NUMBER(WS-INDEX1:1) TO
                           WS-CARD-DIGITS(WS-INDEX2:1)
-                       ADD 1 TO WS-INDEX2 GIVING WS-INDEX2 
-                    END-IF             
+                       ADD 1 TO WS-INDEX2 GIVING WS-INDEX2
+                    END-IF
            END-PERFORM.
            COMPUTE WS-LENGTH = FUNCTION LENGTH(FUNCTION TRIM(
             WS-CARD-DIGITS))
       * SEE IF THERE ARE ANY CHARACTERS OTHER THAN DIGITS OR
       * IF IT'S ONLY GOT 1 CHARACTER
-           IF FUNCTION TRIM(WS-CARD-DIGITS) IS NOT NUMERIC OR 
-              WS-LENGTH < 2 THEN 
+           IF FUNCTION TRIM(WS-CARD-DIGITS) IS NOT NUMERIC OR
+              WS-LENGTH < 2 THEN
                  MOVE "FALSE" TO WS-VALID
+                 PERFORM LOG-REJECTED-INPUT
            ELSE
       * JUST DIGITS
               IF WS-LENGTH < 2 THEN
@@ -83,4 +139,141 @@
       * GOOD TO GO
                  MOVE "TRUE" TO WS-VALID
               END-IF
-           END-IF.
\ No newline at end of file
+           END-IF.
+
+
+       DETECT-NETWORK.
+      * Guesses the issuing network from the cleaned digits' prefix
+      * and length; this doesn't require the number to have passed
+      * the Luhn check.
+           MOVE "UNKNOWN" TO WS-NETWORK
+           COMPUTE WS-LENGTH = FUNCTION LENGTH(
+              FUNCTION TRIM(WS-CARD-DIGITS))
+           IF WS-CARD-DIGITS(1:1) = "4" THEN
+              MOVE "VISA" TO WS-NETWORK
+           ELSE
+              IF WS-CARD-DIGITS(1:2) >= "51" AND
+                 WS-CARD-DIGITS(1:2) <= "55" AND WS-LENGTH = 16 THEN
+                 MOVE "MASTERCARD" TO WS-NETWORK
+              ELSE
+                 IF (WS-CARD-DIGITS(1:2) = "34" OR
+                    WS-CARD-DIGITS(1:2) = "37") AND WS-LENGTH = 15
+                    THEN
+                    MOVE "AMEX" TO WS-NETWORK
+                 ELSE
+                    IF (WS-CARD-DIGITS(1:4) = "6011" OR
+                       WS-CARD-DIGITS(1:2) = "65") AND WS-LENGTH = 16
+                       THEN
+                       MOVE "DISCOVER" TO WS-NETWORK
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+       END-DETECT-NETWORK.
+
+
+       MASK-CARD-NUMBER.
+      * Keeps only the last four digits readable; everything ahead of
+      * them becomes asterisks.
+           MOVE SPACES TO WS-MASKED
+           COMPUTE WS-LENGTH = FUNCTION LENGTH(
+              FUNCTION TRIM(WS-CARD-DIGITS))
+           MOVE FUNCTION TRIM(WS-CARD-DIGITS) TO WS-MASKED
+           IF WS-LENGTH > 4 THEN
+              PERFORM VARYING WS-COUNTER FROM 1 BY 1
+                 UNTIL WS-COUNTER > WS-LENGTH - 4
+                    MOVE "*" TO WS-MASKED(WS-COUNTER:1)
+              END-PERFORM
+           END-IF.
+       END-MASK-CARD-NUMBER.
+
+
+       LOG-VALIDATION.
+      * Every validation attempt, single call or batch, gets an audit
+      * entry with the card masked down to its last four digits so
+      * the full number never ends up on disk.
+           PERFORM MASK-CARD-NUMBER
+           OPEN EXTEND AUDIT-LOG
+           IF WS-AUDIT-STATUS = "05" OR WS-AUDIT-STATUS = "35" THEN
+              CLOSE AUDIT-LOG
+              OPEN OUTPUT AUDIT-LOG
+           END-IF
+           MOVE SPACES TO AUDIT-LOG-REC
+           STRING FUNCTION TRIM(WS-MASKED) DELIMITED BY SIZE
+              " - " DELIMITED BY SIZE
+              WS-VALID DELIMITED BY SIZE
+              INTO AUDIT-LOG-REC
+           WRITE AUDIT-LOG-REC
+           CLOSE AUDIT-LOG.
+       END-LOG-VALIDATION.
+
+
+       BATCH-LUHN-RUN.
+      * Works through a file of card numbers, one per line, validating
+      * and network-detecting each and keeping a running count. A
+      * missing feed just means nothing was submitted for batch
+      * checking.
+           MOVE "N" TO WS-CARD-EOF
+           MOVE 0 TO WS-CARD-COUNT
+           MOVE 0 TO WS-VALID-COUNT
+           MOVE 0 TO WS-INVALID-COUNT
+           OPEN INPUT CARD-FEED
+           IF WS-CARD-STATUS NOT EQUAL "35" THEN
+              PERFORM UNTIL WS-CARD-EOF = "Y"
+                 READ CARD-FEED
+                    AT END
+                       MOVE "Y" TO WS-CARD-EOF
+                    NOT AT END
+                       ADD 1 TO WS-CARD-COUNT
+                       MOVE CARD-FEED-REC TO WS-CARD-NUMBER
+                       PERFORM CHECK-ONE-CARD
+                       PERFORM DETECT-NETWORK
+                       PERFORM LOG-VALIDATION
+                       IF WS-VALID = "VALID" THEN
+                          ADD 1 TO WS-VALID-COUNT
+                       ELSE
+                          ADD 1 TO WS-INVALID-COUNT
+                       END-IF
+                       DISPLAY "CARD #" WS-CARD-COUNT ": " WS-VALID
+                          " (" WS-NETWORK ")"
+                 END-READ
+              END-PERFORM
+              CLOSE CARD-FEED
+              DISPLAY "TOTAL: " WS-CARD-COUNT
+                 " VALID: " WS-VALID-COUNT
+                 " INVALID: " WS-INVALID-COUNT
+           END-IF.
+       END-BATCH-LUHN-RUN.
+
+
+       LOG-DAILY-OPERATION.
+      * Appends one line to the shared daily operations log, creating
+      * it on the first write.
+           OPEN EXTEND DAILY-OPERATIONS-LOG
+           IF WS-DAILYLOG-STATUS = "05" OR WS-DAILYLOG-STATUS = "35"
+              CLOSE DAILY-OPERATIONS-LOG
+              OPEN OUTPUT DAILY-OPERATIONS-LOG
+           END-IF
+           MOVE SPACES TO DAILY-OPERATIONS-LOG-REC
+           STRING "LUHN - BATCH TOTAL " WS-CARD-COUNT
+              " VALID " WS-VALID-COUNT " INVALID " WS-INVALID-COUNT
+              DELIMITED BY SIZE INTO DAILY-OPERATIONS-LOG-REC
+           WRITE DAILY-OPERATIONS-LOG-REC
+           CLOSE DAILY-OPERATIONS-LOG.
+       END-LOG-DAILY-OPERATION.
+
+
+       LOG-REJECTED-INPUT.
+      * Appends one line to the shared rejected-input log, creating it
+      * on the first write.
+           OPEN EXTEND REJECTED-INPUT-LOG
+           IF WS-REJECTLOG-STATUS = "05" OR WS-REJECTLOG-STATUS = "35"
+              CLOSE REJECTED-INPUT-LOG
+              OPEN OUTPUT REJECTED-INPUT-LOG
+           END-IF
+           MOVE SPACES TO REJECTED-INPUT-LOG-REC
+           STRING "LUHN - REJECTED - NOT A WELL-FORMED CARD NUMBER"
+              DELIMITED BY SIZE INTO REJECTED-INPUT-LOG-REC
+           WRITE REJECTED-INPUT-LOG-REC
+           CLOSE REJECTED-INPUT-LOG.
+       END-LOG-REJECTED-INPUT.
