@@ -0,0 +1,60 @@
+﻿       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NIGHTLY-TEXT-BATCH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Every run adds one line here to the shared daily operations
+      * log, so ops can see what ran across all the utility programs
+      * without tailing each one separately.
+           SELECT DAILY-OPERATIONS-LOG ASSIGN TO "DAILYOPS"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-DAILYLOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DAILY-OPERATIONS-LOG.
+       01 DAILY-OPERATIONS-LOG-REC PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 WS-DAILYLOG-STATUS PIC XX.
+
+
+       PROCEDURE DIVISION.
+       NIGHTLY-TEXT-BATCH.
+         DISPLAY "NIGHTLY TEXT-PROCESSING BATCH - STARTING"
+         PERFORM RUN-CHAINED-PROGRAMS
+         PERFORM LOG-DAILY-OPERATION
+         DISPLAY "NIGHTLY TEXT-PROCESSING BATCH - COMPLETE"
+         STOP RUN.
+       END-NIGHTLY-TEXT-BATCH.
+
+
+       RUN-CHAINED-PROGRAMS.
+      * Chains the feed-driven text-processing utilities in a fixed
+      * order so one end-of-night run picks up everything submitted
+      * to their batch feeds during the day. Each one is a no-op on
+      * its own if nothing was fed to it. ROTATIONAL-CIPHER is not
+      * chained here -- it works one key and one line of text at a
+      * time with no feed file of its own, so it has nothing to pick
+      * up in an unattended nightly run.
+         DISPLAY "  CALLING PANGRAM"
+         CALL "PANGRAM"
+         DISPLAY "  CALLING ISOGRAM"
+         CALL "ISOGRAM"
+         DISPLAY "  CALLING TWO-FER"
+         CALL "two-fer".
+       END-RUN-CHAINED-PROGRAMS.
+
+
+       LOG-DAILY-OPERATION.
+      * Appends one line to the shared daily operations log, creating
+      * it on the first write.
+           OPEN EXTEND DAILY-OPERATIONS-LOG
+           IF WS-DAILYLOG-STATUS = "05" OR WS-DAILYLOG-STATUS = "35"
+              CLOSE DAILY-OPERATIONS-LOG
+              OPEN OUTPUT DAILY-OPERATIONS-LOG
+           END-IF
+           MOVE SPACES TO DAILY-OPERATIONS-LOG-REC
+           STRING "NIGHTLY-TEXT-BATCH - CHAINED PANGRAM, ISOGRAM, "
+              "TWO-FER" DELIMITED BY SIZE INTO DAILY-OPERATIONS-LOG-REC
+           WRITE DAILY-OPERATIONS-LOG-REC
+           CLOSE DAILY-OPERATIONS-LOG.
+       END-LOG-DAILY-OPERATION.
