@@ -1,11 +1,29 @@
-﻿IDENTIFICATION DIVISION.
+﻿        IDENTIFICATION DIVISION.
         PROGRAM-ID. PANGRAM.
         ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+      * A day's worth of submitted sentences lands here, one per line,
+      * for the nightly pangram sweep.
+           SELECT PANGRAM-FEED ASSIGN TO "PANGRAMS"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-PANGRAM-STATUS.
+      * Every run adds one line here to the shared daily operations
+      * log, so ops can see what ran across all the utility programs
+      * without tailing each one separately.
+           SELECT DAILY-OPERATIONS-LOG ASSIGN TO "DAILYOPS"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-DAILYLOG-STATUS.
         DATA DIVISION.
+        FILE SECTION.
+        FD  PANGRAM-FEED.
+        01 PANGRAM-FEED-REC PIC X(256).
+        FD  DAILY-OPERATIONS-LOG.
+        01 DAILY-OPERATIONS-LOG-REC PIC X(80).
         WORKING-STORAGE SECTION.
-        01 WS-SENTENCE PIC X(60).
+        01 WS-SENTENCE PIC X(256).
         01 WS-RESULT PIC 9.
-        01 WS-SHORTER PIC X(60).
+        01 WS-SHORTER PIC X(256).
         01 WS-ACOUNT PIC 9.
         01 WS-BCOUNT PIC 9.
         01 WS-CCOUNT PIC 9.
@@ -32,26 +50,70 @@
         01 WS-XCOUNT PIC 9.
         01 WS-YCOUNT PIC 9.
         01 WS-ZCOUNT PIC 9.
-        01 WS-COUNTER PIC 99.
+        01 WS-COUNTER PIC 999.
         01 WS-TOTAL PIC 99.
-        01 WS-STRING-LENGTH PIC 99.
-      
+        01 WS-STRING-LENGTH PIC 999.
+        01 WS-PANGRAM-STATUS PIC XX.
+        01 WS-PANGRAM-EOF PIC X VALUE "N".
+        01 WS-PANGRAM-TOTAL PIC 99.
+        01 WS-PANGRAM-HITS PIC 99.
+        01 WS-DAILYLOG-STATUS PIC XX.
+
         PROCEDURE DIVISION.
         PANGRAM.
+        PERFORM CHECK-ONE-SENTENCE
+        PERFORM BATCH-PANGRAM-CHECK
+        PERFORM LOG-DAILY-OPERATION.
+        GOBACK.
+        END-PANGRAM.
+
+
+        CHECK-ONE-SENTENCE.
         PERFORM INIT-COUNTERS
         MOVE FUNCTION TRIM(WS-SENTENCE) TO WS-SHORTER
         MOVE FUNCTION LENGTH(WS-SHORTER) TO WS-STRING-LENGTH
-        IF WS-STRING-LENGTH > 25 THEN 
+        IF WS-STRING-LENGTH > 25 THEN
            PERFORM READ-STRING
            IF WS-TOTAL = 26 THEN MOVE 1 TO WS-RESULT
            ELSE MOVE 0 TO WS-RESULT
            END-IF
         ELSE MOVE 0 TO WS-RESULT
         END-IF.
-        END-PANGRAM.
+        END-CHECK-ONE-SENTENCE.
 
 
-        EXIT.
+        BATCH-PANGRAM-CHECK.
+      * Works through a day's worth of submitted sentences, one per
+      * line in the PANGRAMS feed, reporting which ones are pangrams.
+      * A missing feed just means nothing was submitted today.
+        MOVE 0 TO WS-PANGRAM-TOTAL
+        MOVE 0 TO WS-PANGRAM-HITS
+        MOVE "N" TO WS-PANGRAM-EOF
+        OPEN INPUT PANGRAM-FEED
+        IF WS-PANGRAM-STATUS NOT EQUAL "35" THEN
+           PERFORM UNTIL WS-PANGRAM-EOF = "Y"
+              READ PANGRAM-FEED
+                 AT END
+                    MOVE "Y" TO WS-PANGRAM-EOF
+                 NOT AT END
+                    ADD 1 TO WS-PANGRAM-TOTAL
+                    MOVE PANGRAM-FEED-REC TO WS-SENTENCE
+                    PERFORM CHECK-ONE-SENTENCE
+                    IF WS-RESULT = 1 THEN
+                       ADD 1 TO WS-PANGRAM-HITS
+                       DISPLAY "PANGRAM  #" WS-PANGRAM-TOTAL ": "
+                          WS-SENTENCE
+                    ELSE
+                       DISPLAY "NOT PANGRAM #" WS-PANGRAM-TOTAL ": "
+                          WS-SENTENCE
+                    END-IF
+              END-READ
+           END-PERFORM
+           CLOSE PANGRAM-FEED
+           DISPLAY "PANGRAMS FOUND: " WS-PANGRAM-HITS " OF "
+              WS-PANGRAM-TOTAL
+        END-IF.
+        END-BATCH-PANGRAM-CHECK.
 
 
         INIT-COUNTERS.
@@ -89,7 +151,7 @@
 
         READ-STRING.
            PERFORM VARYING WS-COUNTER FROM 1 BY 1 UNTIL WS-COUNTER
-            EQUALS WS-STRING-LENGTH + 1
+              EQUAL WS-STRING-LENGTH + 1
                EVALUATE FUNCTION UPPER-CASE(WS-SHORTER(WS-COUNTER:1))
                   WHEN "A"
                      MOVE 1 TO WS-ACOUNT
@@ -151,4 +213,22 @@
             WS-NCOUNT + WS-OCOUNT + WS-PCOUNT + WS-QCOUNT + WS-RCOUNT +
             WS-SCOUNT + WS-TCOUNT + WS-UCOUNT + WS-VCOUNT + WS-WCOUNT +
             WS-XCOUNT + WS-YCOUNT + WS-ZCOUNT.
-        END-READ-STRING.
\ No newline at end of file
+        END-READ-STRING.
+
+
+        LOG-DAILY-OPERATION.
+      * Appends one line to the shared daily operations log, creating
+      * it on the first write.
+        OPEN EXTEND DAILY-OPERATIONS-LOG
+        IF WS-DAILYLOG-STATUS = "05" OR WS-DAILYLOG-STATUS = "35"
+           CLOSE DAILY-OPERATIONS-LOG
+           OPEN OUTPUT DAILY-OPERATIONS-LOG
+        END-IF
+        MOVE SPACES TO DAILY-OPERATIONS-LOG-REC
+        STRING "PANGRAM - RESULT " WS-RESULT " - CHECKED "
+           WS-PANGRAM-TOTAL " SUBMITTED, " WS-PANGRAM-HITS
+           " PANGRAMS"
+           DELIMITED BY SIZE INTO DAILY-OPERATIONS-LOG-REC
+        WRITE DAILY-OPERATIONS-LOG-REC
+        CLOSE DAILY-OPERATIONS-LOG.
+        END-LOG-DAILY-OPERATION.
\ No newline at end of file
