@@ -1,33 +1,199 @@
-﻿IDENTIFICATION DIVISION.
+﻿       IDENTIFICATION DIVISION.
        PROGRAM-ID. BOB.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Every exchange gets appended here, single remark or multi-line
+      * conversation alike.
+           SELECT TRANSCRIPT-LOG ASSIGN TO "BOBLOG"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-TRANS-STATUS.
+      * A back-and-forth queued up ahead of time, one remark per line.
+           SELECT CONVERSATION-FEED ASSIGN TO "BOBCONVO"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CONVO-STATUS.
+      * Every run adds one line here to the shared daily operations
+      * log, so ops can see what ran across all the utility programs
+      * without tailing each one separately.
+           SELECT DAILY-OPERATIONS-LOG ASSIGN TO "DAILYOPS"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-DAILYLOG-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSCRIPT-LOG.
+       01 TRANSCRIPT-LOG-REC PIC X(100).
+       FD  CONVERSATION-FEED.
+       01 CONVERSATION-FEED-REC PIC X(60).
+       FD  DAILY-OPERATIONS-LOG.
+       01 DAILY-OPERATIONS-LOG-REC PIC X(80).
        WORKING-STORAGE SECTION.
        01 WS-HEYBOB                PIC X(60).
        01 WS-RESULT                PIC X(40).
        01 WS-LENGTH                PIC 99.
-       
+       01 WS-TRANS-STATUS          PIC XX.
+       01 WS-CONVO-STATUS          PIC XX.
+       01 WS-DAILYLOG-STATUS       PIC XX.
+       01 WS-CONVO-EOF             PIC X VALUE "N".
+      * Used by the keyword-aware responses: a handful of remarks get
+      * their own reply before the usual shouting/question rules even
+      * get a look.
+       01 WS-UPPER-REMARK          PIC X(60).
+       01 WS-KW-FOUND              PIC X VALUE "N".
+       01 WS-KW-COUNT              PIC 99.
+      * Carried across the lines of one RUN-CONVERSATION pass so a
+      * remark repeated verbatim gets called out instead of answered
+      * fresh every time, the way a real back-and-forth would.
+       01 WS-LAST-INPUT            PIC X(60) VALUE SPACES.
+       01 WS-REPEAT-COUNT          PIC 99 VALUE 0.
+
        PROCEDURE DIVISION.
        BOB.
-           COMPUTE WS-LENGTH = FUNCTION LENGTH(FUNCTION 
+           PERFORM RESPOND-TO-REMARK
+           PERFORM LOG-EXCHANGE
+           DISPLAY WS-RESULT
+           PERFORM RUN-CONVERSATION.
+           PERFORM LOG-DAILY-OPERATION.
+           GOBACK.
+
+
+       RESPOND-TO-REMARK.
+           COMPUTE WS-LENGTH = FUNCTION LENGTH(FUNCTION
               TRIM(WS-HEYBOB, TRAILING))
            IF WS-HEYBOB = " " THEN
               MOVE "Fine. Be that way!" TO WS-RESULT
            ELSE
-              IF WS-HEYBOB = FUNCTION UPPER-CASE(WS-HEYBOB)
-                 IF WS-HEYBOB(WS-LENGTH:1) = "?" THEN
-                    MOVE "Calm down, I know what I'm doing!" TO 
-                    WS-RESULT
+              PERFORM CHECK-KEYWORDS
+              IF WS-KW-FOUND NOT EQUAL "Y" THEN
+                 IF WS-HEYBOB = FUNCTION UPPER-CASE(WS-HEYBOB)
+                    IF WS-HEYBOB(WS-LENGTH:1) = "?" THEN
+                       MOVE "Calm down, I know what I'm doing!" TO
+                       WS-RESULT
+                    ELSE
+                       MOVE "Whoa, chill out!" TO WS-RESULT
+                    END-IF
                  ELSE
-                    MOVE "Whoa, chill out!" TO WS-RESULT
+                    IF WS-HEYBOB(WS-LENGTH:1) = "?" THEN
+                       MOVE "Sure." TO WS-RESULT
+                    ELSE
+                       MOVE "Whatever." TO WS-RESULT
+                    END-IF
                  END-IF
+              END-IF
+           END-IF.
+       END-RESPOND-TO-REMARK.
+
+
+       CHECK-KEYWORDS.
+      * A few remarks get a reply of their own before falling back to
+      * the shouting/question rules.
+           MOVE "N" TO WS-KW-FOUND
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-HEYBOB, TRAILING))
+              TO WS-UPPER-REMARK
+           MOVE 0 TO WS-KW-COUNT
+           INSPECT WS-UPPER-REMARK TALLYING WS-KW-COUNT
+              FOR ALL "SORRY"
+           IF WS-KW-COUNT > 0 THEN
+              MOVE "Apology accepted." TO WS-RESULT
+              MOVE "Y" TO WS-KW-FOUND
+           ELSE
+              MOVE 0 TO WS-KW-COUNT
+              INSPECT WS-UPPER-REMARK TALLYING WS-KW-COUNT
+                 FOR ALL "THANK"
+              IF WS-KW-COUNT > 0 THEN
+                 MOVE "You're welcome." TO WS-RESULT
+                 MOVE "Y" TO WS-KW-FOUND
               ELSE
-                 IF WS-HEYBOB(WS-LENGTH:1) = "?" THEN
-                    MOVE "Sure." TO WS-RESULT
-                 ELSE
-                    MOVE "Whatever." TO WS-RESULT
+                 MOVE 0 TO WS-KW-COUNT
+                 INSPECT WS-UPPER-REMARK TALLYING WS-KW-COUNT
+                    FOR ALL "HELLO"
+                 IF WS-KW-COUNT > 0 THEN
+                    MOVE "Oh, hey." TO WS-RESULT
+                    MOVE "Y" TO WS-KW-FOUND
                  END-IF
               END-IF
+           END-IF.
+       END-CHECK-KEYWORDS.
+
+
+       LOG-EXCHANGE.
+      * Keeps a running transcript of everything said to Bob and
+      * everything Bob said back, creating the log the first time
+      * there's anything to write.
+           OPEN EXTEND TRANSCRIPT-LOG
+           IF WS-TRANS-STATUS = "05" OR WS-TRANS-STATUS = "35"
+              CLOSE TRANSCRIPT-LOG
+              OPEN OUTPUT TRANSCRIPT-LOG
+           END-IF
+           MOVE SPACES TO TRANSCRIPT-LOG-REC
+           STRING "YOU: " FUNCTION TRIM(WS-HEYBOB, TRAILING)
+              DELIMITED BY SIZE INTO TRANSCRIPT-LOG-REC
+           WRITE TRANSCRIPT-LOG-REC
+           MOVE SPACES TO TRANSCRIPT-LOG-REC
+           STRING "BOB: " FUNCTION TRIM(WS-RESULT, TRAILING)
+              DELIMITED BY SIZE INTO TRANSCRIPT-LOG-REC
+           WRITE TRANSCRIPT-LOG-REC
+           CLOSE TRANSCRIPT-LOG.
+       END-LOG-EXCHANGE.
+
+
+       RUN-CONVERSATION.
+      * Works through a multi-line back-and-forth from the BOBCONVO
+      * feed, one remark per line, answering and logging each one the
+      * same way a single call to BOB does -- except a remark that
+      * repeats the one right before it gets called out by
+      * RESPOND-TO-REPEAT instead of being answered fresh again. A
+      * missing feed just means there's no multi-line conversation
+      * queued up.
+           MOVE "N" TO WS-CONVO-EOF
+           MOVE SPACES TO WS-LAST-INPUT
+           MOVE 0 TO WS-REPEAT-COUNT
+           OPEN INPUT CONVERSATION-FEED
+           IF WS-CONVO-STATUS NOT EQUAL "35" THEN
+              PERFORM UNTIL WS-CONVO-EOF = "Y"
+                 READ CONVERSATION-FEED
+                    AT END
+                       MOVE "Y" TO WS-CONVO-EOF
+                    NOT AT END
+                       MOVE CONVERSATION-FEED-REC TO WS-HEYBOB
+                       IF FUNCTION TRIM(WS-HEYBOB, TRAILING) NOT =
+                          SPACES AND
+                          FUNCTION TRIM(WS-HEYBOB, TRAILING) =
+                          FUNCTION TRIM(WS-LAST-INPUT, TRAILING) THEN
+                          ADD 1 TO WS-REPEAT-COUNT
+                          PERFORM RESPOND-TO-REPEAT
+                       ELSE
+                          MOVE 0 TO WS-REPEAT-COUNT
+                          PERFORM RESPOND-TO-REMARK
+                       END-IF
+                       MOVE WS-HEYBOB TO WS-LAST-INPUT
+                       PERFORM LOG-EXCHANGE
+                       DISPLAY WS-RESULT
+                 END-READ
+              END-PERFORM
+              CLOSE CONVERSATION-FEED
+           END-IF.
+       END-RUN-CONVERSATION.
+
+
+       RESPOND-TO-REPEAT.
+      * The same remark twice (or more) in a row within one
+      * conversation gets called out instead of answered the same way
+      * every time.
+           MOVE "Okay, I heard you the first time." TO WS-RESULT.
+       END-RESPOND-TO-REPEAT.
+
+
+       LOG-DAILY-OPERATION.
+      * Appends one line to the shared daily operations log, creating
+      * it on the first write.
+           OPEN EXTEND DAILY-OPERATIONS-LOG
+           IF WS-DAILYLOG-STATUS = "05" OR WS-DAILYLOG-STATUS = "35"
+              CLOSE DAILY-OPERATIONS-LOG
+              OPEN OUTPUT DAILY-OPERATIONS-LOG
            END-IF
-           DISPLAY WS-RESULT.
-           GOBACK.
\ No newline at end of file
+           MOVE SPACES TO DAILY-OPERATIONS-LOG-REC
+           STRING "BOB - LAST REMARK " FUNCTION TRIM(WS-HEYBOB)
+              DELIMITED BY SIZE INTO DAILY-OPERATIONS-LOG-REC
+           WRITE DAILY-OPERATIONS-LOG-REC
+           CLOSE DAILY-OPERATIONS-LOG.
+       END-LOG-DAILY-OPERATION.
