@@ -1,6 +1,49 @@
-﻿IDENTIFICATION DIVISION.
+﻿       IDENTIFICATION DIVISION.
        PROGRAM-ID. YACHT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT YACHT-SCOREFILE ASSIGN TO "YACHTSCR"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS YSF-KEY
+              FILE STATUS IS WS-SCOREFILE-STATUS.
+      * Shared leaderboard feed: every finished game's total is appended
+      * here for HIGH-SCORES to pick up.
+           SELECT HIGH-SCORE-FEED ASSIGN TO "HGHSCORS"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-HISCORE-STATUS.
+      * Every run adds one line here to the shared daily operations
+      * log, so ops can see what ran across all the utility programs
+      * without tailing each one separately.
+           SELECT DAILY-OPERATIONS-LOG ASSIGN TO "DAILYOPS"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-DAILYLOG-STATUS.
+      * Every rejected input across the validation-style programs lands
+      * here too, so ops can see what got turned away without tailing
+      * each program's own DISPLAY output.
+           SELECT REJECTED-INPUT-LOG ASSIGN TO "REJECTLOG"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-REJECTLOG-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  HIGH-SCORE-FEED.
+       01 HIGH-SCORE-FEED-REC.
+           05 HSF-PLAYER PIC X(20).
+           05 HSF-SCORE  PIC 999.
+       FD  DAILY-OPERATIONS-LOG.
+       01 DAILY-OPERATIONS-LOG-REC PIC X(80).
+       FD  REJECTED-INPUT-LOG.
+       01 REJECTED-INPUT-LOG-REC PIC X(80).
+       FD  YACHT-SCOREFILE.
+       01 YACHT-SCOREFILE-REC.
+           05 YSF-KEY.
+              10 YSF-PLAYER    PIC X(20).
+              10 YSF-GAME-DATE PIC X(8).
+      * One slot per category, in the fixed order ONES .. YACHT, plus a
+      * Y/N flag recording whether that slot has actually been scored.
+           05 YSF-SCORE        PIC 999 OCCURS 12 TIMES.
+           05 YSF-SET          PIC X   OCCURS 12 TIMES.
        WORKING-STORAGE SECTION.
        01 WS-RESULT PIC 99 VALUE 0.
        01 WS-CATEGORY PIC X(15).
@@ -13,19 +56,109 @@
        01 WS-FOURS PIC 9(1).
        01 WS-FIVES PIC 9(1).
        01 WS-SIXES PIC 9(1).
-      
+      * WS-PLAYER and WS-GAME-DATE identify whose scorecard this roll
+      * belongs to; the scorecard is created on the player's first call
+      * of the game and updated on every call after that.
+       01 WS-PLAYER PIC X(20).
+       01 WS-GAME-DATE PIC X(8).
+       01 WS-SCOREFILE-STATUS PIC XX.
+       01 WS-HISCORE-STATUS PIC XX.
+       01 WS-DAILYLOG-STATUS PIC XX.
+       01 WS-REJECTLOG-STATUS PIC XX.
+       01 WS-GAME-TOTAL PIC 9(4).
+       01 WS-GAME-COMPLETE PIC X.
+       01 WS-CAT-INDEX PIC 99.
+      * Used by the malformed-dice check: a real die only ever shows
+      * 1-6, so anything else on the string is rejected before it
+      * reaches the scoring logic.
+       01 WS-DICE-VALID PIC X.
+       01 WS-DICE-REASON PIC X(30).
+      * WS-BEST-CATEGORY/WS-BEST-SCORE hold the answer to "what's the
+      * best move right now" when no WS-CATEGORY is given at all: every
+      * category is scored and the highest one is reported back.
+       01 WS-BEST-CATEGORY PIC X(15).
+       01 WS-BEST-SCORE PIC 99.
+       01 WS-CAT-SCORE PIC 99 OCCURS 12 TIMES.
+      * BEST-CATEGORY's advice is only a lookup, not a move; a caller
+      * asking "what's my best play" has to set this too if the answer
+      * should actually be written to the scorecard, same as calling
+      * back in with the named category would.
+       01 WS-COMMIT-SCORE PIC X.
+       01 WS-CATEGORY-NAMES.
+           05 FILLER PIC X(15) VALUE "ONES".
+           05 FILLER PIC X(15) VALUE "TWOS".
+           05 FILLER PIC X(15) VALUE "THREES".
+           05 FILLER PIC X(15) VALUE "FOURS".
+           05 FILLER PIC X(15) VALUE "FIVES".
+           05 FILLER PIC X(15) VALUE "SIXES".
+           05 FILLER PIC X(15) VALUE "FULL HOUSE".
+           05 FILLER PIC X(15) VALUE "FOUR OF A KIND".
+           05 FILLER PIC X(15) VALUE "LITTLE STRAIGHT".
+           05 FILLER PIC X(15) VALUE "BIG STRAIGHT".
+           05 FILLER PIC X(15) VALUE "CHOICE".
+           05 FILLER PIC X(15) VALUE "YACHT".
+       01 WS-CATEGORY-TABLE REDEFINES WS-CATEGORY-NAMES
+                            PIC X(15) OCCURS 12 TIMES.
+
        PROCEDURE DIVISION.
        YACHT.
-      * Initialize the various counters by setting them all to 0. 
+      * Change the Dice numeral to a string so we can easily look at each letter.
+       MOVE WS-DICE TO WS-DICESTRING.
+       PERFORM VALIDATE-DICE.
+       IF WS-DICE-VALID IS EQUAL TO "N" THEN
+          DISPLAY "INVALID DICE STRING: " WS-DICE-REASON
+          MOVE 0 TO WS-RESULT
+          PERFORM LOG-REJECTED-INPUT
+       ELSE
+          IF WS-CATEGORY IS EQUAL TO SPACES THEN
+      * No category was named; work out the best move ourselves. This
+      * is advice only -- it does not touch the scorecard unless the
+      * caller also set WS-COMMIT-SCORE, same as naming a category
+      * for real would.
+             PERFORM BEST-CATEGORY
+             IF WS-PLAYER IS NOT EQUAL TO SPACES AND
+                WS-COMMIT-SCORE IS EQUAL TO "Y" THEN
+                PERFORM POST-TO-SCORECARD
+             END-IF
+          ELSE
+             PERFORM SCORE-CATEGORY
+      * A named category is a real play, not advice; save it onto the
+      * player's scorecard so the whole game lives in one keyed record
+      * instead of on paper.
+             IF WS-PLAYER IS NOT EQUAL TO SPACES THEN
+                PERFORM POST-TO-SCORECARD
+             END-IF
+          END-IF
+       END-IF.
+       PERFORM LOG-DAILY-OPERATION.
+       GOBACK.
+       END-YACHT.
+
+
+       VALIDATE-DICE.
+      * Each of the five positions has to be a face a real die can
+      * show (1-6); anything else means the roll was malformed.
+       MOVE "Y" TO WS-DICE-VALID.
+       MOVE SPACES TO WS-DICE-REASON.
+       PERFORM VARYING WS-COUNTER FROM 1 BY 1 UNTIL WS-COUNTER > 5
+          IF WS-DICESTRING(WS-COUNTER:1) < "1" OR
+             WS-DICESTRING(WS-COUNTER:1) > "6" THEN
+                MOVE "N" TO WS-DICE-VALID
+                MOVE "DICE FACE MUST BE 1-6" TO WS-DICE-REASON
+          END-IF
+       END-PERFORM.
+       END-VALIDATE-DICE.
+
+
+       SCORE-CATEGORY.
+      * Reset the dice-face counters and scores the single category
+      * named in WS-CATEGORY into WS-RESULT.
        MOVE 0 TO WS-ONES.
        MOVE 0 TO WS-TWOS.
        MOVE 0 TO WS-THREES.
        MOVE 0 TO WS-FOURS.
        MOVE 0 TO WS-FIVES.
        MOVE 0 TO WS-SIXES.
-      * Change the Dice numeral to a string so we can easily look at each letter.
-       MOVE WS-DICE TO WS-DICESTRING.
-      * Call the function that will count the various dice.
        PERFORM DICE-TYPE.
       * Change the WS-CATEGORY input to all uppercase to evaluate it.
        EVALUATE FUNCTION UPPER-CASE(WS-CATEGORY)
@@ -85,15 +218,16 @@
             END-IF
          WHEN "BIG STRAIGHT"
       * Has to be 2-3-4-5-6; SCORE = 30
-            IF WS-TWOS = 1 AND WS-THREES = 1 AND WS-FOURS = 1 
+            IF WS-TWOS = 1 AND WS-THREES = 1 AND WS-FOURS = 1
                AND WS-FIVES = 1 AND WS-SIXES = 1 THEN
                   MOVE 30 TO WS-RESULT
             ELSE MOVE 0 TO WS-RESULT
             END-IF
          WHEN "CHOICE"
       * ANY COMBINATION; SCORE = SUM OF THE DICE
-            COMPUTE WS-RESULT = WS-ONES + (2 * WS-TWOS) + (3 * WS-THREES)
-                  + (4 * WS-FOURS) + (5 * WS-FIVES) + (6 * WS-SIXES)
+            COMPUTE WS-RESULT = WS-ONES + (2 * WS-TWOS) +
+                  (3 * WS-THREES) + (4 * WS-FOURS) + (5 * WS-FIVES) +
+                  (6 * WS-SIXES)
          WHEN "YACHT"
       * ALL FIVE ARE THE SAME; SCORE = 50
             IF WS-ONES = 5 OR WS-TWOS = 5 OR WS-THREES = 5 OR
@@ -102,14 +236,37 @@
             ELSE MOVE 0 TO WS-RESULT
             END-IF
        END-EVALUATE.
-       END-YACHT.
+       END-SCORE-CATEGORY.
+
+
+       BEST-CATEGORY.
+      * Score every category in turn and remember the highest one, so
+      * an attendant can be told the best play from the dice alone.
+       PERFORM VARYING WS-CAT-INDEX FROM 1 BY 1 UNTIL WS-CAT-INDEX > 12
+          MOVE WS-CATEGORY-TABLE(WS-CAT-INDEX) TO WS-CATEGORY
+          PERFORM SCORE-CATEGORY
+          MOVE WS-RESULT TO WS-CAT-SCORE(WS-CAT-INDEX)
+       END-PERFORM.
+       MOVE WS-CATEGORY-TABLE(1) TO WS-BEST-CATEGORY.
+       MOVE WS-CAT-SCORE(1) TO WS-BEST-SCORE.
+       PERFORM VARYING WS-CAT-INDEX FROM 2 BY 1 UNTIL WS-CAT-INDEX > 12
+          IF WS-CAT-SCORE(WS-CAT-INDEX) > WS-BEST-SCORE THEN
+             MOVE WS-CATEGORY-TABLE(WS-CAT-INDEX) TO WS-BEST-CATEGORY
+             MOVE WS-CAT-SCORE(WS-CAT-INDEX) TO WS-BEST-SCORE
+          END-IF
+       END-PERFORM.
+      * Report the winning category back through WS-CATEGORY/WS-RESULT
+      * as well, so callers that only look at those two still get an
+      * answer.
+       MOVE WS-BEST-CATEGORY TO WS-CATEGORY.
+       MOVE WS-BEST-SCORE TO WS-RESULT.
+       END-BEST-CATEGORY.
 
 
        DICE-TYPE.
       * This function counts how many of each numeral are in the dice string.
       * First index of the string is 1, so count from 1 to 5; exit the loop when WS-COUNTER becomes 6.
-         PERFORM VARYING WS-COUNTER FROM 1 BY 1 UNTIL WS-COUNTER EQUALS
-         6
+         PERFORM VARYING WS-COUNTER FROM 1 BY 1 UNTIL WS-COUNTER EQUAL 6
             EVALUATE WS-DICESTRING(WS-COUNTER:1)
                WHEN "1"
                   ADD 1 TO WS-ONES GIVING WS-ONES
@@ -128,4 +285,130 @@
        END-DICE-TYPE.
 
 
-       EXIT.
\ No newline at end of file
+       CATEGORY-TO-INDEX.
+      * Maps WS-CATEGORY onto its slot number (1-12) on the scorecard.
+         EVALUATE FUNCTION UPPER-CASE(WS-CATEGORY)
+            WHEN "ONES"            MOVE 1  TO WS-CAT-INDEX
+            WHEN "TWOS"            MOVE 2  TO WS-CAT-INDEX
+            WHEN "THREES"          MOVE 3  TO WS-CAT-INDEX
+            WHEN "FOURS"           MOVE 4  TO WS-CAT-INDEX
+            WHEN "FIVES"           MOVE 5  TO WS-CAT-INDEX
+            WHEN "SIXES"           MOVE 6  TO WS-CAT-INDEX
+            WHEN "FULL HOUSE"      MOVE 7  TO WS-CAT-INDEX
+            WHEN "FOUR OF A KIND"  MOVE 8  TO WS-CAT-INDEX
+            WHEN "LITTLE STRAIGHT" MOVE 9  TO WS-CAT-INDEX
+            WHEN "BIG STRAIGHT"    MOVE 10 TO WS-CAT-INDEX
+            WHEN "CHOICE"          MOVE 11 TO WS-CAT-INDEX
+            WHEN "YACHT"           MOVE 12 TO WS-CAT-INDEX
+         END-EVALUATE.
+       END-CATEGORY-TO-INDEX.
+
+
+       POST-TO-SCORECARD.
+      * Read the player's scorecard (creating it on the first roll of the
+      * game if it doesn't exist yet), fill in this category's slot, and
+      * write the card back so the whole game is on file for disputes.
+         PERFORM CATEGORY-TO-INDEX
+         OPEN I-O YACHT-SCOREFILE
+         IF WS-SCOREFILE-STATUS = "35"
+            CLOSE YACHT-SCOREFILE
+            OPEN OUTPUT YACHT-SCOREFILE
+            CLOSE YACHT-SCOREFILE
+            OPEN I-O YACHT-SCOREFILE
+         END-IF
+         MOVE WS-PLAYER TO YSF-PLAYER
+         MOVE WS-GAME-DATE TO YSF-GAME-DATE
+         READ YACHT-SCOREFILE INTO YACHT-SCOREFILE-REC
+            INVALID KEY
+               MOVE SPACES TO YACHT-SCOREFILE-REC
+               MOVE WS-PLAYER TO YSF-PLAYER
+               MOVE WS-GAME-DATE TO YSF-GAME-DATE
+               MOVE ZERO TO YSF-SCORE(1) YSF-SCORE(2) YSF-SCORE(3)
+                  YSF-SCORE(4) YSF-SCORE(5) YSF-SCORE(6) YSF-SCORE(7)
+                  YSF-SCORE(8) YSF-SCORE(9) YSF-SCORE(10) YSF-SCORE(11)
+                  YSF-SCORE(12)
+               MOVE "N" TO YSF-SET(1) YSF-SET(2) YSF-SET(3) YSF-SET(4)
+                  YSF-SET(5) YSF-SET(6) YSF-SET(7) YSF-SET(8) YSF-SET(9)
+                  YSF-SET(10) YSF-SET(11) YSF-SET(12)
+               WRITE YACHT-SCOREFILE-REC
+         END-READ
+         MOVE WS-RESULT TO YSF-SCORE(WS-CAT-INDEX)
+         MOVE "Y" TO YSF-SET(WS-CAT-INDEX)
+         REWRITE YACHT-SCOREFILE-REC
+         PERFORM CHECK-GAME-COMPLETE
+         IF WS-GAME-COMPLETE = "Y"
+            PERFORM POST-GAME-TOTAL-TO-HIGH-SCORES
+         END-IF
+         CLOSE YACHT-SCOREFILE.
+       END-POST-TO-SCORECARD.
+
+
+       CHECK-GAME-COMPLETE.
+      * The scorecard is done once every one of the twelve slots has
+      * been filled in; WS-GAME-TOTAL is added up here too since this
+      * loop already has to visit every slot.
+         MOVE "Y" TO WS-GAME-COMPLETE
+         MOVE ZERO TO WS-GAME-TOTAL
+         PERFORM VARYING WS-CAT-INDEX FROM 1 BY 1 UNTIL WS-CAT-INDEX > 12
+            IF YSF-SET(WS-CAT-INDEX) IS NOT EQUAL TO "Y" THEN
+               MOVE "N" TO WS-GAME-COMPLETE
+            END-IF
+            ADD YSF-SCORE(WS-CAT-INDEX) TO WS-GAME-TOTAL
+         END-PERFORM.
+       END-CHECK-GAME-COMPLETE.
+
+
+       POST-GAME-TOTAL-TO-HIGH-SCORES.
+      * The scorecard just filled its last open slot, so the game is
+      * over. Drop the player's final total onto the shared leaderboard
+      * feed that HIGH-SCORES reads.
+         OPEN EXTEND HIGH-SCORE-FEED
+         IF WS-HISCORE-STATUS = "05" OR WS-HISCORE-STATUS = "35"
+            CLOSE HIGH-SCORE-FEED
+            OPEN OUTPUT HIGH-SCORE-FEED
+         END-IF
+         MOVE YSF-PLAYER TO HSF-PLAYER
+      * HSF-SCORE only has three digits of room, same as the rest of
+      * the shared leaderboard history, so an uncapped game total has
+      * to be clamped here rather than silently truncated on the MOVE.
+         IF WS-GAME-TOTAL > 999 THEN
+            MOVE 999 TO HSF-SCORE
+         ELSE
+            MOVE WS-GAME-TOTAL TO HSF-SCORE
+         END-IF
+         WRITE HIGH-SCORE-FEED-REC
+         CLOSE HIGH-SCORE-FEED.
+       END-POST-GAME-TOTAL-TO-HIGH-SCORES.
+
+
+       LOG-DAILY-OPERATION.
+      * Appends one line to the shared daily operations log, creating
+      * it on the first write.
+         OPEN EXTEND DAILY-OPERATIONS-LOG
+         IF WS-DAILYLOG-STATUS = "05" OR WS-DAILYLOG-STATUS = "35"
+            CLOSE DAILY-OPERATIONS-LOG
+            OPEN OUTPUT DAILY-OPERATIONS-LOG
+         END-IF
+         MOVE SPACES TO DAILY-OPERATIONS-LOG-REC
+         STRING "YACHT - PLAYER " WS-PLAYER
+            " - CATEGORY " WS-CATEGORY
+            DELIMITED BY SIZE INTO DAILY-OPERATIONS-LOG-REC
+         WRITE DAILY-OPERATIONS-LOG-REC
+         CLOSE DAILY-OPERATIONS-LOG.
+       END-LOG-DAILY-OPERATION.
+
+
+       LOG-REJECTED-INPUT.
+      * Appends one line to the shared rejected-input log, creating it
+      * on the first write.
+         OPEN EXTEND REJECTED-INPUT-LOG
+         IF WS-REJECTLOG-STATUS = "05" OR WS-REJECTLOG-STATUS = "35"
+            CLOSE REJECTED-INPUT-LOG
+            OPEN OUTPUT REJECTED-INPUT-LOG
+         END-IF
+         MOVE SPACES TO REJECTED-INPUT-LOG-REC
+         STRING "YACHT - REJECTED - " WS-DICE-REASON
+            DELIMITED BY SIZE INTO REJECTED-INPUT-LOG-REC
+         WRITE REJECTED-INPUT-LOG-REC
+         CLOSE REJECTED-INPUT-LOG.
+       END-LOG-REJECTED-INPUT.
