@@ -1,17 +1,66 @@
-﻿IDENTIFICATION DIVISION.
+﻿       IDENTIFICATION DIVISION.
        PROGRAM-ID. difference-of-squares.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Every run adds one line here to the shared daily operations
+      * log, so ops can see what ran across all the utility programs
+      * without tailing each one separately.
+           SELECT DAILY-OPERATIONS-LOG ASSIGN TO "DAILYOPS"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-DAILYLOG-STATUS.
+      * Every rejected input across the validation-style programs lands
+      * here too, so ops can see what got turned away without tailing
+      * each program's own DISPLAY output.
+           SELECT REJECTED-INPUT-LOG ASSIGN TO "REJECTLOG"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-REJECTLOG-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  DAILY-OPERATIONS-LOG.
+       01 DAILY-OPERATIONS-LOG-REC PIC X(80).
+       FD  REJECTED-INPUT-LOG.
+       01 REJECTED-INPUT-LOG-REC PIC X(80).
        WORKING-STORAGE SECTION.
+       01 WS-DAILYLOG-STATUS        PIC XX.
+       01 WS-REJECTLOG-STATUS       PIC XX.
        01 WS-DIFFERENCE-OF-SQUARES  PIC 9(8).
        01 WS-SUM-OF-SQUARES         PIC 9(8).
        01 WS-SQUARE-OF-SUM          PIC 9(8).
        01 WS-NUMBER                 PIC 9(8).
        01 WS-COUNTER                PIC 9(8).
        01 WS-SUM                    PIC 9(8).
+       01 WS-ERROR                  PIC X(35).
+      * When the caller sets this, SQUARES-TRACE displays the running
+      * sum and running sum-of-squares one term at a time, the same
+      * way COLLATZ-CONJECTURE's WS-TRACE shows every intermediate
+      * step instead of just the final totals.
+       01 WS-TRACE                  PIC X.
+      * When the caller sets this, the closed-form paragraphs run as
+      * an alternate way to get WS-SQUARE-OF-SUM and WS-SUM-OF-SQUARES,
+      * instead of the term-by-term accumulation above. Leave it unset
+      * to skip the extra computation entirely.
+       01 WS-CLOSED-FORM            PIC X.
 
 
        PROCEDURE DIVISION.
-       
+
+       VALIDATE-NUMBER.
+      * Common numeric-input sanity check shared with
+      * COLLATZ-CONJECTURE and SIEVE: reject anything that isn't a
+      * positive integer before the real calculation runs. A rejected
+      * number skips straight past every computation and log paragraph
+      * below -- there's nothing sound to compute from it.
+         MOVE SPACES TO WS-ERROR
+         IF WS-NUMBER IS LESS THAN 1 THEN
+            MOVE "Only positive integers are allowed" TO WS-ERROR
+            PERFORM LOG-REJECTED-INPUT
+         END-IF
+         DISPLAY WS-ERROR
+         IF WS-ERROR NOT EQUAL SPACES THEN
+            GO TO EXIT-DIFFERENCE-OF-SQUARES
+         END-IF.
+
        SQUARE-OF-SUM.
          MOVE 1 TO WS-COUNTER
          MOVE 0 TO WS-SUM
@@ -33,5 +82,77 @@
          END-PERFORM.
        
        DIFFERENCE-OF-SQUARES.
-         COMPUTE WS-DIFFERENCE-OF-SQUARES = WS-SQUARE-OF-SUM - 
-            WS-SUM-OF-SQUARES.
\ No newline at end of file
+         COMPUTE WS-DIFFERENCE-OF-SQUARES = WS-SQUARE-OF-SUM -
+            WS-SUM-OF-SQUARES.
+
+       SQUARES-TRACE.
+      * Runs both running totals side by side, one term at a time, and
+      * displays each step so the two sequences can be compared as
+      * they diverge instead of only seeing the final totals. Only
+      * when the caller asks for it -- otherwise this is dead weight
+      * on every ordinary call.
+         IF WS-TRACE = "Y" THEN
+            MOVE 1 TO WS-COUNTER
+            MOVE 0 TO WS-SUM
+            MOVE 0 TO WS-SUM-OF-SQUARES
+            PERFORM WS-NUMBER TIMES
+               COMPUTE WS-SUM = WS-SUM + WS-COUNTER
+               COMPUTE WS-SUM-OF-SQUARES = WS-SUM-OF-SQUARES +
+                  (WS-COUNTER * WS-COUNTER)
+               DISPLAY "N=" WS-COUNTER
+                  " RUNNING SUM=" WS-SUM
+                  " RUNNING SUM OF SQUARES=" WS-SUM-OF-SQUARES
+               ADD 1 TO WS-COUNTER GIVING WS-COUNTER
+            END-PERFORM
+            COMPUTE WS-SQUARE-OF-SUM = WS-SUM * WS-SUM
+         END-IF.
+
+       SQUARE-OF-SUM-CLOSED.
+      * Closed form n(n+1)/2, squared, instead of accumulating term by
+      * term. Only when the caller asks for it.
+         IF WS-CLOSED-FORM = "Y" THEN
+            COMPUTE WS-SUM = (WS-NUMBER * (WS-NUMBER + 1)) / 2
+            COMPUTE WS-SQUARE-OF-SUM = WS-SUM * WS-SUM
+         END-IF.
+
+       SUM-OF-SQUARES-CLOSED.
+      * Closed form n(n+1)(2n+1)/6, instead of accumulating term by
+      * term. Only when the caller asks for it.
+         IF WS-CLOSED-FORM = "Y" THEN
+            COMPUTE WS-SUM-OF-SQUARES =
+               (WS-NUMBER * (WS-NUMBER + 1) * (2 * WS-NUMBER + 1)) / 6
+         END-IF.
+
+       LOG-DAILY-OPERATION.
+      * Appends one line to the shared daily operations log, creating
+      * it on the first write.
+         OPEN EXTEND DAILY-OPERATIONS-LOG
+         IF WS-DAILYLOG-STATUS = "05" OR WS-DAILYLOG-STATUS = "35"
+            CLOSE DAILY-OPERATIONS-LOG
+            OPEN OUTPUT DAILY-OPERATIONS-LOG
+         END-IF
+         MOVE SPACES TO DAILY-OPERATIONS-LOG-REC
+         STRING "DIFFERENCE-OF-SQUARES - N " WS-NUMBER
+            " - DIFFERENCE " WS-DIFFERENCE-OF-SQUARES
+            DELIMITED BY SIZE INTO DAILY-OPERATIONS-LOG-REC
+         WRITE DAILY-OPERATIONS-LOG-REC
+         CLOSE DAILY-OPERATIONS-LOG
+         GO TO EXIT-DIFFERENCE-OF-SQUARES.
+
+       LOG-REJECTED-INPUT.
+      * Appends one line to the shared rejected-input log, creating it
+      * on the first write.
+         OPEN EXTEND REJECTED-INPUT-LOG
+         IF WS-REJECTLOG-STATUS = "05" OR WS-REJECTLOG-STATUS = "35"
+            CLOSE REJECTED-INPUT-LOG
+            OPEN OUTPUT REJECTED-INPUT-LOG
+         END-IF
+         MOVE SPACES TO REJECTED-INPUT-LOG-REC
+         STRING "DIFFERENCE-OF-SQUARES - REJECTED " WS-NUMBER
+            " - " WS-ERROR
+            DELIMITED BY SIZE INTO REJECTED-INPUT-LOG-REC
+         WRITE REJECTED-INPUT-LOG-REC
+         CLOSE REJECTED-INPUT-LOG.
+
+       EXIT-DIFFERENCE-OF-SQUARES.
+         CONTINUE.
\ No newline at end of file
