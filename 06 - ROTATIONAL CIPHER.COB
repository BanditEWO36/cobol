@@ -1,19 +1,61 @@
-﻿IDENTIFICATION DIVISION.
+﻿       IDENTIFICATION DIVISION.
        PROGRAM-ID. rotational-cipher.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Every run adds one line here to the shared daily operations
+      * log, so ops can see what ran across all the utility programs
+      * without tailing each one separately.
+           SELECT DAILY-OPERATIONS-LOG ASSIGN TO "DAILYOPS"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-DAILYLOG-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  DAILY-OPERATIONS-LOG.
+       01 DAILY-OPERATIONS-LOG-REC PIC X(80).
        WORKING-STORAGE SECTION.
+       01 WS-DAILYLOG-STATUS PIC XX.
        01 WS-KEY PIC 9(2).
        01 WS-TEXT    PIC X(128).
        01 WS-CIPHER  PIC X(128).
        01 WS-ALPHA   PIC X(26) VALUE "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
        01 WS-SHIFTED PIC X(26).
+       01 WS-ALPHA-LOWER   PIC X(26) VALUE
+          "abcdefghijklmnopqrstuvwxyz".
+       01 WS-SHIFTED-LOWER PIC X(26).
        01 WS-COUNTER PIC 999.
        01 NEW-ORD    PIC 99.
+       01 WS-TRY-KEY PIC 99.
+      * When the caller sets this, BRUTE-FORCE-REPORT runs instead of
+      * the normal single-key cipher, printing the candidate plaintext
+      * for every possible key so an analyst can spot the one that
+      * reads as English without knowing WS-KEY up front.
+       01 WS-BRUTE-FORCE PIC X.
 
 
        PROCEDURE DIVISION.
        ROTATIONAL-CIPHER.
-         MOVE FUNCTION UPPER-CASE(WS-TEXT) TO WS-CIPHER
+      * WS-CIPHER starts as a straight copy of WS-TEXT, not an
+      * upper-cased one, so letters keep their original case and any
+      * punctuation or digits just ride along untouched by the
+      * INSPECT CONVERTING below.
+         IF WS-BRUTE-FORCE = "Y" THEN
+            PERFORM BRUTE-FORCE-REPORT
+         ELSE
+            MOVE WS-TEXT TO WS-CIPHER
+            PERFORM BUILD-SHIFT-TABLES
+            INSPECT WS-CIPHER CONVERTING WS-ALPHA TO WS-SHIFTED
+            INSPECT WS-CIPHER CONVERTING WS-ALPHA-LOWER
+               TO WS-SHIFTED-LOWER
+         END-IF
+         PERFORM LOG-DAILY-OPERATION.
+         GOBACK.
+       END-ROTATIONAL-CIPHER.
+
+
+       BUILD-SHIFT-TABLES.
+      * Builds the shifted upper and lower case alphabets for the
+      * current WS-KEY.
          PERFORM VARYING WS-COUNTER FROM 1 BY 1 UNTIL
             WS-COUNTER EQUAL 27
                COMPUTE NEW-ORD = WS-COUNTER + WS-KEY
@@ -22,5 +64,41 @@
                END-IF
                MOVE WS-ALPHA(NEW-ORD:1) TO
                   WS-SHIFTED(WS-COUNTER:1)
-         END-PERFORM
-         INSPECT WS-CIPHER CONVERTING WS-ALPHA TO WS-SHIFTED.
\ No newline at end of file
+               MOVE WS-ALPHA-LOWER(NEW-ORD:1) TO
+                  WS-SHIFTED-LOWER(WS-COUNTER:1)
+         END-PERFORM.
+       END-BUILD-SHIFT-TABLES.
+
+
+       BRUTE-FORCE-REPORT.
+      * Cryptanalysis aid: try every possible rotation key against
+      * WS-TEXT and print the candidate plaintext for each key, so an
+      * analyst can spot the one that reads as English without
+      * knowing the key up front.
+         PERFORM VARYING WS-TRY-KEY FROM 1 BY 1 UNTIL WS-TRY-KEY > 25
+            MOVE WS-TRY-KEY TO WS-KEY
+            MOVE WS-TEXT TO WS-CIPHER
+            PERFORM BUILD-SHIFT-TABLES
+            INSPECT WS-CIPHER CONVERTING WS-ALPHA TO WS-SHIFTED
+            INSPECT WS-CIPHER CONVERTING WS-ALPHA-LOWER
+               TO WS-SHIFTED-LOWER
+            DISPLAY "KEY " WS-TRY-KEY ": " WS-CIPHER
+         END-PERFORM.
+       END-BRUTE-FORCE-REPORT.
+
+
+       LOG-DAILY-OPERATION.
+      * Appends one line to the shared daily operations log, creating
+      * it on the first write.
+         OPEN EXTEND DAILY-OPERATIONS-LOG
+         IF WS-DAILYLOG-STATUS = "05" OR WS-DAILYLOG-STATUS = "35"
+            CLOSE DAILY-OPERATIONS-LOG
+            OPEN OUTPUT DAILY-OPERATIONS-LOG
+         END-IF
+         MOVE SPACES TO DAILY-OPERATIONS-LOG-REC
+         STRING "ROTATIONAL-CIPHER - KEY " WS-KEY " - CIPHERED "
+            FUNCTION TRIM(WS-CIPHER)
+            DELIMITED BY SIZE INTO DAILY-OPERATIONS-LOG-REC
+         WRITE DAILY-OPERATIONS-LOG-REC
+         CLOSE DAILY-OPERATIONS-LOG.
+       END-LOG-DAILY-OPERATION.
