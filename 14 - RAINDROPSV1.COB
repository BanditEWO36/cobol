@@ -1,61 +1,175 @@
-﻿IDENTIFICATION DIVISION.
+﻿       IDENTIFICATION DIVISION.
        PROGRAM-ID. raindrops.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * The factor/sound pairs used to be hardcoded 3/Pling, 5/Plang,
+      * 7/Plong; now they're read from here so new factors can be
+      * added without changing the program.
+           SELECT RAINDROP-FACTORS ASSIGN TO "RAINFCTR"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-FACTOR-STATUS.
+      * A start/end range (first two records) to sweep in one batch.
+           SELECT RAINDROP-RANGE ASSIGN TO "RAINRANGE"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-RANGE-STATUS.
+      * Every run adds one line here to the shared daily operations
+      * log, so ops can see what ran across all the utility programs
+      * without tailing each one separately.
+           SELECT DAILY-OPERATIONS-LOG ASSIGN TO "DAILYOPS"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-DAILYLOG-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  RAINDROP-FACTORS.
+       01 RAINDROP-FACTORS-REC.
+           05 RF-FACTOR PIC 9(4).
+           05 RF-SOUND  PIC X(5).
+       FD  RAINDROP-RANGE.
+       01 RAINDROP-RANGE-REC PIC 9(4).
+       FD  DAILY-OPERATIONS-LOG.
+       01 DAILY-OPERATIONS-LOG-REC PIC X(80).
        WORKING-STORAGE SECTION.
        01 WS-NUMBER  PIC 9(4).
        01 WS-RESULT  PIC X(20).
-       01 WS-STRING3 PIC X(5) VALUE "Pling".
-       01 WS-STRING5 PIC X(5) VALUE "Plang".
-       01 WS-STRING7 PIC X(5) VALUE "Plong".
+       01 FACTOR-TABLE.
+           05 FACTOR-ENTRY OCCURS 5 TIMES INDEXED BY FACTOR-IDX.
+               10 FT-FACTOR PIC 9(4).
+               10 FT-SOUND  PIC X(5).
+       01 WS-FACTOR-COUNT  PIC 9.
+       01 WS-FACTOR-STATUS PIC XX.
+       01 WS-FACTOR-EOF    PIC X VALUE "N".
+       01 WS-COUNTER       PIC 9.
+       01 WS-ANY-FACTOR    PIC X VALUE "N".
+       01 WS-RANGE-STATUS  PIC XX.
+       01 WS-RANGE-START   PIC 9(4).
+       01 WS-RANGE-END     PIC 9(4).
+       01 WS-DAILYLOG-STATUS PIC XX.
 
 
        PROCEDURE DIVISION.
        RAINDROPS.
+         PERFORM LOAD-FACTOR-TABLE
+         PERFORM COMPUTE-RAINDROPS
+         PERFORM BATCH-RAINDROPS-RANGE
+         PERFORM LOG-DAILY-OPERATION.
+         GOBACK.
+
+
+       COMPUTE-RAINDROPS.
+      * Tries every factor in FACTOR-TABLE, in order, appending its
+      * sound whenever WS-NUMBER divides evenly; if none match the
+      * answer is the number itself.
          MOVE WS-NUMBER TO WS-RESULT
-         IF WS-RESULT = " " THEN 
-      * THE NUMBER IS EMPTY
+         IF WS-RESULT = " " THEN
             MOVE "0000" TO WS-RESULT
-            EXIT
-         END-IF
-         IF FUNCTION MOD(WS-NUMBER, 3) = 0 THEN
-      * 3 IS A FACTOR
-            MOVE "Pling" TO WS-RESULT
-         END-IF
-         IF FUNCTION MOD(WS-NUMBER, 5) = 0 THEN
-      * 5 IS A FACTOR
-            IF FUNCTION MOD(WS-NUMBER, 3) = 0 THEN
-      *    3 IS ALSO A FACTOR, SO ADD "Plang" TO WS-RESULT
-               MOVE "Plang" TO WS-RESULT(6:5)
-            ELSE
-      *    3 IS NOT A FACTOR, SO IT WILL START WITH "Plang"
-               MOVE "Plang" TO WS-RESULT
-            END-IF
-         END-IF
-         IF FUNCTION MOD(WS-NUMBER, 7) = 0 THEN
-      * 7 IS A FACTOR, SO IT WILL AT LEAST SAY "Plong"
-            IF FUNCTION MOD(WS-NUMBER, 3) = 0 THEN
-      *    3 IS A FACTOR, SO IT WILL AT LEAST SAY "PlingPlong"
-               IF FUNCTION MOD(WS-NUMBER, 5) = 0 THEN
-      *       5 IS ALSO A FACTOR, SO IT WILL SAY "PlingPlangPlong"
-                  MOVE "Plong" TO WS-RESULT(11:5)
-               ELSE
-      *       5 IS NOT A FACTOR, SO IT WILL ONLY SAY "PlingPlong"
-                  MOVE "Plong" TO WS-RESULT(6:5)
-            ELSE
-      *    3 IS NOT A FACTOR
-               IF FUNCTION MOD(WS-NUMBER, 5) = 0 THEN
-      *       5 IS THE FIRST FACTOR, SO IT WILL SAY "PlangPlong"
-                  MOVE "Plong" TO WS-RESULT(6:5)
-               ELSE
-      *       5 IS NOT A FACTOR EITHER, SO 7 IS THE ONLY FACTOR, SO IT WILL ONLY SAY "Plong"
-                  MOVE "Plong" TO WS-RESULT
-               END-IF
+         ELSE
+            MOVE SPACES TO WS-RESULT
+            MOVE "N" TO WS-ANY-FACTOR
+            PERFORM VARYING WS-COUNTER FROM 1 BY 1
+               UNTIL WS-COUNTER > WS-FACTOR-COUNT
+                  IF FUNCTION MOD(WS-NUMBER, FT-FACTOR(WS-COUNTER))
+                     = 0 THEN
+                        STRING FUNCTION TRIM(WS-RESULT, TRAILING)
+                           DELIMITED BY SIZE
+                           FT-SOUND(WS-COUNTER) DELIMITED BY SIZE
+                           INTO WS-RESULT
+                        MOVE "Y" TO WS-ANY-FACTOR
+                  END-IF
+            END-PERFORM
+            IF WS-ANY-FACTOR = "N" THEN
+               MOVE WS-NUMBER TO WS-RESULT
             END-IF
-         END-IF
-      * NONE ARE FACTORS, SO THE ANSWER IS THE NUMBER ITSELF
-         IF FUNCTION MOD(WS-NUMBER, 3) IS NOT EQUAL 0 AND 
-            FUNCTION MOD(WS-NUMBER, 5) IS NOT EQUAL 0 AND
-            FUNCTION MOD(WS-NUMBER, 7) IS NOT EQUAL 0 THEN
-               MOVE WS-NUMBER TO WS-RESULT          
          END-IF.
-         EXIT.
\ No newline at end of file
+       END-COMPUTE-RAINDROPS.
+
+
+       LOAD-FACTOR-TABLE.
+           OPEN INPUT RAINDROP-FACTORS
+           IF WS-FACTOR-STATUS = "35" THEN
+              PERFORM SEED-FACTOR-TABLE
+           ELSE
+              MOVE 0 TO WS-FACTOR-COUNT
+              MOVE "N" TO WS-FACTOR-EOF
+              PERFORM UNTIL WS-FACTOR-EOF = "Y" OR WS-FACTOR-COUNT = 5
+                 READ RAINDROP-FACTORS
+                    AT END
+                       MOVE "Y" TO WS-FACTOR-EOF
+                    NOT AT END
+                       ADD 1 TO WS-FACTOR-COUNT
+                       MOVE RF-FACTOR TO FT-FACTOR(WS-FACTOR-COUNT)
+                       MOVE RF-SOUND TO FT-SOUND(WS-FACTOR-COUNT)
+                 END-READ
+              END-PERFORM
+              CLOSE RAINDROP-FACTORS
+           END-IF.
+       END-LOAD-FACTOR-TABLE.
+
+
+       SEED-FACTOR-TABLE.
+      * First run: write out the original 3/Pling, 5/Plang, 7/Plong
+      * table as the file's starting content, so behavior doesn't
+      * change until someone edits the file.
+           OPEN OUTPUT RAINDROP-FACTORS
+           MOVE 3 TO RF-FACTOR
+           MOVE "Pling" TO RF-SOUND
+           WRITE RAINDROP-FACTORS-REC
+           MOVE 5 TO RF-FACTOR
+           MOVE "Plang" TO RF-SOUND
+           WRITE RAINDROP-FACTORS-REC
+           MOVE 7 TO RF-FACTOR
+           MOVE "Plong" TO RF-SOUND
+           WRITE RAINDROP-FACTORS-REC
+           CLOSE RAINDROP-FACTORS
+           MOVE 3 TO WS-FACTOR-COUNT
+           MOVE 3 TO FT-FACTOR(1)
+           MOVE "Pling" TO FT-SOUND(1)
+           MOVE 5 TO FT-FACTOR(2)
+           MOVE "Plang" TO FT-SOUND(2)
+           MOVE 7 TO FT-FACTOR(3)
+           MOVE "Plong" TO FT-SOUND(3).
+       END-SEED-FACTOR-TABLE.
+
+
+       BATCH-RAINDROPS-RANGE.
+      * Sweeps a start/end range of numbers (the first two records of
+      * the RAINRANGE feed) through Raindrops and prints each result.
+      * A missing feed just means no range was queued up.
+           OPEN INPUT RAINDROP-RANGE
+           IF WS-RANGE-STATUS NOT EQUAL "35" THEN
+              READ RAINDROP-RANGE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE RAINDROP-RANGE-REC TO WS-RANGE-START
+              END-READ
+              READ RAINDROP-RANGE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE RAINDROP-RANGE-REC TO WS-RANGE-END
+              END-READ
+              CLOSE RAINDROP-RANGE
+              PERFORM VARYING WS-NUMBER FROM WS-RANGE-START BY 1
+                 UNTIL WS-NUMBER > WS-RANGE-END
+                    PERFORM COMPUTE-RAINDROPS
+                    DISPLAY WS-NUMBER ": " WS-RESULT
+              END-PERFORM
+           END-IF.
+       END-BATCH-RAINDROPS-RANGE.
+
+
+       LOG-DAILY-OPERATION.
+      * Appends one line to the shared daily operations log, creating
+      * it on the first write.
+           OPEN EXTEND DAILY-OPERATIONS-LOG
+           IF WS-DAILYLOG-STATUS = "05" OR WS-DAILYLOG-STATUS = "35"
+              CLOSE DAILY-OPERATIONS-LOG
+              OPEN OUTPUT DAILY-OPERATIONS-LOG
+           END-IF
+           MOVE SPACES TO DAILY-OPERATIONS-LOG-REC
+           STRING "RAINDROPS - LAST CALL " FUNCTION TRIM(WS-RESULT)
+              DELIMITED BY SIZE INTO DAILY-OPERATIONS-LOG-REC
+           WRITE DAILY-OPERATIONS-LOG-REC
+           CLOSE DAILY-OPERATIONS-LOG.
+       END-LOG-DAILY-OPERATION.
