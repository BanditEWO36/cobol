@@ -1,7 +1,25 @@
-﻿IDENTIFICATION DIVISION.
+﻿       IDENTIFICATION DIVISION.
        PROGRAM-ID. TRIANGLE.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * A batch of "A,B,C" side lists to classify in one pass, one
+      * triangle per line.
+           SELECT TRIANGLE-FEED ASSIGN TO "TRIANGLS"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-TRI-STATUS.
+      * Every run adds one line here to the shared daily operations
+      * log, so ops can see what ran across all the utility programs
+      * without tailing each one separately.
+           SELECT DAILY-OPERATIONS-LOG ASSIGN TO "DAILYOPS"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-DAILYLOG-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRIANGLE-FEED.
+       01 TRIANGLE-FEED-REC PIC X(20).
+       FD  DAILY-OPERATIONS-LOG.
+       01 DAILY-OPERATIONS-LOG-REC PIC X(80).
        WORKING-STORAGE SECTION.
       *Incoming
        01 WS-SIDES PIC X(20).
@@ -15,63 +33,206 @@
        01 WS-TRIANGLE  PIC 9.
       *Outgoing
        01 WS-RESULT PIC 9.
+      * Used by the right-triangle check: the two smaller sides'
+      * squares should sum to the largest side's square.
+       01 WS-LARGEST      PIC 9V9.
+       01 WS-SQ-A         PIC 99V99.
+       01 WS-SQ-B         PIC 99V99.
+       01 WS-SQ-C         PIC 99V99.
+       01 WS-SUM-TWO-SQ   PIC 999V99.
+       01 WS-HYP-SQ       PIC 999V99.
+       01 WS-IS-RIGHT     PIC X.
+      * Used by the batch classification report.
+       01 WS-CLASS        PIC X(16).
+       01 WS-TRI-STATUS   PIC XX.
+       01 WS-TRI-EOF      PIC X VALUE "N".
+       01 WS-TRI-COUNT    PIC 99.
+       01 WS-DAILYLOG-STATUS PIC XX.
+
        PROCEDURE DIVISION.
        TRIANGLE.
-      * WS-SIDES IS FORMATTED: "A,B,C" WHERE A, B, AND C COULD BE 
+           PERFORM CHECK-TRIANGLE
+           PERFORM BATCH-TRIANGLE-REPORT
+           PERFORM LOG-DAILY-OPERATION.
+           GOBACK.
+       END-TRIANGLE.
+
+
+       CHECK-TRIANGLE.
+      * WS-SIDES IS FORMATTED: "A,B,C" WHERE A, B, AND C COULD BE
       * INTEGERS OR DECIMAL NUMBERS
       * WS-PROPERTY IS WHERE THE TEST OPTION GOES:
-      * OPTIONS: "equilateral", "isosceles", "scalene"
-      * WS-RESULT CAN BE: 1 (TRUE) OR 0 (FALSE) 
+      * OPTIONS: "equilateral", "isosceles", "scalene", "right"
+      * WS-RESULT CAN BE: 1 (TRUE) OR 0 (FALSE)
            MOVE 0 TO WS-RESULT
            UNSTRING WS-SIDES DELIMITED BY ','
-              INTO WS-A, WS-B, WS-C 
-           DISPLAY "A: " WS-A 
-           DISPLAY "B: " WS-B 
+              INTO WS-A, WS-B, WS-C
+           DISPLAY "A: " WS-A
+           DISPLAY "B: " WS-B
            DISPLAY "C: " WS-C
-           COMPUTE WS-SUM-AB = WS-A + 
-               WS-B 
-           COMPUTE WS-SUM-AC = WS-A + 
-               WS-C
-           COMPUTE WS-SUM-BC = WS-B + 
-               WS-C
-           DISPLAY "A + B: " WS-SUM-AB 
-           DISPLAY "A + C: " WS-SUM-AC 
-           DISPLAY "B + C: " WS-SUM-BC
-           IF WS-SUM-AB > WS-C AND 
-               WS-SUM-AC > WS-B AND 
-               WS-SUM-BC > WS-A THEN
-                 MOVE 1 TO WS-TRIANGLE
-           ELSE MOVE 0 TO WS-TRIANGLE 
-           END-IF 
+           PERFORM CHECK-IS-TRIANGLE
       *     PERFORM IS-TRIANGLE
            DISPLAY "IS IT A TRIANGLE? "
            IF WS-TRIANGLE = 1 THEN
-              DISPLAY "YES" 
+              DISPLAY "YES"
               IF WS-PROPERTY = "equilateral" THEN
                  IF WS-A = WS-B AND WS-B = WS-C THEN
                     DISPLAY "EQUILATERAL"
-                    MOVE 1 TO WS-RESULT 
-                 ELSE 
+                    MOVE 1 TO WS-RESULT
+                 ELSE
                     DISPLAY "NOT EQUILATERAL"
                     MOVE 0 TO WS-RESULT
-                 END-IF 
+                 END-IF
               ELSE IF WS-PROPERTY = "isosceles" THEN
                  IF WS-A = WS-B OR WS-A = WS-C OR WS-B = WS-C THEN
                        DISPLAY "ISOSCELES"
-                       MOVE 1 TO WS-RESULT 
+                       MOVE 1 TO WS-RESULT
                  ELSE
                        DISPLAY "NOT ISOSCELES"
                        MOVE 0 TO WS-RESULT
-                 END-IF 
+                 END-IF
               ELSE IF WS-PROPERTY = "scalene" THEN
                  IF WS-A = WS-B OR WS-A = WS-C OR WS-B = WS-C THEN
                     DISPLAY "NOT SCALENE"
-                    MOVE 0 TO WS-RESULT 
-                 ELSE 
+                    MOVE 0 TO WS-RESULT
+                 ELSE
                     DISPLAY "SCALENE"
                     MOVE 1 TO WS-RESULT
-                 END-IF 
-              END-IF 
+                 END-IF
+              ELSE IF WS-PROPERTY = "right" THEN
+                 PERFORM CHECK-IS-RIGHT
+                 IF WS-IS-RIGHT = "Y" THEN
+                    DISPLAY "RIGHT"
+                    MOVE 1 TO WS-RESULT
+                 ELSE
+                    DISPLAY "NOT RIGHT"
+                    MOVE 0 TO WS-RESULT
+                 END-IF
+              END-IF
            ELSE DISPLAY "NO"
            END-IF
-           DISPLAY "WS-RESULT: " WS-RESULT.
\ No newline at end of file
+           DISPLAY "WS-RESULT: " WS-RESULT.
+       END-CHECK-TRIANGLE.
+
+
+       CHECK-IS-TRIANGLE.
+           COMPUTE WS-SUM-AB = WS-A +
+               WS-B
+           COMPUTE WS-SUM-AC = WS-A +
+               WS-C
+           COMPUTE WS-SUM-BC = WS-B +
+               WS-C
+           DISPLAY "A + B: " WS-SUM-AB
+           DISPLAY "A + C: " WS-SUM-AC
+           DISPLAY "B + C: " WS-SUM-BC
+           IF WS-SUM-AB > WS-C AND
+               WS-SUM-AC > WS-B AND
+               WS-SUM-BC > WS-A THEN
+                 MOVE 1 TO WS-TRIANGLE
+           ELSE MOVE 0 TO WS-TRIANGLE
+           END-IF.
+       END-CHECK-IS-TRIANGLE.
+
+
+       FIND-LARGEST.
+      * Whichever side is longest is the candidate hypotenuse.
+           IF WS-A >= WS-B AND WS-A >= WS-C THEN
+              MOVE WS-A TO WS-LARGEST
+           ELSE
+              IF WS-B >= WS-A AND WS-B >= WS-C THEN
+                 MOVE WS-B TO WS-LARGEST
+              ELSE
+                 MOVE WS-C TO WS-LARGEST
+              END-IF
+           END-IF.
+       END-FIND-LARGEST.
+
+
+       CHECK-IS-RIGHT.
+      * A**2 + B**2 + C**2 equals 2 * LARGEST**2 exactly when the two
+      * shorter sides' squares sum to the longest side's square, so
+      * there's no need to work out which two sides are the legs.
+           PERFORM FIND-LARGEST
+           COMPUTE WS-SQ-A = WS-A ** 2
+           COMPUTE WS-SQ-B = WS-B ** 2
+           COMPUTE WS-SQ-C = WS-C ** 2
+           COMPUTE WS-SUM-TWO-SQ = WS-SQ-A + WS-SQ-B + WS-SQ-C
+           COMPUTE WS-HYP-SQ = 2 * (WS-LARGEST ** 2)
+           IF WS-SUM-TWO-SQ = WS-HYP-SQ THEN
+              MOVE "Y" TO WS-IS-RIGHT
+           ELSE
+              MOVE "N" TO WS-IS-RIGHT
+           END-IF.
+       END-CHECK-IS-RIGHT.
+
+
+       CLASSIFY-TRIANGLE.
+      * Works out the full classification (equilateral/isosceles/
+      * scalene, tagged RIGHT where it applies) without needing a
+      * WS-PROPERTY to test against.
+           PERFORM CHECK-IS-TRIANGLE
+           IF WS-TRIANGLE = 0 THEN
+              MOVE "NOT A TRIANGLE" TO WS-CLASS
+           ELSE
+              IF WS-A = WS-B AND WS-B = WS-C THEN
+                 MOVE "EQUILATERAL" TO WS-CLASS
+              ELSE
+                 IF WS-A = WS-B OR WS-A = WS-C OR WS-B = WS-C THEN
+                    MOVE "ISOSCELES" TO WS-CLASS
+                 ELSE
+                    MOVE "SCALENE" TO WS-CLASS
+                 END-IF
+              END-IF
+              PERFORM CHECK-IS-RIGHT
+              IF WS-IS-RIGHT = "Y" THEN
+                 STRING FUNCTION TRIM(WS-CLASS) DELIMITED BY SIZE
+                    " RIGHT" DELIMITED BY SIZE
+                    INTO WS-CLASS
+              END-IF
+           END-IF.
+       END-CLASSIFY-TRIANGLE.
+
+
+       BATCH-TRIANGLE-REPORT.
+      * Runs a file of "A,B,C" side lists through the classifier and
+      * prints each triangle's full classification. A missing feed
+      * just means no batch was queued up.
+           MOVE "N" TO WS-TRI-EOF
+           MOVE 0 TO WS-TRI-COUNT
+           OPEN INPUT TRIANGLE-FEED
+           IF WS-TRI-STATUS NOT EQUAL "35" THEN
+              PERFORM UNTIL WS-TRI-EOF = "Y"
+                 READ TRIANGLE-FEED
+                    AT END
+                       MOVE "Y" TO WS-TRI-EOF
+                    NOT AT END
+                       ADD 1 TO WS-TRI-COUNT
+                       MOVE TRIANGLE-FEED-REC TO WS-SIDES
+                       UNSTRING WS-SIDES DELIMITED BY ','
+                          INTO WS-A, WS-B, WS-C
+                       PERFORM CLASSIFY-TRIANGLE
+                       DISPLAY "TRIANGLE #" WS-TRI-COUNT ": "
+                          FUNCTION TRIM(WS-SIDES) " -> "
+                          FUNCTION TRIM(WS-CLASS)
+                 END-READ
+              END-PERFORM
+              CLOSE TRIANGLE-FEED
+           END-IF.
+       END-BATCH-TRIANGLE-REPORT.
+
+
+       LOG-DAILY-OPERATION.
+      * Appends one line to the shared daily operations log, creating
+      * it on the first write.
+           OPEN EXTEND DAILY-OPERATIONS-LOG
+           IF WS-DAILYLOG-STATUS = "05" OR WS-DAILYLOG-STATUS = "35"
+              CLOSE DAILY-OPERATIONS-LOG
+              OPEN OUTPUT DAILY-OPERATIONS-LOG
+           END-IF
+           MOVE SPACES TO DAILY-OPERATIONS-LOG-REC
+           STRING "TRIANGLE - LAST CALL RESULT " WS-RESULT
+              " - BATCH CHECKED " WS-TRI-COUNT
+              DELIMITED BY SIZE INTO DAILY-OPERATIONS-LOG-REC
+           WRITE DAILY-OPERATIONS-LOG-REC
+           CLOSE DAILY-OPERATIONS-LOG.
+       END-LOG-DAILY-OPERATION.
