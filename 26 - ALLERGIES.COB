@@ -1,32 +1,174 @@
-﻿IDENTIFICATION DIVISION.
+﻿       IDENTIFICATION DIVISION.
        PROGRAM-ID. ALRGY.
-
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * The allergen/power-of-2 table used to live as eight hardcoded
+      * MOVEs; it now lives in this file so the reference list can be
+      * kept current without touching the program.
+           SELECT ALLERGEN-REFERENCE ASSIGN TO "ALRGNREF"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-REF-STATUS.
+      * The nightly roster of patients to be screened; each record
+      * replaces what used to be a single hardcoded test case.
+           SELECT PATIENT-TRANSACTIONS ASSIGN TO "PATNTRXN"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-PTX-STATUS.
+      * Every run adds one line here to the shared daily operations
+      * log, so ops can see what ran across all the utility programs
+      * without tailing each one separately.
+           SELECT DAILY-OPERATIONS-LOG ASSIGN TO "DAILYOPS"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-DAILYLOG-STATUS.
+      * Every rejected input across the validation-style programs lands
+      * here too, so ops can see what got turned away without tailing
+      * each program's own DISPLAY output.
+           SELECT REJECTED-INPUT-LOG ASSIGN TO "REJECTLOG"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-REJECTLOG-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  ALLERGEN-REFERENCE.
+       01 ALLERGEN-REFERENCE-REC.
+           05 ARF-VALUE    PIC 9(5).
+           05 ARF-ALLERGEN PIC X(12).
+      * How severe a reaction to this allergen tends to run, on a
+      * scale of 1 (barely worth a note) to 10 (send them to a
+      * specialist).
+           05 ARF-SEVERITY PIC 99.
+       FD  PATIENT-TRANSACTIONS.
+       01 PATIENT-TRANSACTIONS-REC.
+           05 PTX-PATIENT  PIC X(10).
+           05 PTX-SCORE    PIC 9(5).
+           05 PTX-TEST     PIC X(8).
+           05 PTX-ITEM     PIC X(12).
+       FD  DAILY-OPERATIONS-LOG.
+       01 DAILY-OPERATIONS-LOG-REC PIC X(80).
+       FD  REJECTED-INPUT-LOG.
+       01 REJECTED-INPUT-LOG-REC PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01 WS-SCORE        PIC 999.
+       01 WS-SCORE        PIC 9(5).
        01 WS-ITEM         PIC X(12).
        01 WS-RESULT       PIC A.
-       01 WS-RESULT-LIST  PIC X(108) VALUE SPACES.
-       01 WS-NEW-SCORE    PIC 999.
-       01 WS-TEMP-LIST    PIC X(108) VALUE SPACES.
+       01 WS-RESULT-LIST  PIC X(216) VALUE SPACES.
+       01 WS-NEW-SCORE    PIC 9(5).
+       01 WS-TEMP-LIST    PIC X(216) VALUE SPACES.
        01 WS-LENGTH       PIC 999.
        01 WS-TEST         PIC X(8).
-       01 WS-COUNTER      PIC 9.
+       01 WS-COUNTER      PIC 99.
        01 WS-CHARS        PIC 99.
+       01 WS-REF-STATUS   PIC XX.
+       01 WS-REF-EOF      PIC X VALUE "N".
+       01 WS-PTX-STATUS   PIC XX.
+       01 WS-PTX-EOF      PIC X VALUE "N".
+       01 WS-PATIENT      PIC X(10).
+       01 WS-SCORE-FLAG   PIC X VALUE SPACE.
        01 WS-ALLERGEN-LIST.
-           05 WS-VALUE    PIC 999 OCCURS 8 TIMES.
-           05 WS-ALLERGEN PIC X(12) OCCURS 8 TIMES.
+           05 WS-VALUE    PIC 9(5) OCCURS 16 TIMES.
+           05 WS-ALLERGEN PIC X(12) OCCURS 16 TIMES.
+           05 WS-SEVERITY PIC 99   OCCURS 16 TIMES.
+      * Used by the weighted severity report: every matched allergen's
+      * weight is summed instead of just flagging Y or N.
+       01 WS-TOTAL-SEVERITY PIC 9(3).
+       01 WS-SEVERITY-LABEL PIC X(10).
+       01 WS-DAILYLOG-STATUS PIC XX.
+       01 WS-REJECTLOG-STATUS PIC XX.
 
 
        PROCEDURE DIVISION.
        MAIN.
-      * THIS SECTION IS INPUT FROM THE USER ******
-           MOVE "cats" TO WS-ITEM
-           MOVE 683 TO WS-SCORE
-           MOVE "allergic" TO WS-TEST
+      * THIS SECTION POPULATES THE ALLERGEN LIST FROM THE REFERENCE FILE
+           PERFORM LOAD-ALLERGEN-REFERENCE
       ********************************************
-      * THIS SECTION POPULATES THE ALLERGEN LIST
+           PERFORM VARYING WS-COUNTER FROM 1 BY 1 UNTIL WS-COUNTER = 17
+              DISPLAY "ALLERGEN: " WS-ALLERGEN(WS-COUNTER)
+                 "    POWER: " WS-VALUE(WS-COUNTER)
+           END-PERFORM
+      * Nightly run: screen every patient on the transaction feed in
+      * one pass instead of the single hardcoded test case this used
+      * to run.
+           PERFORM PROCESS-PATIENT-ROSTER
+           PERFORM LOG-DAILY-OPERATION
+
+
+           STOP RUN.
+
+
+       PROCESS-PATIENT-ROSTER.
+           OPEN INPUT PATIENT-TRANSACTIONS
+           IF WS-PTX-STATUS = "35" THEN
+              PERFORM SEED-PATIENT-TRANSACTIONS
+              OPEN INPUT PATIENT-TRANSACTIONS
+           END-IF
+           MOVE "N" TO WS-PTX-EOF
+           PERFORM UNTIL WS-PTX-EOF = "Y"
+              READ PATIENT-TRANSACTIONS
+                 AT END
+                    MOVE "Y" TO WS-PTX-EOF
+                 NOT AT END
+                    PERFORM SCREEN-ONE-PATIENT
+              END-READ
+           END-PERFORM
+           CLOSE PATIENT-TRANSACTIONS.
+
+
+       SCREEN-ONE-PATIENT.
+           MOVE PTX-PATIENT TO WS-PATIENT
+           MOVE PTX-SCORE TO WS-SCORE
+           MOVE PTX-TEST TO WS-TEST
+           MOVE PTX-ITEM TO WS-ITEM
+           DISPLAY "PATIENT: " WS-PATIENT
+           IF WS-TEST = "allergic" THEN
+              DISPLAY "TEST: ALLERGIC TO " WS-ITEM
+              PERFORM ALLERGIC-TO
+              DISPLAY WS-RESULT
+           ELSE
+              DISPLAY "TEST: ALLERGEN LIST"
+              PERFORM LIST-ALLERGENS
+           END-IF.
+
+
+       SEED-PATIENT-TRANSACTIONS.
+      * No roster on file yet; seed it with the one case this program
+      * used to run so tonight's batch has something to screen.
+           CLOSE PATIENT-TRANSACTIONS
+           OPEN OUTPUT PATIENT-TRANSACTIONS
+           MOVE "PATIENT01" TO PTX-PATIENT
+           MOVE 683 TO PTX-SCORE
+           MOVE "allergic" TO PTX-TEST
+           MOVE "cats" TO PTX-ITEM
+           WRITE PATIENT-TRANSACTIONS-REC
+           CLOSE PATIENT-TRANSACTIONS.
+
+
+       LOAD-ALLERGEN-REFERENCE.
+      * Read the allergen/power-of-2 entries off the reference file, up
+      * to the table's full capacity; if it hasn't been set up yet,
+      * seed it with the original defaults so this and every later run
+      * have something to read.
+           OPEN INPUT ALLERGEN-REFERENCE
+           IF WS-REF-STATUS = "35" THEN
+              PERFORM SEED-ALLERGEN-REFERENCE
+           ELSE
+              MOVE "N" TO WS-REF-EOF
+              PERFORM VARYING WS-COUNTER FROM 1 BY 1
+                 UNTIL WS-COUNTER > 16 OR WS-REF-EOF = "Y"
+                 READ ALLERGEN-REFERENCE
+                    AT END
+                       MOVE "Y" TO WS-REF-EOF
+                    NOT AT END
+                       MOVE ARF-VALUE TO WS-VALUE(WS-COUNTER)
+                       MOVE ARF-ALLERGEN TO WS-ALLERGEN(WS-COUNTER)
+                       MOVE ARF-SEVERITY TO WS-SEVERITY(WS-COUNTER)
+                 END-READ
+              END-PERFORM
+              CLOSE ALLERGEN-REFERENCE
+           END-IF.
+
+
+       SEED-ALLERGEN-REFERENCE.
            MOVE 1   TO WS-VALUE(1)
            MOVE 2   TO WS-VALUE(2)
            MOVE 4   TO WS-VALUE(3)
@@ -43,47 +185,84 @@
            MOVE "chocolate"     TO WS-ALLERGEN(6)
            MOVE "pollen"        TO WS-ALLERGEN(7)
            MOVE "cats"          TO WS-ALLERGEN(8)
-      ********************************************
-           PERFORM VARYING WS-COUNTER FROM 1 BY 1 UNTIL WS-COUNTER = 9
-              DISPLAY "ALLERGEN: " WS-ALLERGEN(WS-COUNTER)
-                 "    POWER: " WS-VALUE(WS-COUNTER)
+           MOVE 2  TO WS-SEVERITY(1)
+           MOVE 8  TO WS-SEVERITY(2)
+           MOVE 9  TO WS-SEVERITY(3)
+           MOVE 3  TO WS-SEVERITY(4)
+           MOVE 2  TO WS-SEVERITY(5)
+           MOVE 1  TO WS-SEVERITY(6)
+           MOVE 4  TO WS-SEVERITY(7)
+           MOVE 5  TO WS-SEVERITY(8)
+           CLOSE ALLERGEN-REFERENCE
+           OPEN OUTPUT ALLERGEN-REFERENCE
+           PERFORM VARYING WS-COUNTER FROM 1 BY 1 UNTIL WS-COUNTER > 8
+              MOVE WS-VALUE(WS-COUNTER) TO ARF-VALUE
+              MOVE WS-ALLERGEN(WS-COUNTER) TO ARF-ALLERGEN
+              MOVE WS-SEVERITY(WS-COUNTER) TO ARF-SEVERITY
+              WRITE ALLERGEN-REFERENCE-REC
            END-PERFORM
-           IF WS-TEST = "allergic" THEN
-              DISPLAY "TEST: ALLERGIC TO " WS-ITEM
-              PERFORM ALLERGIC-TO
-              DISPLAY WS-RESULT
-           ELSE
-              DISPLAY "TEST: ALLERGEN LIST"
-              PERFORM LIST-ALLERGENS
-           END-IF
-
-
-           STOP RUN.
+           CLOSE ALLERGEN-REFERENCE.
 
 
        ALLERGIC-TO.
       * This function returns a Y or N to the question:
       * Is the patient allergic to WS-ITEM given their WS-SCORE
-           IF WS-SCORE = 0 THEN
-              MOVE "N" TO WS-RESULT
+           PERFORM VALIDATE-SCORE-RANGE
+           IF WS-SCORE-FLAG = "Y" THEN
+              MOVE "R" TO WS-RESULT
+              MOVE 0 TO WS-TOTAL-SEVERITY
+              MOVE "NONE" TO WS-SEVERITY-LABEL
            ELSE
-              PERFORM DISECT-THE-SCORE
-              MOVE 0 TO WS-COUNTER
-              INSPECT WS-RESULT-LIST TALLYING WS-COUNTER FOR ALL WS-ITEM
-              IF WS-COUNTER = 0 THEN
+              IF WS-SCORE = 0 THEN
                  MOVE "N" TO WS-RESULT
+                 MOVE 0 TO WS-TOTAL-SEVERITY
+                 MOVE "NONE" TO WS-SEVERITY-LABEL
               ELSE
-                 MOVE "Y" TO WS-RESULT
+                 PERFORM DISECT-THE-SCORE
+                 MOVE 0 TO WS-COUNTER
+                 INSPECT WS-RESULT-LIST TALLYING WS-COUNTER
+                    FOR ALL WS-ITEM
+                 IF WS-COUNTER = 0 THEN
+                    MOVE "N" TO WS-RESULT
+                 ELSE
+                    MOVE "Y" TO WS-RESULT
+                 END-IF
               END-IF
            END-IF.
 
 
        LIST-ALLERGENS.
       * Code this paragraph
-           IF WS-SCORE = 0 THEN
-              MOVE SPACES TO WS-RESULT-LIST
+           PERFORM VALIDATE-SCORE-RANGE
+           IF WS-SCORE-FLAG = "Y" THEN
+              MOVE "SCORE OUT OF RANGE" TO WS-RESULT-LIST
+              MOVE 0 TO WS-TOTAL-SEVERITY
+              MOVE "NONE" TO WS-SEVERITY-LABEL
+           ELSE
+              IF WS-SCORE = 0 THEN
+                 MOVE SPACES TO WS-RESULT-LIST
+                 MOVE 0 TO WS-TOTAL-SEVERITY
+                 MOVE "NONE" TO WS-SEVERITY-LABEL
+              ELSE
+                 PERFORM DISECT-THE-SCORE
+              END-IF
+           END-IF.
+
+
+       VALIDATE-SCORE-RANGE.
+      * Scores above 65535 (the sum of every allergen's power-of-2
+      * value, for a table of up to 16 allergens) don't map onto the
+      * reference list at all; flag them instead of letting
+      * DISECT-THE-SCORE quietly wrap them back into range, and log
+      * the rejection the same way the other validation-style programs
+      * do, instead of only ever printing a console warning.
+           IF WS-SCORE > 65535 THEN
+              MOVE "Y" TO WS-SCORE-FLAG
+              DISPLAY "WARNING: SCORE " WS-SCORE
+                 " IS OUT OF RANGE (MAX 65535) - NOT SCREENED"
+              PERFORM LOG-REJECTED-INPUT
            ELSE
-              PERFORM DISECT-THE-SCORE
+              MOVE "N" TO WS-SCORE-FLAG
            END-IF.
 
 
@@ -110,16 +289,16 @@
            MOVE WS-SCORE TO WS-NEW-SCORE
            MOVE 0 TO WS-LENGTH
            MOVE 0 TO WS-CHARS
-      * 2^8 = 256 which is higher than anything in our list
-      *     PERFORM UNTIL WS-NEW-SCORE = 0
-              IF WS-NEW-SCORE >= 256 THEN
-                 PERFORM UNTIL WS-NEW-SCORE < 256
-                    COMPUTE WS-NEW-SCORE = WS-NEW-SCORE - 256
-                    DISPLAY "MUST GET THE SCORE BELOW 256 FOR THIS LIST"
-                    DISPLAY "NEW SCORE: " WS-NEW-SCORE
-                 END-PERFORM
-              END-IF
-              PERFORM VARYING WS-COUNTER FROM 8 BY -1 UNTIL
+           MOVE 0 TO WS-TOTAL-SEVERITY
+      * A shorter allergen list than the previous patient's would
+      * otherwise leave that patient's trailing characters behind,
+      * since this is rebuilt in place rather than freshly allocated.
+           MOVE SPACES TO WS-TEMP-LIST
+      * 2^16 = 65536 which is higher than anything in our list;
+      * VALIDATE-SCORE-RANGE already turned away anything that high
+      * before this paragraph was ever reached, so there's nothing
+      * left to wrap.
+              PERFORM VARYING WS-COUNTER FROM 16 BY -1 UNTIL
                WS-NEW-SCORE < 1
                  IF WS-NEW-SCORE >= WS-VALUE(WS-COUNTER) THEN
                     PERFORM UNTIL WS-NEW-SCORE < WS-VALUE(WS-COUNTER)
@@ -129,6 +308,7 @@
                           WS-ALLERGEN(WS-COUNTER) " IS AN ALLERGEN"
                        DISPLAY "NEW SCORE: " WS-NEW-SCORE
                     END-PERFORM
+                    ADD WS-SEVERITY(WS-COUNTER) TO WS-TOTAL-SEVERITY
                     COMPUTE WS-CHARS = FUNCTION LENGTH(
                        FUNCTION TRIM(WS-ALLERGEN(WS-COUNTER)))
                     DISPLAY "CHARS: " WS-CHARS
@@ -234,4 +414,55 @@
       *     END-PERFORM
            MOVE FUNCTION TRIM(FUNCTION REVERSE(WS-TEMP-LIST)) TO
             WS-RESULT-LIST
-           DISPLAY WS-RESULT-LIST.
\ No newline at end of file
+           DISPLAY WS-RESULT-LIST
+           PERFORM CLASSIFY-SEVERITY
+           DISPLAY "SEVERITY: " WS-SEVERITY-LABEL
+              " (WEIGHT " WS-TOTAL-SEVERITY ")".
+
+
+       CLASSIFY-SEVERITY.
+      * Sums the matched allergens' individual severity weights into
+      * one band instead of the old flat yes/no answer.
+           IF WS-TOTAL-SEVERITY = 0 THEN
+              MOVE "NONE" TO WS-SEVERITY-LABEL
+           ELSE IF WS-TOTAL-SEVERITY <= 5 THEN
+              MOVE "MILD" TO WS-SEVERITY-LABEL
+           ELSE IF WS-TOTAL-SEVERITY <= 15 THEN
+              MOVE "MODERATE" TO WS-SEVERITY-LABEL
+           ELSE
+              MOVE "SEVERE" TO WS-SEVERITY-LABEL
+           END-IF.
+       END-CLASSIFY-SEVERITY.
+
+
+       LOG-DAILY-OPERATION.
+      * Appends one line to the shared daily operations log, creating
+      * it on the first write.
+           OPEN EXTEND DAILY-OPERATIONS-LOG
+           IF WS-DAILYLOG-STATUS = "05" OR WS-DAILYLOG-STATUS = "35"
+              CLOSE DAILY-OPERATIONS-LOG
+              OPEN OUTPUT DAILY-OPERATIONS-LOG
+           END-IF
+           MOVE SPACES TO DAILY-OPERATIONS-LOG-REC
+           STRING "ALLERGIES - NIGHTLY ROSTER SCREENED"
+              DELIMITED BY SIZE INTO DAILY-OPERATIONS-LOG-REC
+           WRITE DAILY-OPERATIONS-LOG-REC
+           CLOSE DAILY-OPERATIONS-LOG.
+       END-LOG-DAILY-OPERATION.
+
+
+       LOG-REJECTED-INPUT.
+      * Appends one line to the shared rejected-input log, creating it
+      * on the first write.
+           OPEN EXTEND REJECTED-INPUT-LOG
+           IF WS-REJECTLOG-STATUS = "05" OR WS-REJECTLOG-STATUS = "35"
+              CLOSE REJECTED-INPUT-LOG
+              OPEN OUTPUT REJECTED-INPUT-LOG
+           END-IF
+           MOVE SPACES TO REJECTED-INPUT-LOG-REC
+           STRING "ALLERGIES - REJECTED " WS-PATIENT
+              " - SCORE " WS-SCORE " OUT OF RANGE"
+              DELIMITED BY SIZE INTO REJECTED-INPUT-LOG-REC
+           WRITE REJECTED-INPUT-LOG-REC
+           CLOSE REJECTED-INPUT-LOG.
+       END-LOG-REJECTED-INPUT.
\ No newline at end of file
