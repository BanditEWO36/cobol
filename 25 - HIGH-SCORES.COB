@@ -1,14 +1,42 @@
-﻿IDENTIFICATION DIVISION.
+﻿       IDENTIFICATION DIVISION.
        PROGRAM-ID. high-scores.
-
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Scores are kept here between runs, so a caller who doesn't
+      * supply WS-SCORES still gets the session's standing history.
+           SELECT SCORE-HISTORY ASSIGN TO "SCOREHST"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-HISTORY-STATUS.
+      * Game totals dropped off by other programs (YACHT, and DARTS
+      * later on) land here; each run drains it into the history above.
+           SELECT HIGH-SCORE-FEED ASSIGN TO "HGHSCORS"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-FEED-STATUS.
+      * Every run adds one line here to the shared daily operations
+      * log, so ops can see what ran across all the utility programs
+      * without tailing each one separately.
+           SELECT DAILY-OPERATIONS-LOG ASSIGN TO "DAILYOPS"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-DAILYLOG-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  SCORE-HISTORY.
+       01 SCORE-HISTORY-REC PIC X(3).
+       FD  HIGH-SCORE-FEED.
+       01 HIGH-SCORE-FEED-REC.
+           05 HSF-PLAYER PIC X(20).
+           05 HSF-SCORE  PIC 999.
+       FD  DAILY-OPERATIONS-LOG.
+       01 DAILY-OPERATIONS-LOG-REC PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 WS-PROPERTY       PIC A(20).
        01 WS-SCORES.
            02 SCORES        PIC X(3) OCCURS 20 TIMES
                             INDEXED BY IDX.
-         
+
        01 WS-RESULT-STRING  PIC X(60) VALUE SPACES.
        01 WS-RESULT-VALUE   PIC 999.
        01 WS-COUNTER         PIC 99.
@@ -18,11 +46,43 @@
        01 WS-LATEST          PIC X(3).
        01 WS-LENGTH          PIC 99.
        01 WS-INDEX           PIC 99.
+       01 WS-HISTORY-STATUS  PIC XX.
+       01 WS-FEED-STATUS     PIC XX.
+       01 WS-EOF-SWITCH      PIC X VALUE "N".
+       01 WS-NEXT-SLOT       PIC 99.
+       01 WS-LOW-SCORE       PIC X(3).
+       01 WS-SUM             PIC 9(5).
+       01 WS-SCORE-COUNT     PIC 99.
+       01 WS-AVERAGE         PIC 999V99.
+       01 WS-SCORE-NUMERIC   PIC 999.
+      * Used by the session-over-session trend report: the earlier
+      * half of the scores on file is compared against the more
+      * recent half.
+       01 WS-TREND-LABEL     PIC X(10).
+       01 WS-HALF            PIC 99.
+       01 WS-FIRST-SUM        PIC 9(5).
+       01 WS-SECOND-SUM       PIC 9(5).
+       01 WS-FIRST-COUNT      PIC 99.
+       01 WS-SECOND-COUNT     PIC 99.
+       01 WS-FIRST-AVG        PIC 999V99.
+       01 WS-SECOND-AVG       PIC 999V99.
+       01 WS-PREV-SCORE       PIC 999.
+       01 WS-DELTA            PIC S999.
+       01 WS-FIRST-ENTRY      PIC X.
+       01 WS-DAILYLOG-STATUS  PIC XX.
 
 
        PROCEDURE DIVISION.
        HIGH-SCORES.
-           EVALUATE WS-PROPERTY 
+      * A blank WS-SCORES means the caller isn't handing us a fresh set
+      * this run, so fall back on whatever we saved last time; either
+      * way, what we end up using here gets saved back for next time.
+           IF WS-SCORES = SPACES
+              PERFORM LOAD-SCORE-HISTORY
+           END-IF
+           PERFORM DRAIN-HIGH-SCORE-FEED
+           PERFORM SAVE-SCORE-HISTORY
+           EVALUATE WS-PROPERTY
            WHEN "scores"
               MOVE WS-SCORES TO WS-RESULT-STRING 
               DISPLAY "ALL SCORES: " WS-RESULT-STRING
@@ -40,10 +100,24 @@
               MOVE WS-HIGH-SCORE TO WS-RESULT-STRING(1:3)
               MOVE WS-2ND-HIGH TO WS-RESULT-STRING(4:3)
               MOVE WS-3RD-HIGH TO WS-RESULT-STRING(7:3)
-              DISPLAY "TOP THREE: " 
+              DISPLAY "TOP THREE: "
                  FUNCTION TRIM(WS-RESULT-STRING, TRAILING) " :"
-           END-EVALUATE.
-       
+           WHEN "personalWorst"
+              PERFORM GET-WORST
+              MOVE WS-LOW-SCORE TO WS-RESULT-VALUE
+              DISPLAY "PERSONAL WORST: " WS-RESULT-VALUE
+           WHEN "average"
+              PERFORM GET-AVERAGE
+              DISPLAY "AVERAGE: " WS-AVERAGE
+           WHEN "trend"
+              PERFORM GET-TREND
+              DISPLAY "EARLIER AVERAGE: " WS-FIRST-AVG
+              DISPLAY "RECENT AVERAGE: " WS-SECOND-AVG
+              DISPLAY "TREND: " WS-TREND-LABEL
+           END-EVALUATE
+           PERFORM LOG-DAILY-OPERATION.
+           GOBACK.
+
        GET-LATEST.
            COMPUTE WS-LENGTH = FUNCTION LENGTH(
            FUNCTION TRIM(WS-SCORES, TRAILING))
@@ -87,4 +161,181 @@
               DISPLAY ":" WS-RESULT-STRING ":"
            END-PERFORM
            DISPLAY ":" FUNCTION TRIM(WS-RESULT-STRING, TRAILING) ":"
-           .
\ No newline at end of file
+           .
+
+
+       GET-WORST.
+      * Lowest score on file, ignoring the unused trailing slots.
+           MOVE SCORES(1) TO WS-LOW-SCORE
+           PERFORM VARYING WS-COUNTER FROM 2 BY 1 UNTIL WS-COUNTER > 20
+              IF SCORES(WS-COUNTER) NOT EQUAL SPACES THEN
+                 IF SCORES(WS-COUNTER) < WS-LOW-SCORE
+                       OR WS-LOW-SCORE EQUAL SPACES THEN
+                    MOVE SCORES(WS-COUNTER) TO WS-LOW-SCORE
+                 END-IF
+              END-IF
+           END-PERFORM.
+
+
+       GET-AVERAGE.
+      * Mean of every score on file, ignoring the unused trailing
+      * slots.
+           MOVE ZERO TO WS-SUM
+           MOVE ZERO TO WS-SCORE-COUNT
+           PERFORM VARYING WS-COUNTER FROM 1 BY 1 UNTIL WS-COUNTER > 20
+              IF SCORES(WS-COUNTER) NOT EQUAL SPACES THEN
+                 MOVE SCORES(WS-COUNTER) TO WS-SCORE-NUMERIC
+                 ADD WS-SCORE-NUMERIC TO WS-SUM
+                 ADD 1 TO WS-SCORE-COUNT
+              END-IF
+           END-PERFORM
+           IF WS-SCORE-COUNT = 0 THEN
+              MOVE ZERO TO WS-AVERAGE
+           ELSE
+              DIVIDE WS-SUM BY WS-SCORE-COUNT GIVING WS-AVERAGE
+                 ROUNDED
+           END-IF.
+
+
+       GET-TREND.
+      * Splits the scores on file into an earlier half and a more
+      * recent half, in the same chronological order DRAIN-HIGH-SCORE-
+      * FEED appends them in, and compares the two halves' averages.
+           MOVE ZERO TO WS-SCORE-COUNT
+           PERFORM VARYING WS-COUNTER FROM 1 BY 1 UNTIL WS-COUNTER > 20
+              IF SCORES(WS-COUNTER) NOT EQUAL SPACES THEN
+                 ADD 1 TO WS-SCORE-COUNT
+              END-IF
+           END-PERFORM
+           COMPUTE WS-HALF = WS-SCORE-COUNT / 2
+           MOVE ZERO TO WS-FIRST-SUM
+           MOVE ZERO TO WS-SECOND-SUM
+           MOVE ZERO TO WS-FIRST-COUNT
+           MOVE ZERO TO WS-SECOND-COUNT
+           MOVE "Y" TO WS-FIRST-ENTRY
+           PERFORM VARYING WS-COUNTER FROM 1 BY 1 UNTIL WS-COUNTER > 20
+              IF SCORES(WS-COUNTER) NOT EQUAL SPACES THEN
+                 MOVE SCORES(WS-COUNTER) TO WS-SCORE-NUMERIC
+                 IF WS-COUNTER <= WS-HALF THEN
+                    ADD WS-SCORE-NUMERIC TO WS-FIRST-SUM
+                    ADD 1 TO WS-FIRST-COUNT
+                 ELSE
+                    ADD WS-SCORE-NUMERIC TO WS-SECOND-SUM
+                    ADD 1 TO WS-SECOND-COUNT
+                 END-IF
+                 IF WS-FIRST-ENTRY EQUAL "Y" THEN
+                    DISPLAY "SESSION #" WS-COUNTER ": " WS-SCORE-NUMERIC
+                    MOVE "N" TO WS-FIRST-ENTRY
+                 ELSE
+                    COMPUTE WS-DELTA = WS-SCORE-NUMERIC - WS-PREV-SCORE
+                    DISPLAY "SESSION #" WS-COUNTER ": " WS-SCORE-NUMERIC
+                       " (" WS-DELTA ")"
+                 END-IF
+                 MOVE WS-SCORE-NUMERIC TO WS-PREV-SCORE
+              END-IF
+           END-PERFORM
+           IF WS-FIRST-COUNT = 0 THEN
+              MOVE ZERO TO WS-FIRST-AVG
+           ELSE
+              DIVIDE WS-FIRST-SUM BY WS-FIRST-COUNT GIVING WS-FIRST-AVG
+                 ROUNDED
+           END-IF
+           IF WS-SECOND-COUNT = 0 THEN
+              MOVE ZERO TO WS-SECOND-AVG
+           ELSE
+              DIVIDE WS-SECOND-SUM BY WS-SECOND-COUNT GIVING
+                 WS-SECOND-AVG ROUNDED
+           END-IF
+           IF WS-FIRST-COUNT = 0 OR WS-SECOND-COUNT = 0 THEN
+              MOVE "STEADY" TO WS-TREND-LABEL
+           ELSE
+              IF WS-SECOND-AVG > WS-FIRST-AVG THEN
+                 MOVE "IMPROVING" TO WS-TREND-LABEL
+              ELSE
+                 IF WS-SECOND-AVG < WS-FIRST-AVG THEN
+                    MOVE "DECLINING" TO WS-TREND-LABEL
+                 ELSE
+                    MOVE "STEADY" TO WS-TREND-LABEL
+                 END-IF
+              END-IF
+           END-IF.
+
+
+       LOAD-SCORE-HISTORY.
+           MOVE SPACES TO WS-SCORES
+           MOVE "N" TO WS-EOF-SWITCH
+           OPEN INPUT SCORE-HISTORY
+           IF WS-HISTORY-STATUS NOT EQUAL "35" THEN
+              PERFORM VARYING WS-INDEX FROM 1 BY 1
+                 UNTIL WS-INDEX > 20 OR WS-EOF-SWITCH = "Y"
+                 READ SCORE-HISTORY
+                    AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                    NOT AT END
+                       MOVE SCORE-HISTORY-REC TO SCORES(WS-INDEX)
+                 END-READ
+              END-PERFORM
+              CLOSE SCORE-HISTORY
+           END-IF.
+
+
+       DRAIN-HIGH-SCORE-FEED.
+      * Pick up any game totals other programs have dropped off since
+      * the last run and fold them onto the end of the history, then
+      * empty the feed so the same total isn't picked up twice.
+           MOVE "N" TO WS-EOF-SWITCH
+           OPEN INPUT HIGH-SCORE-FEED
+           IF WS-FEED-STATUS NOT EQUAL "35" THEN
+      * Find the FIRST empty slot, not the last -- the scan has to
+      * stop as soon as it finds one, or WS-NEXT-SLOT ends up pointing
+      * past any scores that are already on file.
+              MOVE 21 TO WS-NEXT-SLOT
+              PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 20
+                 IF SCORES(WS-INDEX) EQUAL TO SPACES THEN
+                    MOVE WS-INDEX TO WS-NEXT-SLOT
+                    EXIT PERFORM
+                 END-IF
+              END-PERFORM
+      * Always read the feed all the way to AT END -- even once the
+      * history is full and there's nowhere left to store a total --
+      * so the truncate below never discards an unread record.
+              PERFORM UNTIL WS-EOF-SWITCH = "Y"
+                 READ HIGH-SCORE-FEED
+                    AT END
+                       MOVE "Y" TO WS-EOF-SWITCH
+                    NOT AT END
+                       IF WS-NEXT-SLOT IS LESS THAN OR EQUAL TO 20 THEN
+                          MOVE HSF-SCORE TO SCORES(WS-NEXT-SLOT)
+                          ADD 1 TO WS-NEXT-SLOT
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE HIGH-SCORE-FEED
+              OPEN OUTPUT HIGH-SCORE-FEED
+              CLOSE HIGH-SCORE-FEED
+           END-IF.
+
+
+       SAVE-SCORE-HISTORY.
+           OPEN OUTPUT SCORE-HISTORY
+           PERFORM VARYING WS-INDEX FROM 1 BY 1 UNTIL WS-INDEX > 20
+              IF SCORES(WS-INDEX) NOT EQUAL SPACES THEN
+                 WRITE SCORE-HISTORY-REC FROM SCORES(WS-INDEX)
+              END-IF
+           END-PERFORM
+           CLOSE SCORE-HISTORY.
+
+
+       LOG-DAILY-OPERATION.
+      * Appends one line to the shared daily operations log, creating
+      * it on the first write.
+           OPEN EXTEND DAILY-OPERATIONS-LOG
+           IF WS-DAILYLOG-STATUS = "05" OR WS-DAILYLOG-STATUS = "35"
+              CLOSE DAILY-OPERATIONS-LOG
+              OPEN OUTPUT DAILY-OPERATIONS-LOG
+           END-IF
+           MOVE SPACES TO DAILY-OPERATIONS-LOG-REC
+           STRING "HIGH-SCORES - PROPERTY " WS-PROPERTY
+              DELIMITED BY SIZE INTO DAILY-OPERATIONS-LOG-REC
+           WRITE DAILY-OPERATIONS-LOG-REC
+           CLOSE DAILY-OPERATIONS-LOG.
