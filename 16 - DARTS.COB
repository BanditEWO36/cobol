@@ -1,12 +1,57 @@
-﻿IDENTIFICATION DIVISION.
+﻿       IDENTIFICATION DIVISION.
        PROGRAM-ID. DARTS.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Tracks every throw in a player's session across calls so a
+      * running total carries from one call to the next.
+           SELECT DARTS-SCOREFILE ASSIGN TO "DARTSSCR"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS DSF-KEY
+              FILE STATUS IS WS-SCOREFILE-STATUS.
+      * Shared leaderboard feed: every finished session's total is
+      * appended here for HIGH-SCORES to pick up.
+           SELECT HIGH-SCORE-FEED ASSIGN TO "HGHSCORS"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-HISCORE-STATUS.
+      * Every run adds one line here to the shared daily operations
+      * log, so ops can see what ran across all the utility programs
+      * without tailing each one separately.
+           SELECT DAILY-OPERATIONS-LOG ASSIGN TO "DAILYOPS"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-DAILYLOG-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  DARTS-SCOREFILE.
+       01 DARTS-SCOREFILE-REC.
+           05 DSF-KEY.
+              10 DSF-PLAYER       PIC X(20).
+              10 DSF-SESSION-DATE PIC X(8).
+           05 DSF-THROW-COUNT     PIC 99.
+           05 DSF-TOTAL           PIC 9(4).
+       FD  HIGH-SCORE-FEED.
+       01 HIGH-SCORE-FEED-REC.
+           05 HSF-PLAYER PIC X(20).
+           05 HSF-SCORE  PIC 999.
+       FD  DAILY-OPERATIONS-LOG.
+       01 DAILY-OPERATIONS-LOG-REC PIC X(80).
        WORKING-STORAGE SECTION.
        01 WS-X      PIC 99V9.
        01 WS-Y      PIC 99V9.
        01 WS-C      PIC 99V99.
        01 WS-RESULT PIC 99.
+      * WS-PLAYER/WS-SESSION-DATE identify whose session this throw
+      * belongs to; a session accumulates across calls until the
+      * caller sets WS-END-SESSION to close it out.
+       01 WS-PLAYER          PIC X(20).
+       01 WS-SESSION-DATE    PIC X(8).
+       01 WS-END-SESSION     PIC X.
+       01 WS-SCOREFILE-STATUS PIC XX.
+       01 WS-HISCORE-STATUS   PIC XX.
+       01 WS-SESSION-TOTAL    PIC 9(4).
+       01 WS-THROW-COUNT      PIC 99.
+       01 WS-DAILYLOG-STATUS  PIC XX.
        PROCEDURE DIVISION.
        DARTS.
       * SIMPLY TAKE THE COORDINATES AND FIND THE HYPOTENUSE USING THE PYTHAGOREAN THEOREM
@@ -26,4 +71,87 @@
                MOVE 0 TO WS-RESULT
             END-IF
          END-IF
-       END-IF.
\ No newline at end of file
+       END-IF.
+       IF WS-PLAYER IS NOT EQUAL TO SPACES THEN
+          PERFORM POST-TO-SESSION
+       END-IF.
+       PERFORM LOG-DAILY-OPERATION.
+       GOBACK.
+       END-DARTS.
+
+
+       POST-TO-SESSION.
+      * Record this throw on the player's session card (creating it on
+      * the first throw of a session if it doesn't exist yet), add
+      * this throw's ring value to the running total, and close out
+      * the session onto the shared leaderboard feed once the caller
+      * signals it's over.
+         OPEN I-O DARTS-SCOREFILE
+         IF WS-SCOREFILE-STATUS = "35"
+            CLOSE DARTS-SCOREFILE
+            OPEN OUTPUT DARTS-SCOREFILE
+            CLOSE DARTS-SCOREFILE
+            OPEN I-O DARTS-SCOREFILE
+         END-IF
+         MOVE WS-PLAYER TO DSF-PLAYER
+         MOVE WS-SESSION-DATE TO DSF-SESSION-DATE
+         READ DARTS-SCOREFILE INTO DARTS-SCOREFILE-REC
+            INVALID KEY
+               MOVE SPACES TO DARTS-SCOREFILE-REC
+               MOVE WS-PLAYER TO DSF-PLAYER
+               MOVE WS-SESSION-DATE TO DSF-SESSION-DATE
+               MOVE ZERO TO DSF-THROW-COUNT
+               MOVE ZERO TO DSF-TOTAL
+               WRITE DARTS-SCOREFILE-REC
+         END-READ
+         ADD 1 TO DSF-THROW-COUNT
+         ADD WS-RESULT TO DSF-TOTAL
+         REWRITE DARTS-SCOREFILE-REC
+         MOVE DSF-THROW-COUNT TO WS-THROW-COUNT
+         MOVE DSF-TOTAL TO WS-SESSION-TOTAL
+         IF WS-END-SESSION = "Y" THEN
+            PERFORM POST-SESSION-TOTAL-TO-HIGH-SCORES
+         END-IF
+         CLOSE DARTS-SCOREFILE.
+       END-POST-TO-SESSION.
+
+
+       POST-SESSION-TOTAL-TO-HIGH-SCORES.
+      * The caller signaled the session is over; drop the player's
+      * running total onto the shared leaderboard feed that
+      * HIGH-SCORES reads.
+         OPEN EXTEND HIGH-SCORE-FEED
+         IF WS-HISCORE-STATUS = "05" OR WS-HISCORE-STATUS = "35"
+            CLOSE HIGH-SCORE-FEED
+            OPEN OUTPUT HIGH-SCORE-FEED
+         END-IF
+         MOVE DSF-PLAYER TO HSF-PLAYER
+      * HSF-SCORE only has three digits of room, same as the rest of
+      * the shared leaderboard history, so an uncapped session total
+      * has to be clamped here rather than silently truncated on the
+      * MOVE.
+         IF DSF-TOTAL > 999 THEN
+            MOVE 999 TO HSF-SCORE
+         ELSE
+            MOVE DSF-TOTAL TO HSF-SCORE
+         END-IF
+         WRITE HIGH-SCORE-FEED-REC
+         CLOSE HIGH-SCORE-FEED.
+       END-POST-SESSION-TOTAL-TO-HIGH-SCORES.
+
+
+       LOG-DAILY-OPERATION.
+      * Appends one line to the shared daily operations log, creating
+      * it on the first write.
+         OPEN EXTEND DAILY-OPERATIONS-LOG
+         IF WS-DAILYLOG-STATUS = "05" OR WS-DAILYLOG-STATUS = "35"
+            CLOSE DAILY-OPERATIONS-LOG
+            OPEN OUTPUT DAILY-OPERATIONS-LOG
+         END-IF
+         MOVE SPACES TO DAILY-OPERATIONS-LOG-REC
+         STRING "DARTS - THROW RESULT " WS-RESULT
+            " PLAYER " WS-PLAYER
+            DELIMITED BY SIZE INTO DAILY-OPERATIONS-LOG-REC
+         WRITE DAILY-OPERATIONS-LOG-REC
+         CLOSE DAILY-OPERATIONS-LOG.
+       END-LOG-DAILY-OPERATION.
