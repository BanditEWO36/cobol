@@ -1,7 +1,34 @@
-﻿IDENTIFICATION DIVISION.
+﻿       IDENTIFICATION DIVISION.
        PROGRAM-ID. QUEEN-ATTACK.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * A batch of white/black queen position pairs to test for an
+      * attack in one pass, one pair per line, formatted
+      * "x1,y1,x2,y2".
+           SELECT QUEEN-PAIR-FEED ASSIGN TO "QUEENPRS"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-QP-STATUS.
+      * Every run adds one line here to the shared daily operations
+      * log, so ops can see what ran across all the utility programs
+      * without tailing each one separately.
+           SELECT DAILY-OPERATIONS-LOG ASSIGN TO "DAILYOPS"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-DAILYLOG-STATUS.
+      * Every rejected input across the validation-style programs lands
+      * here too, so ops can see what got turned away without tailing
+      * each program's own DISPLAY output.
+           SELECT REJECTED-INPUT-LOG ASSIGN TO "REJECTLOG"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-REJECTLOG-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  QUEEN-PAIR-FEED.
+       01 QUEEN-PAIR-FEED-REC PIC X(20).
+       FD  DAILY-OPERATIONS-LOG.
+       01 DAILY-OPERATIONS-LOG-REC PIC X(80).
+       FD  REJECTED-INPUT-LOG.
+       01 REJECTED-INPUT-LOG-REC PIC X(80).
        WORKING-STORAGE SECTION.
       *Inputs
        01 WS-QUEEN PIC X(9).
@@ -9,7 +36,7 @@
        01 WS-BLACK_QUEEN PIC X(9).
        01 WS-PROPERTY PIC X(11).
       * WS-PROPERTY IS "create" OR "canAttack"
-      
+
       * Internal Variables
        01 WS-LENGTH    PIC 9.
        01 WS-CHARS     PIC 9.
@@ -21,99 +48,296 @@
        01 WS-Y2        PIC 9.
        01 WS-RISE      PIC 9.
        01 WS-RUN       PIC 9.
-      
+
       *Outputs
        01 WS-RESULT PIC 9.
+      * Set to a specific word on an invalid position instead of a
+      * generic one.
+       01 WS-REASON    PIC X(30).
+
+      * Shared position-validity check: the board only runs from 0 to
+      * 7 on each axis, and this is used both for CREATE's own
+      * position and for each queen in a canAttack call.
+       01 WS-VP-STRING PIC X(9).
+       01 WS-VP-CHARS  PIC 9.
+       01 WS-VP-X      PIC 9.
+       01 WS-VP-Y      PIC 9.
+       01 WS-VP-VALID  PIC X.
+       01 WS-VP-REASON PIC X(30).
+
+      * Used by the batch attack-pair report.
+       01 WS-QP-STATUS PIC XX.
+       01 WS-QP-EOF    PIC X VALUE "N".
+       01 WS-QP-COUNT  PIC 99.
+       01 WS-QP-LINE   PIC X(20).
+       01 WS-QP-CHARS  PIC 9.
+
+      * Used by the ASCII board visualization.
+       01 WS-BD-IDX          PIC 9.
+       01 WS-BD-ROW          PIC 9.
+       01 WS-BD-COL          PIC 9.
+       01 WS-BD-POS          PIC 99.
+       01 WS-BD-CHAR         PIC X.
+       01 WS-BD-LINE         PIC X(16).
+       01 WS-BD-MARK1-X      PIC 9.
+       01 WS-BD-MARK1-Y      PIC 9.
+       01 WS-BD-MARK2-X      PIC 9.
+       01 WS-BD-MARK2-Y      PIC 9.
+       01 WS-BD-MARK2-ACTIVE PIC X.
+       01 WS-DAILYLOG-STATUS PIC XX.
+       01 WS-REJECTLOG-STATUS PIC XX.
 
 
        PROCEDURE DIVISION.
        QUEEN-ATTACK.
-           MOVE 0 TO WS-CHARS 
-           MOVE 0 TO WS-X 
-           MOVE 0 TO WS-Y 
+           MOVE 0 TO WS-CHARS
+           MOVE 0 TO WS-X
+           MOVE 0 TO WS-Y
            MOVE 0 TO WS-X1
-           MOVE 0 TO WS-Y1 
-           MOVE 0 TO WS-X2 
-           MOVE 0 TO WS-Y2 
-      * IF THERE'S A NEGATIVE NUMBER, IT'S NOT ALLOWED
-           INSPECT WS-QUEEN TALLYING WS-CHARS FOR ALL "-"
-           DISPLAY "QUEEN: " WS-QUEEN 
+           MOVE 0 TO WS-Y1
+           MOVE 0 TO WS-X2
+           MOVE 0 TO WS-Y2
+           MOVE SPACES TO WS-REASON
+           DISPLAY "QUEEN: " WS-QUEEN
            DISPLAY "WHITE QUEEN: (" FUNCTION TRIM(WS-WHITE_QUEEN) ")"
            DISPLAY "BLACK QUEEN: (" FUNCTION TRIM(WS-BLACK_QUEEN) ")"
-      * IF ANY X OR Y VALUE IS NEGATIVE, THE COORDINATE IS INVALID
-           IF WS-CHARS > 0 THEN
-              DISPLAY "NEGATIVE NUMBER DETECTED; INVALID INPUT"
-              MOVE 0 TO WS-RESULT 
+           DISPLAY ":" FUNCTION UPPER-CASE(
+              FUNCTION TRIM(WS-PROPERTY)) ":"
+           IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-PROPERTY)) =
+              "CREATE" THEN
+                 DISPLAY "CREATE"
+                 PERFORM CHECK-CREATE
            ELSE
-      * NO NEGATIVES, SO CAN CONTINUE
-              COMPUTE WS-LENGTH = FUNCTION LENGTH(
-                 FUNCTION TRIM(WS-QUEEN))
-              DISPLAY "LENGTH: " WS-LENGTH
-              MOVE WS-QUEEN(1:1) TO WS-X 
-              DISPLAY "BEFORE THE COMMA: " WS-X  
-              MOVE WS-QUEEN(3:1) TO WS-Y  
-              DISPLAY "AFTER THE COMMA: " WS-Y 
-              DISPLAY ":" FUNCTION UPPER-CASE(
-                 FUNCTION TRIM(WS-PROPERTY)) ":"
-              IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-PROPERTY)) = 
-                 "CREATE" THEN
-                    DISPLAY "CREATE"
-      * I THINK THE LIMIT SHOULD BE 8, BUT THE TESTS ONLY ALLOW 7
-                    IF WS-X > 7 OR WS-Y > 7 THEN
-                       DISPLAY "INVALID POSITION"
-                       DISPLAY "GREATER THAN 7"
-                       MOVE 0 TO WS-RESULT 
-                    ELSE 
-                       DISPLAY "VALID POSITION"
-                       MOVE 1 TO WS-RESULT 
-                    END-IF
-              ELSE
-      * THIS SECTION DETERMINES WHETHER THE QUEENS CAN ATTACK EACH OTHER
-                 DISPLAY "CAN-ATTACK"
-                 MOVE WS-WHITE_QUEEN(1:1) TO WS-X1 
-                 DISPLAY "BEFORE THE COMMA: " WS-X1
-                 MOVE WS-WHITE_QUEEN(3:1) TO WS-Y1 
-                 DISPLAY "AFTER THE COMMA: " WS-Y1 
-                 MOVE WS-BLACK_QUEEN(1:1) TO WS-X2
-                 DISPLAY "BEFORE THE COMMA: " WS-X2
-                 MOVE WS-BLACK_QUEEN(3:1) TO WS-Y2
-                 DISPLAY "AFTER THE COMMA: " WS-Y2 
-                 DISPLAY "White: (" WS-X1 ", " WS-Y1 ")"
-                 DISPLAY "Black: (" WS-X2 ", " WS-Y2 ")"
+              DISPLAY "CAN-ATTACK"
+              PERFORM CHECK-CAN-ATTACK
+           END-IF
+           PERFORM BATCH-QUEEN-ATTACK-REPORT
+           PERFORM LOG-DAILY-OPERATION
+           GOBACK
+           .
+
+
+       CHECK-CREATE.
+      * A single queen's position is only valid when it falls inside
+      * the 0-7 board on both axes; this reports which specific rule
+      * the position broke instead of one generic message.
+           MOVE WS-QUEEN TO WS-VP-STRING
+           PERFORM VALIDATE-QUEEN-POSITION
+           MOVE WS-VP-X TO WS-X
+           MOVE WS-VP-Y TO WS-Y
+           DISPLAY "BEFORE THE COMMA: " WS-X
+           DISPLAY "AFTER THE COMMA: " WS-Y
+           IF WS-VP-VALID = "N" THEN
+              MOVE WS-VP-REASON TO WS-REASON
+              DISPLAY "INVALID POSITION: " WS-REASON
+              MOVE 0 TO WS-RESULT
+              PERFORM LOG-REJECTED-INPUT
+           ELSE
+              DISPLAY "VALID POSITION"
+              MOVE 1 TO WS-RESULT
+           END-IF.
+       END-CHECK-CREATE.
+
+
+       CHECK-CAN-ATTACK.
+      * Both queens' positions have to be valid board squares, and
+      * they can't already be sharing a square, before the rise/run
+      * attack test means anything.
+           MOVE WS-WHITE_QUEEN TO WS-VP-STRING
+           PERFORM VALIDATE-QUEEN-POSITION
+           MOVE WS-VP-X TO WS-X1
+           MOVE WS-VP-Y TO WS-Y1
+           IF WS-VP-VALID = "N" THEN
+              MOVE WS-VP-REASON TO WS-REASON
+           END-IF
+           DISPLAY "White: (" WS-X1 ", " WS-Y1 ")"
+           MOVE WS-BLACK_QUEEN TO WS-VP-STRING
+           PERFORM VALIDATE-QUEEN-POSITION
+           MOVE WS-VP-X TO WS-X2
+           MOVE WS-VP-Y TO WS-Y2
+           IF WS-VP-VALID = "N" THEN
+              MOVE WS-VP-REASON TO WS-REASON
+           END-IF
+           DISPLAY "Black: (" WS-X2 ", " WS-Y2 ")"
+           IF WS-REASON IS NOT EQUAL TO SPACES THEN
+              DISPLAY "INVALID POSITION: " WS-REASON
+              MOVE 0 TO WS-RESULT
+              PERFORM LOG-REJECTED-INPUT
+           ELSE IF WS-X1 = WS-X2 AND WS-Y1 = WS-Y2 THEN
+              DISPLAY "QUEENS CANNOT SHARE A SQUARE"
+              MOVE 0 TO WS-RESULT
+           ELSE
+              PERFORM TEST-ATTACK-ANGLE
+           END-IF
+           MOVE WS-X1 TO WS-BD-MARK1-X
+           MOVE WS-Y1 TO WS-BD-MARK1-Y
+           MOVE WS-X2 TO WS-BD-MARK2-X
+           MOVE WS-Y2 TO WS-BD-MARK2-Y
+           MOVE "Y" TO WS-BD-MARK2-ACTIVE
+           PERFORM DISPLAY-BOARD.
+       END-CHECK-CAN-ATTACK.
+
+
+       TEST-ATTACK-ANGLE.
       * IF X OR Y VALUES ARE EQUAL, THE QUEENS CAN ATTACK EACH OTHER
-                 IF WS-X1 = WS-X2 OR WS-Y1 = WS-Y2 THEN
-                    MOVE 1 TO WS-RESULT
-                    DISPLAY "RESULT: " WS-RESULT ": SAME ROW OR COLUMN"
-                 ELSE
+           IF WS-X1 = WS-X2 OR WS-Y1 = WS-Y2 THEN
+              MOVE 1 TO WS-RESULT
+              DISPLAY "RESULT: " WS-RESULT ": SAME ROW OR COLUMN"
+           ELSE
       * IF THEY DON'T HAVE SAME X OR Y, WE MUST DETERMINE THE RISE AND RUN
       * MUST ACCOUNT FOR NEGATIVE NUMBER RESULTS BY USING ABSOLUTE VALUE
-                    IF (WS-Y2 - WS-Y1) < 0 THEN
-                       COMPUTE WS-RISE = FUNCTION ABS(WS-Y2 - WS-Y1)
-                       DISPLAY "WS-Y2 - WS-Y1 = -" WS-RISE
-                    ELSE 
-                       COMPUTE WS-RISE = WS-Y2 - WS-Y1
-                       DISPLAY "WS-Y2 - WS-Y1 = " WS-RISE
-                    END-IF
+              IF (WS-Y2 - WS-Y1) < 0 THEN
+                 COMPUTE WS-RISE = FUNCTION ABS(WS-Y2 - WS-Y1)
+                 DISPLAY "WS-Y2 - WS-Y1 = -" WS-RISE
+              ELSE
+                 COMPUTE WS-RISE = WS-Y2 - WS-Y1
+                 DISPLAY "WS-Y2 - WS-Y1 = " WS-RISE
+              END-IF
       * MUST ACCOUNT FOR NEGATIVE NUMBER RESULTS BY USING ABSOLUTE VALUE
-                    IF (WS-X2 - WS-X1) < 0 THEN
-                       COMPUTE WS-RUN = FUNCTION ABS(WS-X2 - WS-X1) 
-                       DISPLAY "WS-X2 - WS-X1 = -" WS-RUN
-                    ELSE 
-                       COMPUTE WS-RUN = WS-X2 - WS-X1 
-                       DISPLAY "WS-X2 - WS-X1 = " WS-RUN 
-                    END-IF
-      * IF THE RISE = RUN THEN THE QUEENS CAN ATTACK EACH OTHER         
-                    IF (WS-RISE = WS-RUN) THEN
-                          DISPLAY "RISE EQUALS RUN"
-                          MOVE 1 TO WS-RESULT
-                    ELSE
-                       DISPLAY "RISE DOES NOT EQUAL RUN"
-                       MOVE 0 TO WS-RESULT
-                    END-IF 
-                    DISPLAY "RESULT: " WS-RESULT 
-                 END-IF
+              IF (WS-X2 - WS-X1) < 0 THEN
+                 COMPUTE WS-RUN = FUNCTION ABS(WS-X2 - WS-X1)
+                 DISPLAY "WS-X2 - WS-X1 = -" WS-RUN
+              ELSE
+                 COMPUTE WS-RUN = WS-X2 - WS-X1
+                 DISPLAY "WS-X2 - WS-X1 = " WS-RUN
               END-IF
-           END-IF 
+      * IF THE RISE = RUN THEN THE QUEENS CAN ATTACK EACH OTHER
+              IF (WS-RISE = WS-RUN) THEN
+                    DISPLAY "RISE EQUALS RUN"
+                    MOVE 1 TO WS-RESULT
+              ELSE
+                 DISPLAY "RISE DOES NOT EQUAL RUN"
+                 MOVE 0 TO WS-RESULT
+              END-IF
+              DISPLAY "RESULT: " WS-RESULT
+           END-IF.
+       END-TEST-ATTACK-ANGLE.
+
+
+       VALIDATE-QUEEN-POSITION.
+      * WS-VP-STRING IS FORMATTED "X,Y"; SETS WS-VP-X/WS-VP-Y AND
+      * MARKS WS-VP-VALID "Y" OR "N" WITH A SPECIFIC WS-VP-REASON.
+           MOVE 0 TO WS-VP-CHARS
+           INSPECT WS-VP-STRING TALLYING WS-VP-CHARS FOR ALL "-"
+           MOVE WS-VP-STRING(1:1) TO WS-VP-X
+           MOVE WS-VP-STRING(3:1) TO WS-VP-Y
+           IF WS-VP-CHARS > 0 THEN
+              MOVE "N" TO WS-VP-VALID
+              MOVE "NEGATIVE COORDINATE" TO WS-VP-REASON
+           ELSE IF WS-VP-X > 7 OR WS-VP-Y > 7 THEN
+              MOVE "N" TO WS-VP-VALID
+              MOVE "COORDINATE OFF THE 0-7 BOARD" TO WS-VP-REASON
+           ELSE
+              MOVE "Y" TO WS-VP-VALID
+              MOVE SPACES TO WS-VP-REASON
+           END-IF.
+       END-VALIDATE-QUEEN-POSITION.
+
+
+       DISPLAY-BOARD.
+      * Draws the 8x8 board (row 7 at the top, row 0 at the bottom,
+      * columns 0-7 left to right) with "Q" marking
+      * WS-BD-MARK1-X/WS-BD-MARK1-Y and, when WS-BD-MARK2-ACTIVE is
+      * "Y", WS-BD-MARK2-X/WS-BD-MARK2-Y as well.
+           PERFORM VARYING WS-BD-IDX FROM 0 BY 1 UNTIL WS-BD-IDX > 7
+              COMPUTE WS-BD-ROW = 7 - WS-BD-IDX
+              MOVE SPACES TO WS-BD-LINE
+              PERFORM VARYING WS-BD-COL FROM 0 BY 1 UNTIL
+                 WS-BD-COL > 7
+                    IF WS-BD-COL = WS-BD-MARK1-X AND
+                       WS-BD-ROW = WS-BD-MARK1-Y THEN
+                          MOVE "Q" TO WS-BD-CHAR
+                    ELSE IF WS-BD-MARK2-ACTIVE = "Y" AND
+                       WS-BD-COL = WS-BD-MARK2-X AND
+                       WS-BD-ROW = WS-BD-MARK2-Y THEN
+                          MOVE "Q" TO WS-BD-CHAR
+                    ELSE
+                       MOVE "_" TO WS-BD-CHAR
+                    END-IF
+                    COMPUTE WS-BD-POS = (WS-BD-COL * 2) + 1
+                    MOVE WS-BD-CHAR TO WS-BD-LINE(WS-BD-POS:1)
+              END-PERFORM
+              DISPLAY WS-BD-ROW " " WS-BD-LINE
+           END-PERFORM.
+       END-DISPLAY-BOARD.
+
+
+       BATCH-QUEEN-ATTACK-REPORT.
+      * Runs a file of "x1,y1,x2,y2" position pairs through the same
+      * attack test and prints each pair's result. A missing feed
+      * just means no batch was queued up.
+           MOVE "N" TO WS-QP-EOF
+           MOVE 0 TO WS-QP-COUNT
+           OPEN INPUT QUEEN-PAIR-FEED
+           IF WS-QP-STATUS NOT EQUAL "35" THEN
+              PERFORM UNTIL WS-QP-EOF = "Y"
+                 READ QUEEN-PAIR-FEED
+                    AT END
+                       MOVE "Y" TO WS-QP-EOF
+                    NOT AT END
+                       ADD 1 TO WS-QP-COUNT
+                       MOVE QUEEN-PAIR-FEED-REC TO WS-QP-LINE
+                       MOVE SPACES TO WS-REASON
+                       MOVE 0 TO WS-QP-CHARS
+      * WS-X1/WS-Y1/WS-X2/WS-Y2 are unsigned, so a leading minus sign
+      * has to be caught here, on the raw line, before UNSTRING throws
+      * it away -- otherwise a negative coordinate from the feed would
+      * slip past CHECK-CAN-ATTACK looking like a positive one.
+                       INSPECT WS-QP-LINE TALLYING WS-QP-CHARS
+                          FOR ALL "-"
+                       IF WS-QP-CHARS > 0 THEN
+                          MOVE "NEGATIVE COORDINATE" TO WS-REASON
+                          MOVE 0 TO WS-RESULT
+                          PERFORM LOG-REJECTED-INPUT
+                       ELSE
+                          UNSTRING WS-QP-LINE DELIMITED BY ','
+                             INTO WS-X1, WS-Y1, WS-X2, WS-Y2
+                          STRING WS-X1 "," WS-Y1 DELIMITED BY SIZE
+                             INTO WS-VP-STRING
+                          MOVE WS-VP-STRING TO WS-WHITE_QUEEN
+                          STRING WS-X2 "," WS-Y2 DELIMITED BY SIZE
+                             INTO WS-VP-STRING
+                          MOVE WS-VP-STRING TO WS-BLACK_QUEEN
+                          PERFORM CHECK-CAN-ATTACK
+                       END-IF
+                       DISPLAY "PAIR #" WS-QP-COUNT ": "
+                          FUNCTION TRIM(WS-QP-LINE) " -> "
+                          WS-RESULT
+                 END-READ
+              END-PERFORM
+              CLOSE QUEEN-PAIR-FEED
+           END-IF.
+       END-BATCH-QUEEN-ATTACK-REPORT.
+
+
+       LOG-DAILY-OPERATION.
+      * Appends one line to the shared daily operations log, creating
+      * it on the first write.
+           OPEN EXTEND DAILY-OPERATIONS-LOG
+           IF WS-DAILYLOG-STATUS = "05" OR WS-DAILYLOG-STATUS = "35"
+              CLOSE DAILY-OPERATIONS-LOG
+              OPEN OUTPUT DAILY-OPERATIONS-LOG
+           END-IF
+           MOVE SPACES TO DAILY-OPERATIONS-LOG-REC
+           STRING "QUEEN-ATTACK - LAST CALL RESULT " WS-RESULT
+              " - BATCH PAIRS " WS-QP-COUNT
+              DELIMITED BY SIZE INTO DAILY-OPERATIONS-LOG-REC
+           WRITE DAILY-OPERATIONS-LOG-REC
+           CLOSE DAILY-OPERATIONS-LOG.
+       END-LOG-DAILY-OPERATION.
 
 
-           .
\ No newline at end of file
+       LOG-REJECTED-INPUT.
+      * Appends one line to the shared rejected-input log, creating it
+      * on the first write.
+           OPEN EXTEND REJECTED-INPUT-LOG
+           IF WS-REJECTLOG-STATUS = "05" OR WS-REJECTLOG-STATUS = "35"
+              CLOSE REJECTED-INPUT-LOG
+              OPEN OUTPUT REJECTED-INPUT-LOG
+           END-IF
+           MOVE SPACES TO REJECTED-INPUT-LOG-REC
+           STRING "QUEEN-ATTACK - REJECTED - " WS-REASON
+              DELIMITED BY SIZE INTO REJECTED-INPUT-LOG-REC
+           WRITE REJECTED-INPUT-LOG-REC
+           CLOSE REJECTED-INPUT-LOG.
+       END-LOG-REJECTED-INPUT.
