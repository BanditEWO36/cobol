@@ -1,17 +1,61 @@
-﻿IDENTIFICATION DIVISION.
+﻿       IDENTIFICATION DIVISION.
        PROGRAM-ID. hamming.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Strand pairs to compare in one batch, comma-separated, one
+      * pair per line.
+           SELECT HAMMING-PAIR-FEED ASSIGN TO "HAMMPAIRS"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-PAIR-STATUS.
+      * Every run adds one line here to the shared daily operations
+      * log, so ops can see what ran across all the utility programs
+      * without tailing each one separately.
+           SELECT DAILY-OPERATIONS-LOG ASSIGN TO "DAILYOPS"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-DAILYLOG-STATUS.
+      * Every rejected input across the validation-style programs lands
+      * here too, so ops can see what got turned away without tailing
+      * each program's own DISPLAY output.
+           SELECT REJECTED-INPUT-LOG ASSIGN TO "REJECTLOG"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-REJECTLOG-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  HAMMING-PAIR-FEED.
+       01 HAMMING-PAIR-FEED-REC PIC X(2001).
+       FD  DAILY-OPERATIONS-LOG.
+       01 DAILY-OPERATIONS-LOG-REC PIC X(80).
+       FD  REJECTED-INPUT-LOG.
+       01 REJECTED-INPUT-LOG-REC PIC X(80).
        WORKING-STORAGE SECTION.
-       01 WS-DNA-1 PIC X(32).
-       01 WS-DNA-2 PIC X(32).
-       01 WS-HAMMING PIC 9(2).
+       01 WS-DNA-1 PIC X(1000).
+       01 WS-DNA-2 PIC X(1000).
+       01 WS-HAMMING PIC 9(4).
        01 WS-ERROR PIC X(31).
-       01 WS-COUNTER PIC 99.
+       01 WS-COUNTER PIC 9(4).
+       01 WS-SHOW-POSITIONS PIC X VALUE "N".
+       01 WS-PAIR-STATUS PIC XX.
+       01 WS-PAIR-EOF PIC X VALUE "N".
+       01 WS-PAIR-COUNT PIC 9(4).
+       01 WS-DAILYLOG-STATUS PIC XX.
+       01 WS-REJECTLOG-STATUS PIC XX.
 
 
        PROCEDURE DIVISION.
        HAMMING.
+         MOVE "N" TO WS-SHOW-POSITIONS
+         PERFORM COMPUTE-HAMMING
+         DISPLAY "Hamming Distance is: " WS-HAMMING.
+         DISPLAY WS-ERROR.
+         PERFORM BATCH-HAMMING-RUN.
+         PERFORM LOG-DAILY-OPERATION.
+         GOBACK.
+
+
+       COMPUTE-HAMMING.
       * BOTH EMPTY STRANDS
+         MOVE SPACES TO WS-ERROR
          IF WS-DNA-1 = " " AND WS-DNA-2 = " " THEN
             MOVE 0 TO WS-HAMMING
       * NOT BOTH EMPTY STRANDS
@@ -22,6 +66,7 @@
                FUNCTION LENGTH(FUNCTION TRIM(WS-DNA-2, TRAILING)) THEN
                   MOVE 0 TO WS-HAMMING
                   MOVE "Strands must be of equal length" TO WS-ERROR
+                  PERFORM LOG-REJECTED-INPUT
       * SAME LENGTH
             ELSE
       * THEY ARE THE SAME
@@ -34,17 +79,82 @@
                   PERFORM
                    FUNCTION LENGTH(FUNCTION TRIM(WS-DNA-1, TRAILING))
                    TIMES
-                     IF WS-DNA-1(WS-COUNTER:1) IS NOT EQUAL 
+                     IF WS-DNA-1(WS-COUNTER:1) IS NOT EQUAL
                         WS-DNA-2(WS-COUNTER:1) THEN
                            ADD 1 TO WS-HAMMING GIVING WS-HAMMING
+                           IF WS-SHOW-POSITIONS = "Y" THEN
+                              DISPLAY "  MISMATCH AT POSITION "
+                                 WS-COUNTER
+                           END-IF
                      END-IF
                      ADD 1 TO WS-COUNTER GIVING WS-COUNTER
                   END-PERFORM
                END-IF
             END-IF
-         END-IF
-      
+         END-IF.
+       END-COMPUTE-HAMMING.
+
+
+       BATCH-HAMMING-RUN.
+      * Works through a feed of DNA strand pairs, one comma-separated
+      * pair per line, and reports the Hamming distance and each
+      * mismatch position for every pair. A missing feed just means
+      * no pairs were submitted.
+           MOVE "N" TO WS-PAIR-EOF
+           MOVE 0 TO WS-PAIR-COUNT
+           OPEN INPUT HAMMING-PAIR-FEED
+           IF WS-PAIR-STATUS NOT EQUAL "35" THEN
+              PERFORM UNTIL WS-PAIR-EOF = "Y"
+                 READ HAMMING-PAIR-FEED
+                    AT END
+                       MOVE "Y" TO WS-PAIR-EOF
+                    NOT AT END
+                       ADD 1 TO WS-PAIR-COUNT
+                       UNSTRING HAMMING-PAIR-FEED-REC DELIMITED BY ","
+                          INTO WS-DNA-1 WS-DNA-2
+                       DISPLAY "PAIR #" WS-PAIR-COUNT ":"
+                       MOVE "Y" TO WS-SHOW-POSITIONS
+                       PERFORM COMPUTE-HAMMING
+                       MOVE "N" TO WS-SHOW-POSITIONS
+                       IF WS-ERROR NOT EQUAL SPACES THEN
+                          DISPLAY "  " WS-ERROR
+                       ELSE
+                          DISPLAY "  DISTANCE: " WS-HAMMING
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE HAMMING-PAIR-FEED
+           END-IF.
+       END-BATCH-HAMMING-RUN.
+
+
+       LOG-DAILY-OPERATION.
+      * Appends one line to the shared daily operations log, creating
+      * it on the first write.
+           OPEN EXTEND DAILY-OPERATIONS-LOG
+           IF WS-DAILYLOG-STATUS = "05" OR WS-DAILYLOG-STATUS = "35"
+              CLOSE DAILY-OPERATIONS-LOG
+              OPEN OUTPUT DAILY-OPERATIONS-LOG
+           END-IF
+           MOVE SPACES TO DAILY-OPERATIONS-LOG-REC
+           STRING "HAMMING - LAST CALL DISTANCE " WS-HAMMING
+              DELIMITED BY SIZE INTO DAILY-OPERATIONS-LOG-REC
+           WRITE DAILY-OPERATIONS-LOG-REC
+           CLOSE DAILY-OPERATIONS-LOG.
+       END-LOG-DAILY-OPERATION.
 
 
-       DISPLAY "Hamming Distance is: " WS-HAMMING.
-       DISPLAY WS-ERROR.
\ No newline at end of file
+       LOG-REJECTED-INPUT.
+      * Appends one line to the shared rejected-input log, creating it
+      * on the first write.
+           OPEN EXTEND REJECTED-INPUT-LOG
+           IF WS-REJECTLOG-STATUS = "05" OR WS-REJECTLOG-STATUS = "35"
+              CLOSE REJECTED-INPUT-LOG
+              OPEN OUTPUT REJECTED-INPUT-LOG
+           END-IF
+           MOVE SPACES TO REJECTED-INPUT-LOG-REC
+           STRING "HAMMING - REJECTED - " WS-ERROR
+              DELIMITED BY SIZE INTO REJECTED-INPUT-LOG-REC
+           WRITE REJECTED-INPUT-LOG-REC
+           CLOSE REJECTED-INPUT-LOG.
+       END-LOG-REJECTED-INPUT.
